@@ -9,6 +9,25 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Validate BW-INPUT-LEN and the required
+      *                      pointers on every call and report the
+      *                      result through the UTILSTAT trailer
+      *                      rather than just doing nothing on bad
+      *                      input.
+      * 2026-08-08  1.2      Added BW-OPERATION-BIT-EXTRACT and
+      *                      BW-OPERATION-BIT-SET for reading or
+      *                      overwriting a single sub-byte bit-field
+      *                      without the caller building a mask.
+      * 2026-08-08  1.3      Added BW-INPUT-2-LEN/BW-PAD-RULE support
+      *                      so AND/OR/XOR/NAND/NOR can combine a
+      *                      shorter L-INPUT-2 mask against a longer
+      *                      L-INPUT-1 buffer, repeating or
+      *                      right-aligning the mask per the new flag.
+      * 2026-08-09  1.4      Validate BW-INPUT-2-PTR for the five
+      *                      dual-input operations (AND/OR/XOR/NAND/
+      *                      NOR) the same way BW-INPUT-1-PTR and
+      *                      BW-OUTPUT-PTR already are, rather than
+      *                      dereferencing it unchecked.
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -66,6 +85,81 @@
            05  FILLER              PIC X(01)       VALUE X'00'.
            05  W-SUB-2-2           PIC X(01).
 
+       01  W-BLD-1                 PIC S9(04) COMP.
+       01  W-BLD-2                 PIC S9(04) COMP.
+       01  W-BLD-BIT               PIC S9(04) COMP.
+       01  W-BLD-REM-1             PIC S9(04) COMP.
+       01  W-BLD-REM-2             PIC S9(04) COMP.
+       01  W-BLD-BIT-1             PIC S9(04) COMP.
+       01  W-BLD-BIT-2             PIC S9(04) COMP.
+       01  W-BLD-WEIGHT            PIC S9(04) COMP.
+
+       01  W-BLD-AND               PIC 9(09)  COMP.
+       01  W-BLD-AND-BYTES REDEFINES W-BLD-AND.
+           05  FILLER              PIC X(03).
+           05  W-BLD-AND-BYTE      PIC X(01).
+
+       01  W-BLD-OR                PIC 9(09)  COMP.
+       01  W-BLD-OR-BYTES REDEFINES W-BLD-OR.
+           05  FILLER              PIC X(03).
+           05  W-BLD-OR-BYTE       PIC X(01).
+
+       01  W-BLD-XOR                PIC 9(09)  COMP.
+       01  W-BLD-XOR-BYTES REDEFINES W-BLD-XOR.
+           05  FILLER              PIC X(03).
+           05  W-BLD-XOR-BYTE      PIC X(01).
+
+       01  W-POPCOUNT              PIC 9(09)  COMP.
+       01  W-POPCOUNT-BYTES REDEFINES W-POPCOUNT.
+           05  W-POPCOUNT-BYTE     PIC X(01)       OCCURS 4.
+
+       01  W-COMPLEMENT-TEMP       PIC S9(04) COMP.
+       01  FILLER REDEFINES W-COMPLEMENT-TEMP.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-COMPLEMENT-TEMP-2 PIC X(01).
+
+       01  W-SFT-TOTAL-BITS        PIC S9(09) COMP.
+       01  W-SFT-SHIFT-NORM        PIC S9(09) COMP.
+       01  W-SFT-DUMMY             PIC S9(09) COMP.
+       01  W-SFT-OUT-BYTE          PIC S9(04) COMP.
+       01  W-SFT-OUT-BIT           PIC S9(04) COMP.
+       01  W-SFT-OUT-POS           PIC S9(09) COMP.
+       01  W-SFT-SRC-POS           PIC S9(09) COMP.
+       01  W-SFT-SRC-BYTE          PIC S9(04) COMP.
+       01  W-SFT-SRC-BIT           PIC S9(04) COMP.
+       01  W-SFT-SRC-WEIGHT        PIC S9(09) COMP.
+       01  W-SFT-SRC-QUOTIENT      PIC S9(09) COMP.
+       01  W-SFT-BIT-VALUE         PIC S9(04) COMP.
+       01  W-SFT-OUT-WEIGHT        PIC S9(09) COMP.
+
+       01  W-SFT-OUT-ACCUM         PIC 9(09)  COMP.
+       01  W-SFT-OUT-ACCUM-BYTES REDEFINES W-SFT-OUT-ACCUM.
+           05  FILLER              PIC X(03).
+           05  W-SFT-OUT-ACCUM-BYTE
+                                   PIC X(01).
+
+       01  W-BF-IDX                PIC S9(09) COMP.
+       01  W-BF-POS                PIC S9(09) COMP.
+       01  W-BF-BYTE               PIC S9(04) COMP.
+       01  W-BF-BIT                PIC S9(04) COMP.
+       01  W-BF-WEIGHT             PIC S9(09) COMP.
+       01  W-BF-QUOTIENT           PIC S9(09) COMP.
+       01  W-BF-DUMMY              PIC S9(09) COMP.
+       01  W-BF-WANT-BIT           PIC S9(04) COMP.
+       01  W-BF-HAVE-BIT           PIC S9(04) COMP.
+
+       01  W-BF-ACCUM              PIC 9(09)  COMP.
+       01  W-BF-ACCUM-BYTES REDEFINES W-BF-ACCUM.
+           05  W-BF-ACCUM-BYTE     PIC X(01)       OCCURS 4.
+
+       01  W-IN2-IDX                PIC S9(09) COMP.
+       01  W-IN2-DUMMY              PIC S9(09) COMP.
+       01  W-PAD-OFFSET             PIC S9(09) COMP.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-IN2-IS-PAD                         VALUE 'Y'.
+           88  W-IN2-NOT-PAD                        VALUE 'N'.
+
        COPY BITWISEW.
       /
        LINKAGE SECTION.
@@ -73,17 +167,17 @@
 
        01  L-PARAMETER.            COPY BITWISEL.
 
-       01  L-INPUT-1               PIC 9(09)  COMP.
-       01  FILLER REDEFINES L-INPUT-1.
-           05  L-IN1-BYTE          PIC X(01)       OCCURS 4.
+       01  L-INPUT-1.
+           05  L-IN1-BYTE          PIC X(01)       OCCURS 32768
+                                                   INDEXED L-IN1-DX.
 
-       01  L-INPUT-2               PIC 9(09)  COMP.
-       01  FILLER REDEFINES L-INPUT-2.
-           05  L-IN2-BYTE          PIC X(01)       OCCURS 4.
+       01  L-INPUT-2.
+           05  L-IN2-BYTE          PIC X(01)       OCCURS 32768
+                                                   INDEXED L-IN2-DX.
 
-       01  L-OUTPUT                PIC 9(09)  COMP.
-       01  FILLER REDEFINES L-OUTPUT.
-           05  L-OUTPUT-BYTE       PIC X(01)       OCCURS 4.
+       01  L-OUTPUT.
+           05  L-OUTPUT-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-OUT-DX.
       /
        PROCEDURE DIVISION USING L-PARAMETER.
       *==================
@@ -93,9 +187,34 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               VARYING W-SUB FROM 1 BY 1
-                 UNTIL W-SUB > BW-INPUT-LEN
+           IF      UTIL-RC-OK
+               EVALUATE TRUE
+                   WHEN BW-OPERATION-POPCOUNT
+                       PERFORM SUB-2500-POPCOUNT THRU SUB-2500-EXIT
+
+                   WHEN BW-OPERATION-NOT
+                       PERFORM SUB-2700-PROCESS-NOT THRU SUB-2700-EXIT
+                           VARYING W-SUB FROM 1 BY 1
+                             UNTIL W-SUB > BW-INPUT-LEN
+
+                   WHEN BW-OPERATION-SHIFT-LEFT
+                   WHEN BW-OPERATION-SHIFT-RIGHT
+                   WHEN BW-OPERATION-ROTATE-LEFT
+                   WHEN BW-OPERATION-ROTATE-RIGHT
+                       PERFORM SUB-2600-SHIFT-ROTATE THRU SUB-2600-EXIT
+
+                   WHEN BW-OPERATION-BIT-EXTRACT
+                       PERFORM SUB-2800-BIT-EXTRACT THRU SUB-2800-EXIT
+
+                   WHEN BW-OPERATION-BIT-SET
+                       PERFORM SUB-2900-BIT-SET THRU SUB-2900-EXIT
+
+                   WHEN OTHER
+                       PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+                           VARYING W-SUB FROM 1 BY 1
+                             UNTIL W-SUB > BW-INPUT-LEN
+               END-EVALUATE
+           END-IF
            .
        MAIN-EXIT.
            GOBACK.
@@ -110,12 +229,14 @@
            SET  ADDRESS OF L-OUTPUT
                                    TO BW-OUTPUT-PTR
 
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
            IF      W-NOT-FIRST-CALL
                GO TO SUB-1000-EXIT
            END-IF
 
            SET W-NOT-FIRST-CALL    TO TRUE
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'BITWISE  compiled on '
@@ -125,19 +246,487 @@
                W-COMPILED-TIME-HH   ':'
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           EVALUATE TRUE
+               WHEN BW-INPUT-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'BW-INPUT-LEN IS ZERO' TO UTIL-MESSAGE
+
+               WHEN BW-INPUT-1-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'BW-INPUT-1-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN BW-OUTPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'BW-OUTPUT-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN (BW-OPERATION-AND OR BW-OPERATION-OR
+                 OR  BW-OPERATION-XOR OR BW-OPERATION-NAND
+                 OR  BW-OPERATION-NOR)
+               AND  BW-INPUT-2-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'BW-INPUT-2-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN (BW-OPERATION-BIT-EXTRACT OR BW-OPERATION-BIT-SET)
+               AND  (BW-BIT-LENGTH = 0 OR BW-BIT-LENGTH > 32)
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'BW-BIT-LENGTH MUST BE 1-32' TO UTIL-MESSAGE
+
+               WHEN (BW-OPERATION-BIT-EXTRACT OR BW-OPERATION-BIT-SET)
+               AND  BW-BIT-POSITION + BW-BIT-LENGTH > BW-INPUT-LEN * 8
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'BW-BIT-POSITION/LENGTH EXCEEDS INPUT'
+                                           TO UTIL-MESSAGE
+
+               WHEN BW-INPUT-2-LEN NOT = 0
+               AND  BW-INPUT-2-LEN NOT = BW-INPUT-LEN
+               AND  BW-INPUT-2-LEN > BW-INPUT-LEN
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'BW-INPUT-2-LEN EXCEEDS BW-INPUT-LEN'
+                                           TO UTIL-MESSAGE
+
+               WHEN BW-INPUT-2-LEN NOT = 0
+               AND  BW-INPUT-2-LEN NOT = BW-INPUT-LEN
+               AND  NOT (BW-PAD-RULE-REPEAT OR BW-PAD-RULE-RIGHT-ALIGN)
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'BW-PAD-RULE MUST BE 1 OR 2' TO UTIL-MESSAGE
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-PAIR RESULT TABLE ONCE, ON THE FIRST CALL,
+      **** RATHER THAN CARRYING IT AS A LITERAL TABLE IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ROW THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ROW.
+      *--------------------
+
+           PERFORM SUB-1120-BUILD-CELL THRU SUB-1120-EXIT
+               VARYING W-BLD-2 FROM 0 BY 1 UNTIL W-BLD-2 > 255
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-BUILD-CELL.
+      *---------------------
+
+           MOVE W-BLD-1            TO W-BLD-REM-1
+           MOVE W-BLD-2            TO W-BLD-REM-2
+           MOVE 0                  TO W-BLD-AND W-BLD-OR W-BLD-XOR
+           MOVE 1                  TO W-BLD-WEIGHT
+
+           PERFORM SUB-1130-BUILD-BIT THRU SUB-1130-EXIT
+               VARYING W-BLD-BIT FROM 1 BY 1 UNTIL W-BLD-BIT > 8
+
+           MOVE W-BLD-AND-BYTE
+                             TO W-BW-OP-VALUE(W-BLD-1 + 1, W-BLD-2 + 1)
+                                                                  (1:1)
+           MOVE W-BLD-OR-BYTE
+                             TO W-BW-OP-VALUE(W-BLD-1 + 1, W-BLD-2 + 1)
+                                                                  (2:1)
+           MOVE W-BLD-XOR-BYTE
+                             TO W-BW-OP-VALUE(W-BLD-1 + 1, W-BLD-2 + 1)
+                                                                  (3:1)
+           .
+       SUB-1120-EXIT.
+           EXIT.
+      /
+       SUB-1130-BUILD-BIT.
+      *---------------------
+
+           DIVIDE W-BLD-REM-1 BY 2 GIVING W-BLD-REM-1
+                                  REMAINDER W-BLD-BIT-1
+           DIVIDE W-BLD-REM-2 BY 2 GIVING W-BLD-REM-2
+                                  REMAINDER W-BLD-BIT-2
+
+           IF      W-BLD-BIT-1 = 1
+           AND     W-BLD-BIT-2 = 1
+               ADD  W-BLD-WEIGHT  TO W-BLD-AND
+           END-IF
+
+           IF      W-BLD-BIT-1 = 1
+           OR      W-BLD-BIT-2 = 1
+               ADD  W-BLD-WEIGHT  TO W-BLD-OR
+           END-IF
+
+           IF      W-BLD-BIT-1 NOT = W-BLD-BIT-2
+               ADD  W-BLD-WEIGHT  TO W-BLD-XOR
+           END-IF
+
+           MULTIPLY 2 BY W-BLD-WEIGHT
+           .
+       SUB-1130-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
 
            MOVE L-IN1-BYTE(W-SUB)  TO W-SUB-1-2
 
-           MOVE L-IN2-BYTE(W-SUB)  TO W-SUB-2-2
-           MOVE W-BW-OP-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
-                             (BW-OPERATION : 1)
+           PERFORM SUB-2010-RESOLVE-IN2 THRU SUB-2010-EXIT
+
+           IF      W-IN2-IS-PAD
+               MOVE X'00'           TO W-SUB-2-2
+           ELSE
+               MOVE L-IN2-BYTE(W-IN2-IDX)
+                                   TO W-SUB-2-2
+           END-IF
+
+           EVALUATE TRUE
+               WHEN BW-OPERATION-NAND
+                   MOVE W-BW-OP-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                     (1 : 1)
+                                   TO W-COMPLEMENT-TEMP-2
+                   COMPUTE W-SUB-1 = 255 - W-COMPLEMENT-TEMP
+                   MOVE W-SUB-1-2  TO L-OUTPUT-BYTE(W-SUB)
+
+               WHEN BW-OPERATION-NOR
+                   MOVE W-BW-OP-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                     (2 : 1)
+                                   TO W-COMPLEMENT-TEMP-2
+                   COMPUTE W-SUB-1 = 255 - W-COMPLEMENT-TEMP
+                   MOVE W-SUB-1-2  TO L-OUTPUT-BYTE(W-SUB)
+
+               WHEN OTHER
+                   MOVE W-BW-OP-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                     (BW-OPERATION : 1)
                                    TO L-OUTPUT-BYTE(W-SUB)
+           END-EVALUATE
            .
        SUB-2000-EXIT.
            EXIT.
+      /
+       SUB-2010-RESOLVE-IN2.
+      *------------------------
+
+      **** WORK OUT WHICH BYTE OF L-INPUT-2 TO COMBINE WITH BYTE W-SUB
+      **** OF L-INPUT-1.  WHEN BW-INPUT-2-LEN IS ZERO OR MATCHES
+      **** BW-INPUT-LEN, L-INPUT-2 IS THE SAME SIZE AS L-INPUT-1 AS
+      **** BEFORE.  OTHERWISE L-INPUT-2 IS A SHORTER MASK THAT EITHER
+      **** REPEATS OR IS RIGHT-ALIGNED AGAINST L-INPUT-1, PER
+      **** BW-PAD-RULE.
+
+           SET  W-IN2-NOT-PAD      TO TRUE
+
+           EVALUATE TRUE
+               WHEN BW-INPUT-2-LEN = 0
+               OR   BW-INPUT-2-LEN = BW-INPUT-LEN
+                   MOVE W-SUB           TO W-IN2-IDX
+
+               WHEN BW-PAD-RULE-REPEAT
+                   COMPUTE W-IN2-DUMMY = W-SUB - 1
+                   DIVIDE W-IN2-DUMMY BY BW-INPUT-2-LEN
+                                       GIVING W-IN2-DUMMY
+                                       REMAINDER W-IN2-IDX
+                   ADD  1               TO W-IN2-IDX
+
+               WHEN BW-PAD-RULE-RIGHT-ALIGN
+                   COMPUTE W-PAD-OFFSET = BW-INPUT-LEN - BW-INPUT-2-LEN
+                   IF      W-SUB <= W-PAD-OFFSET
+                       SET  W-IN2-IS-PAD TO TRUE
+                   ELSE
+                       COMPUTE W-IN2-IDX = W-SUB - W-PAD-OFFSET
+                   END-IF
+           END-EVALUATE
+           .
+       SUB-2010-EXIT.
+           EXIT.
+      /
+       SUB-2500-POPCOUNT.
+      *--------------------
+
+      **** COUNT THE SET BITS ACROSS L-INPUT-1 FOR BW-INPUT-LEN BYTES
+      **** AND RETURN THE TOTAL AS A 4-BYTE BINARY COUNT.
+
+           MOVE 0                  TO W-POPCOUNT
+
+           PERFORM SUB-2510-COUNT-BYTE THRU SUB-2510-EXIT
+               VARYING W-SUB FROM 1 BY 1
+                 UNTIL W-SUB > BW-INPUT-LEN
+
+           MOVE W-POPCOUNT-BYTE(1)  TO L-OUTPUT-BYTE(1)
+           MOVE W-POPCOUNT-BYTE(2)  TO L-OUTPUT-BYTE(2)
+           MOVE W-POPCOUNT-BYTE(3)  TO L-OUTPUT-BYTE(3)
+           MOVE W-POPCOUNT-BYTE(4)  TO L-OUTPUT-BYTE(4)
+           .
+       SUB-2500-EXIT.
+           EXIT.
+      /
+       SUB-2510-COUNT-BYTE.
+      *-----------------------
+
+           MOVE L-IN1-BYTE(W-SUB)  TO W-SUB-1-2
+
+           PERFORM SUB-2520-COUNT-BIT THRU SUB-2520-EXIT
+               VARYING W-BLD-BIT FROM 1 BY 1 UNTIL W-BLD-BIT > 8
+           .
+       SUB-2510-EXIT.
+           EXIT.
+      /
+       SUB-2520-COUNT-BIT.
+      *-----------------------
+
+           DIVIDE W-SUB-1 BY 2 GIVING W-SUB-1
+                              REMAINDER W-BLD-BIT-1
+
+           IF      W-BLD-BIT-1 = 1
+               ADD  1               TO W-POPCOUNT
+           END-IF
+           .
+       SUB-2520-EXIT.
+           EXIT.
+      /
+       SUB-2600-SHIFT-ROTATE.
+      *-------------------------
+
+      **** SHIFT OR ROTATE L-INPUT-1, BW-INPUT-LEN BYTES LONG, BY
+      **** BW-SHIFT-COUNT BITS.  TREATS THE BUFFER AS ONE CONTINUOUS
+      **** BIT STRING, MOST-SIGNIFICANT BIT OF BYTE 1 FIRST.
+
+           COMPUTE W-SFT-TOTAL-BITS = BW-INPUT-LEN * 8
+
+           DIVIDE BW-SHIFT-COUNT BY W-SFT-TOTAL-BITS
+                                   GIVING W-SFT-DUMMY
+                                   REMAINDER W-SFT-SHIFT-NORM
+
+           PERFORM SUB-2610-BUILD-OUT-BYTE THRU SUB-2610-EXIT
+               VARYING W-SFT-OUT-BYTE FROM 0 BY 1
+                 UNTIL W-SFT-OUT-BYTE > BW-INPUT-LEN - 1
+           .
+       SUB-2600-EXIT.
+           EXIT.
+      /
+       SUB-2610-BUILD-OUT-BYTE.
+      *---------------------------
+
+           MOVE 0                   TO W-SFT-OUT-ACCUM
+
+           PERFORM SUB-2620-BUILD-OUT-BIT THRU SUB-2620-EXIT
+               VARYING W-SFT-OUT-BIT FROM 0 BY 1 UNTIL W-SFT-OUT-BIT > 7
+
+           MOVE W-SFT-OUT-ACCUM-BYTE
+                                   TO L-OUTPUT-BYTE(W-SFT-OUT-BYTE + 1)
+           .
+       SUB-2610-EXIT.
+           EXIT.
+      /
+       SUB-2620-BUILD-OUT-BIT.
+      *---------------------------
+
+           COMPUTE W-SFT-OUT-POS = W-SFT-OUT-BYTE * 8 + W-SFT-OUT-BIT
+
+           EVALUATE TRUE
+               WHEN BW-OPERATION-SHIFT-LEFT
+                   COMPUTE W-SFT-SRC-POS =
+                           W-SFT-OUT-POS + BW-SHIFT-COUNT
+
+               WHEN BW-OPERATION-SHIFT-RIGHT
+                   COMPUTE W-SFT-SRC-POS =
+                           W-SFT-OUT-POS - BW-SHIFT-COUNT
+
+               WHEN BW-OPERATION-ROTATE-LEFT
+                   COMPUTE W-SFT-SRC-POS =
+                           W-SFT-OUT-POS + W-SFT-SHIFT-NORM
+                   IF      W-SFT-SRC-POS >= W-SFT-TOTAL-BITS
+                       SUBTRACT W-SFT-TOTAL-BITS FROM W-SFT-SRC-POS
+                   END-IF
+
+               WHEN BW-OPERATION-ROTATE-RIGHT
+                   COMPUTE W-SFT-SRC-POS =
+                       W-SFT-OUT-POS - W-SFT-SHIFT-NORM
+                                     + W-SFT-TOTAL-BITS
+                   IF      W-SFT-SRC-POS >= W-SFT-TOTAL-BITS
+                       SUBTRACT W-SFT-TOTAL-BITS FROM W-SFT-SRC-POS
+                   END-IF
+           END-EVALUATE
+
+           IF      W-SFT-SRC-POS < 0
+           OR      W-SFT-SRC-POS > W-SFT-TOTAL-BITS - 1
+               MOVE 0               TO W-SFT-BIT-VALUE
+           ELSE
+               PERFORM SUB-2630-EXTRACT-BIT THRU SUB-2630-EXIT
+           END-IF
+
+           IF      W-SFT-BIT-VALUE = 1
+               COMPUTE W-SFT-OUT-WEIGHT = 2 ** (7 - W-SFT-OUT-BIT)
+               ADD  W-SFT-OUT-WEIGHT TO W-SFT-OUT-ACCUM
+           END-IF
+           .
+       SUB-2620-EXIT.
+           EXIT.
+      /
+       SUB-2630-EXTRACT-BIT.
+      *-------------------------
+
+           DIVIDE W-SFT-SRC-POS BY 8 GIVING W-SFT-SRC-BYTE
+                                     REMAINDER W-SFT-SRC-BIT
+
+           MOVE L-IN1-BYTE(W-SFT-SRC-BYTE + 1)
+                                   TO W-SUB-1-2
+
+           COMPUTE W-SFT-SRC-WEIGHT = 2 ** (7 - W-SFT-SRC-BIT)
+
+           DIVIDE W-SUB-1 BY W-SFT-SRC-WEIGHT
+                                   GIVING W-SFT-SRC-QUOTIENT
+           DIVIDE W-SFT-SRC-QUOTIENT BY 2
+                                   GIVING W-SFT-DUMMY
+                                   REMAINDER W-SFT-BIT-VALUE
+           .
+       SUB-2630-EXIT.
+           EXIT.
+      /
+       SUB-2700-PROCESS-NOT.
+      *-------------------------
+
+           MOVE L-IN1-BYTE(W-SUB)  TO W-SUB-1-2
+           COMPUTE W-SUB-2 = 255 - W-SUB-1
+           MOVE W-SUB-2-2          TO L-OUTPUT-BYTE(W-SUB)
+           .
+       SUB-2700-EXIT.
+           EXIT.
+      /
+       SUB-2800-BIT-EXTRACT.
+      *------------------------
+
+      **** EXTRACT THE BW-BIT-LENGTH-BIT FIELD STARTING AT
+      **** BW-BIT-POSITION FROM L-INPUT-1 AND RETURN IT RIGHT-JUSTIFIED
+      **** AS A 4-BYTE BINARY VALUE, MOST-SIGNIFICANT BIT OF BYTE 1 OF
+      **** L-INPUT-1 COUNTED AS BIT POSITION 0.
+
+           MOVE 0                  TO W-BF-ACCUM
+
+           PERFORM SUB-2810-EXTRACT-BIT THRU SUB-2810-EXIT
+               VARYING W-BF-IDX FROM 0 BY 1
+                 UNTIL W-BF-IDX > BW-BIT-LENGTH - 1
+
+           MOVE W-BF-ACCUM-BYTE(1)  TO L-OUTPUT-BYTE(1)
+           MOVE W-BF-ACCUM-BYTE(2)  TO L-OUTPUT-BYTE(2)
+           MOVE W-BF-ACCUM-BYTE(3)  TO L-OUTPUT-BYTE(3)
+           MOVE W-BF-ACCUM-BYTE(4)  TO L-OUTPUT-BYTE(4)
+           .
+       SUB-2800-EXIT.
+           EXIT.
+      /
+       SUB-2810-EXTRACT-BIT.
+      *------------------------
+
+           COMPUTE W-BF-POS = BW-BIT-POSITION + W-BF-IDX
+
+           PERFORM SUB-2820-READ-SOURCE-BIT THRU SUB-2820-EXIT
+
+           IF      W-BF-HAVE-BIT = 1
+               COMPUTE W-BF-WEIGHT =
+                       2 ** (BW-BIT-LENGTH - 1 - W-BF-IDX)
+               ADD  W-BF-WEIGHT    TO W-BF-ACCUM
+           END-IF
+           .
+       SUB-2810-EXIT.
+           EXIT.
+      /
+       SUB-2820-READ-SOURCE-BIT.
+      *----------------------------
+
+           DIVIDE W-BF-POS BY 8     GIVING W-BF-BYTE
+                                    REMAINDER W-BF-BIT
+
+           MOVE L-IN1-BYTE(W-BF-BYTE + 1)
+                                   TO W-SUB-1-2
+
+           COMPUTE W-BF-WEIGHT = 2 ** (7 - W-BF-BIT)
+
+           DIVIDE W-SUB-1 BY W-BF-WEIGHT
+                                   GIVING W-BF-QUOTIENT
+           DIVIDE W-BF-QUOTIENT BY 2
+                                   GIVING W-BF-DUMMY
+                                   REMAINDER W-BF-HAVE-BIT
+           .
+       SUB-2820-EXIT.
+           EXIT.
+      /
+       SUB-2900-BIT-SET.
+      *--------------------
+
+      **** COPY L-INPUT-1, BW-INPUT-LEN BYTES, TO L-OUTPUT, THEN
+      **** OVERWRITE THE BW-BIT-LENGTH-BIT FIELD STARTING AT
+      **** BW-BIT-POSITION WITH BW-BIT-VALUE, RIGHT-JUSTIFIED.
+
+           PERFORM SUB-2910-COPY-BYTE THRU SUB-2910-EXIT
+               VARYING W-SUB FROM 1 BY 1
+                 UNTIL W-SUB > BW-INPUT-LEN
+
+           PERFORM SUB-2920-SET-BIT THRU SUB-2920-EXIT
+               VARYING W-BF-IDX FROM 0 BY 1
+                 UNTIL W-BF-IDX > BW-BIT-LENGTH - 1
+           .
+       SUB-2900-EXIT.
+           EXIT.
+      /
+       SUB-2910-COPY-BYTE.
+      *-----------------------
+
+           MOVE L-IN1-BYTE(W-SUB)   TO L-OUTPUT-BYTE(W-SUB)
+           .
+       SUB-2910-EXIT.
+           EXIT.
+      /
+       SUB-2920-SET-BIT.
+      *---------------------
+
+           COMPUTE W-BF-POS = BW-BIT-POSITION + W-BF-IDX
+
+           DIVIDE W-BF-POS BY 8     GIVING W-BF-BYTE
+                                    REMAINDER W-BF-BIT
+
+           COMPUTE W-BF-WEIGHT = 2 ** (BW-BIT-LENGTH - 1 - W-BF-IDX)
+
+           DIVIDE BW-BIT-VALUE BY W-BF-WEIGHT
+                                   GIVING W-BF-QUOTIENT
+           DIVIDE W-BF-QUOTIENT BY 2
+                                   GIVING W-BF-DUMMY
+                                   REMAINDER W-BF-WANT-BIT
+
+           MOVE L-OUTPUT-BYTE(W-BF-BYTE + 1)
+                                   TO W-SUB-1-2
+
+           COMPUTE W-BF-WEIGHT = 2 ** (7 - W-BF-BIT)
+
+           DIVIDE W-SUB-1 BY W-BF-WEIGHT
+                                   GIVING W-BF-QUOTIENT
+           DIVIDE W-BF-QUOTIENT BY 2
+                                   GIVING W-BF-DUMMY
+                                   REMAINDER W-BF-HAVE-BIT
+
+           IF      W-BF-WANT-BIT = 1 AND W-BF-HAVE-BIT = 0
+               ADD  W-BF-WEIGHT     TO W-SUB-1
+               MOVE W-SUB-1-2       TO L-OUTPUT-BYTE(W-BF-BYTE + 1)
+           END-IF
+
+           IF      W-BF-WANT-BIT = 0 AND W-BF-HAVE-BIT = 1
+               SUBTRACT W-BF-WEIGHT FROM W-SUB-1
+               MOVE W-SUB-1-2       TO L-OUTPUT-BYTE(W-BF-BYTE + 1)
+           END-IF
+           .
+       SUB-2920-EXIT.
+           EXIT.
