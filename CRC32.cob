@@ -1,206 +1,769 @@
-      *============================ CRC32 =============================*
-      * Authors: Brian D Pead
-      *
-      * Description: Subroutine to calculate a CRC-32 checksum on the  
-      *              specified input.
-      *
-      * License: MIT
-      *
-      * Date        Version  Description
-      * ----        -------  -----------
-      * 2020-02-08  1.0      First release
-      *================================================================*
-
-       IDENTIFICATION DIVISION.
-      *========================
-
-       PROGRAM-ID.                 CRC32.
-
-       ENVIRONMENT DIVISION.
-      *=====================
-
-       CONFIGURATION SECTION.
-      *----------------------
-
-       SOURCE-COMPUTER.
-           IBM-Z15.
-      *    IBM-Z15 DEBUGGING MODE.
-
-       INPUT-OUTPUT SECTION.
-      *---------------------
-
-       FILE-CONTROL.
-      /
-       DATA DIVISION.
-      *==============
-
-       FILE SECTION.
-      *-------------
-
-       WORKING-STORAGE SECTION.
-      *------------------------
-
-       01  W-CHECKSUM-SHIFT        PIC 9(09)  COMP.
-       01  W-BITWISE-RESULT        PIC 9(09)  COMP.
-       01  W-BITWISE-PROG          PIC X(08)       VALUE 'BITWISE'.
-
-       01  FILLER                  PIC X(01)       VALUE 'Y'.
-           88  W-FIRST-CALL                        VALUE 'Y'.
-           88  W-NOT-FIRST-CALL                    VALUE 'N'.
-
-       01  W-COMPILED-DATE.
-           05  W-COMPILED-DATE-YYYY
-                                   PIC X(04).
-           05  W-COMPILED-DATE-MM  PIC X(02).
-           05  W-COMPILED-DATE-DD  PIC X(02).
-           05  W-COMPILED-TIME-HH  PIC X(02).
-           05  W-COMPILED-TIME-MM  PIC X(02).
-           05  W-COMPILED-TIME-SS  PIC X(02).
-           05  FILLER              PIC X(07).
-
-       01  W-HIGH-VALUES-X         PIC X(04)       VALUE HIGH-VALUES.
-       01  W-HIGH-VALUES-BIN REDEFINES W-HIGH-VALUES-X
-                                   PIC 9(09)  COMP.
-
-       01  W-INPUT-1               PIC 9(09)  COMP.
-       01  W-INPUT-1-BYTES REDEFINES W-INPUT-1.
-           05  W-INPUT-1-1-3       PIC X(03).
-           05  W-INPUT-1-4         PIC X(01).
-
-       01  W-INPUT-2               PIC 9(09)  COMP.
-       01  W-INPUT-2-BYTES REDEFINES W-INPUT-2.
-           05  W-INPUT-2-1-3       PIC X(03).
-           05  W-INPUT-2-4         PIC X(01).
-
-       01  W-SUB-1                 PIC S9(04) COMP.
-       01  FILLER REDEFINES W-SUB-1.
-           05  FILLER              PIC X(01)       VALUE X'00'.
-           05  W-SUB-1-2           PIC X(01).
-
-       01  W-SUB-2                 PIC S9(04) COMP.
-       01  FILLER REDEFINES W-SUB-2.
-           05  FILLER              PIC X(01)       VALUE X'00'.
-           05  W-SUB-2-2           PIC X(01).
-
-       01  W-BITWISE-PARAMETER.    COPY BITWISEL.
-
-       COPY CRC32W.
-      /
-       LINKAGE SECTION.
-      *----------------
-
-       01  L-PARAMETER.            COPY CRC32L.
-
-       01  L-BUFFER.
-           05  L-BUFFER-BYTE       PIC X(01)       OCCURS 32768
-                                                   INDEXED L-DX.
-      /
-       PROCEDURE DIVISION USING L-PARAMETER.
-      *==================
-
-       MAIN.
-      *-----
-
-           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
-
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               VARYING L-DX FROM 1 BY 1
-                 UNTIL L-DX > CRC-BUFFER-LEN
-
-           IF      CRC-STAGE-START-END
-           OR      CRC-STAGE-END
-               PERFORM SUB-3000-COMPLEMENT THRU SUB-3000-EXIT
-           END-IF
-           .
-       MAIN-EXIT.
-           GOBACK.
-      /
-       SUB-1000-START-UP.
-      *------------------
-
-           IF      CRC-STAGE-START-END
-           OR      CRC-STAGE-START
-               MOVE W-HIGH-VALUES-BIN 
-                                   TO CRC-CHECKSUM
-           END-IF
-
-           SET  ADDRESS OF L-BUFFER
-                                   TO CRC-BUFFER-PTR
-           SET  BW-OPERATION-XOR   TO TRUE
-           MOVE 4                  TO BW-INPUT-LEN
-           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-BITWISE-RESULT
-
-           IF      W-NOT-FIRST-CALL
-               GO TO SUB-1000-EXIT
-           END-IF
-
-           SET W-NOT-FIRST-CALL    TO TRUE
-           MOVE FUNCTION WHEN-COMPILED 
-                                   TO W-COMPILED-DATE
-
-           DISPLAY 'CRC32    compiled on '
-               W-COMPILED-DATE-YYYY '/'
-               W-COMPILED-DATE-MM   '/'
-               W-COMPILED-DATE-DD   ' at '
-               W-COMPILED-TIME-HH   ':'
-               W-COMPILED-TIME-MM   ':'
-               W-COMPILED-TIME-SS
-           .
-       SUB-1000-EXIT.
-           EXIT.
-      /
-       SUB-2000-PROCESS.
-      *-----------------
-
-      **** SHIFT CRC 8 BITS RIGHT:
-           COMPUTE W-CHECKSUM-SHIFT
-                                   =  CRC-CHECKSUM / 256
-
-      **** USE LAST BYTE OF CRC:
-           MOVE CRC-CHECKSUM       TO W-INPUT-1
-           MOVE LOW-VALUES         TO W-INPUT-1-1-3
-
-      **** NEXT BYTE OF INPUT:
-           MOVE 0                  TO W-INPUT-2
-           MOVE L-BUFFER-BYTE(L-DX)
-                                   TO W-INPUT-2-4
-
-      **** XOR LAST BYTE OF CRC AND NEXT BYTE OF INPUT:
-           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-INPUT-1
-           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-INPUT-2
-
-           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
-
-      **** XOR TABLE ENTRY AND CRC>>8:
-           SET  BW-INPUT-1-PTR     TO ADDRESS OF
-                                     W-CRC32-ENTRY(W-BITWISE-RESULT + 1)
-           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-CHECKSUM-SHIFT
-
-           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
-
-           MOVE W-BITWISE-RESULT   TO CRC-CHECKSUM
-           .
-       SUB-2000-EXIT.
-           EXIT.
-      /
-       SUB-3000-COMPLEMENT.
-      *--------------------
-
-      **** BITWISE COMPLEMENT (I.E. BITWISE NOT):
-           SET  BW-INPUT-1-PTR     TO ADDRESS OF CRC-CHECKSUM
-           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-HIGH-VALUES-X
-
-           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
-
-           MOVE W-BITWISE-RESULT   TO CRC-CHECKSUM
-           .
-       SUB-3000-EXIT.
-           EXIT.
-      /
-       SUB-9100-CALL-BITWISE.
-      *----------------------
-
-           CALL W-BITWISE-PROG  USING W-BITWISE-PARAMETER
-           .
-       SUB-9100-EXIT.
-           EXIT.
+      *============================ CRC32 =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to calculate a CRC-32 checksum on the  
+      *              specified input.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Validate CRC-BUFFER-LEN and
+      *                      CRC-BUFFER-PTR on every call and report
+      *                      the result through the UTILSTAT trailer
+      *                      rather than just doing nothing on bad
+      *                      input.
+      * 2026-08-08  1.2      Carry the caller's job name, dataset
+      *                      name and record count onto the CRCCTL
+      *                      record written at CRC-STAGE-END /
+      *                      CRC-STAGE-START-END, so the control file
+      *                      doubles as an audit trail of every
+      *                      integrity check performed.
+      * 2026-08-09  1.3      Track CRC-BYTE-OFFSET across calls and
+      *                      support CRC-CHECKPOINT-REQUEST, writing
+      *                      the in-flight checksum and byte offset to
+      *                      a CRCCKPT checkpoint record on request so
+      *                      a restarted step can resume a long-
+      *                      running staged checksum instead of re-
+      *                      reading and re-checksumming everything
+      *                      already processed.
+      * 2026-08-09  1.4      Honour a caller-supplied CRC-SEED as the
+      *                      initial register value instead of always
+      *                      starting from the standard X'FFFFFFFF'
+      *                      seed.  Left at zero, the standard seed is
+      *                      still used, so existing callers are
+      *                      unaffected.  The self-test's own seed is
+      *                      unchanged -- it exists to validate the
+      *                      table-driven engine against the fixed,
+      *                      well-known "123456789" test vector, not
+      *                      to exercise caller-supplied options.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRC32.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT CRC-CONTROL-FILE
+               ASSIGN TO           'CRCCTL'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-CTL-FILE-STATUS.
+
+           SELECT CRC-CHECKPOINT-FILE
+               ASSIGN TO           'CRCCKPT'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-CKP-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  CRC-CONTROL-FILE.
+
+       01  CRC-CONTROL-RECORD.
+           05  CTL-REC-CHECKSUM        PIC 9(09).
+           05  CTL-REC-SEP-1           PIC X(01).
+           05  CTL-REC-VARIANT         PIC X(10).
+           05  CTL-REC-SEP-2           PIC X(01).
+           05  CTL-REC-TIMESTAMP       PIC X(19).
+           05  CTL-REC-SEP-3           PIC X(01).
+           05  CTL-REC-JOB             PIC X(08).
+           05  CTL-REC-SEP-4           PIC X(01).
+           05  CTL-REC-DATASET         PIC X(44).
+           05  CTL-REC-SEP-5           PIC X(01).
+           05  CTL-REC-RECORDS         PIC 9(09).
+
+       FD  CRC-CHECKPOINT-FILE.
+
+       01  CRC-CHECKPOINT-RECORD.
+           05  CKP-REC-CHECKSUM        PIC 9(09).
+           05  CKP-REC-SEP-1           PIC X(01).
+           05  CKP-REC-BYTE-OFFSET     PIC 9(18).
+           05  CKP-REC-SEP-2           PIC X(01).
+           05  CKP-REC-VARIANT         PIC X(10).
+           05  CKP-REC-SEP-3           PIC X(01).
+           05  CKP-REC-TIMESTAMP       PIC X(19).
+           05  CKP-REC-SEP-4           PIC X(01).
+           05  CKP-REC-JOB             PIC X(08).
+           05  CKP-REC-SEP-5           PIC X(01).
+           05  CKP-REC-DATASET         PIC X(44).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-CHECKSUM-SHIFT        PIC 9(09)  COMP.
+       01  W-BITWISE-RESULT        PIC 9(09)  COMP.
+       01  W-BITWISE-PROG          PIC X(08)       VALUE 'BITWISE'.
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-HIGH-VALUES-X         PIC X(04)       VALUE HIGH-VALUES.
+       01  W-HIGH-VALUES-BIN REDEFINES W-HIGH-VALUES-X
+                                   PIC 9(09)  COMP.
+
+       01  W-INPUT-1               PIC 9(09)  COMP.
+       01  W-INPUT-1-BYTES REDEFINES W-INPUT-1.
+           05  W-INPUT-1-1-3       PIC X(03).
+           05  W-INPUT-1-4         PIC X(01).
+       01  W-INPUT-1-OCCURS REDEFINES W-INPUT-1.
+           05  W-INPUT-1-BYTE      PIC X(01)       OCCURS 4.
+
+       01  W-INPUT-2               PIC 9(09)  COMP.
+       01  W-INPUT-2-BYTES REDEFINES W-INPUT-2.
+           05  W-INPUT-2-1-3       PIC X(03).
+           05  W-INPUT-2-4         PIC X(01).
+       01  W-INPUT-2-OCCURS REDEFINES W-INPUT-2.
+           05  W-INPUT-2-BYTE      PIC X(01)       OCCURS 4.
+
+       01  W-XOR-RESULT            PIC 9(09)  COMP.
+       01  W-XOR-RESULT-BYTES REDEFINES W-XOR-RESULT.
+           05  W-XOR-RESULT-BYTE   PIC X(01)       OCCURS 4.
+
+       01  W-XOR-IDX                PIC S9(04) COMP.
+
+       01  W-SUB-1                 PIC S9(04) COMP.
+       01  FILLER REDEFINES W-SUB-1.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-1-2           PIC X(01).
+
+       01  W-SUB-2                 PIC S9(04) COMP.
+       01  FILLER REDEFINES W-SUB-2.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2-2           PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04) COMP.
+       01  W-BLD-BIT               PIC S9(04) COMP.
+       01  W-BLD-LSB                PIC S9(04) COMP.
+       01  W-BLD-C                 PIC 9(09)  COMP.
+       01  W-BLD-C-SHIFTED         PIC 9(09)  COMP.
+
+       01  W-XBLD-1                PIC S9(04) COMP.
+       01  W-XBLD-2                PIC S9(04) COMP.
+       01  W-XBLD-BIT              PIC S9(04) COMP.
+       01  W-XBLD-REM-1            PIC S9(04) COMP.
+       01  W-XBLD-REM-2            PIC S9(04) COMP.
+       01  W-XBLD-BIT-1            PIC S9(04) COMP.
+       01  W-XBLD-BIT-2            PIC S9(04) COMP.
+       01  W-XBLD-WEIGHT           PIC S9(04) COMP.
+       01  W-XBLD-XOR              PIC S9(04) COMP.
+       01  FILLER REDEFINES W-XBLD-XOR.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-XBLD-XOR-BYTE     PIC X(01).
+
+       01  W-CHUNK-PTR             POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)  COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)  COMP.
+       01  W-CHUNK-MAX             PIC 9(09)  COMP VALUE 32768.
+
+       01  W-ACTIVE-VARIANT        PIC S9(04) COMP.
+
+       01  W-SELFTEST-BUF          PIC X(09)       VALUE '123456789'.
+       01  W-SELFTEST-CRC          PIC 9(09)  COMP.
+       01  W-SELFTEST-SHIFT        PIC 9(09)  COMP.
+       01  W-SELFTEST-DX           PIC S9(04) COMP.
+       01  W-SELFTEST-EXPECTED     PIC 9(09)  COMP
+                                                   VALUE 3421780262.
+
+       01  W-CTL-FILE-STATUS       PIC X(02).
+       01  W-CKP-FILE-STATUS       PIC X(02).
+
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-DATE-YYYY PIC X(04).
+           05  W-CURRENT-DATE-MM   PIC X(02).
+           05  W-CURRENT-DATE-DD   PIC X(02).
+           05  W-CURRENT-TIME-HH   PIC X(02).
+           05  W-CURRENT-TIME-MM   PIC X(02).
+           05  W-CURRENT-TIME-SS   PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-BITWISE-PARAMETER.    COPY BITWISEL.
+
+       COPY CRC32W.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY CRC32L.
+
+       01  L-BUFFER.
+           05  L-BUFFER-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-DX.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK OF L-PARAMETER
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+               ADD  CRC-BUFFER-LEN  TO CRC-BYTE-OFFSET
+           END-IF
+
+           IF      CRC-STAGE-START-END
+           OR      CRC-STAGE-END
+               PERFORM SUB-3000-COMPLEMENT THRU SUB-3000-EXIT
+               PERFORM SUB-4000-WRITE-CONTROL THRU SUB-4000-EXIT
+           END-IF
+
+           IF      UTIL-RC-OK OF L-PARAMETER
+           AND     CRC-CHECKPOINT-YES
+               PERFORM SUB-4100-WRITE-CHECKPOINT THRU SUB-4100-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+      **** A SINGLE CALL MAY PRESENT A BUFFER LARGER THAN L-BUFFER'S
+      **** 32768-BYTE CAPACITY, SO THE BUFFER IS WALKED IN
+      **** W-CHUNK-MAX-SIZED SLICES, RE-POINTING L-BUFFER AT EACH
+      **** SLICE IN TURN, RATHER THAN REQUIRING THE CALLER TO BREAK
+      **** LARGE BUFFERS INTO CRC-STAGE-START / CRC-STAGE-IN-PROCESS /
+      **** CRC-STAGE-END CALLS ITSELF.
+
+           MOVE CRC-BUFFER-LEN      TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR         TO CRC-BUFFER-PTR
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
+
+           SET  ADDRESS OF L-BUFFER TO W-CHUNK-PTR
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING L-DX FROM 1 BY 1 UNTIL L-DX > W-CHUNK-LEN
+
+           SET  W-CHUNK-PTR         UP BY W-CHUNK-LEN
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      CRC-STAGE-START-END
+           OR      CRC-STAGE-START
+               IF      CRC-SEED = 0
+                   MOVE W-HIGH-VALUES-BIN
+                                   TO CRC-CHECKSUM
+               ELSE
+                   MOVE CRC-SEED   TO CRC-CHECKSUM
+               END-IF
+               MOVE 0               TO CRC-BYTE-OFFSET
+           END-IF
+
+           IF      CRC-VARIANT-CASTAGNOLI
+               MOVE 2               TO W-ACTIVE-VARIANT
+           ELSE
+               MOVE 1               TO W-ACTIVE-VARIANT
+           END-IF
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-SET-UP-BITWISE
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'CRC32    compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+
+           PERFORM SUB-1200-BUILD-XOR-TABLE THRU SUB-1200-EXIT
+
+           PERFORM SUB-1050-SELF-TEST THRU SUB-1050-EXIT
+           .
+       SUB-1000-SET-UP-BITWISE.
+      *--------------------------
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-BITWISE-RESULT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK OF L-PARAMETER
+                                   TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE OF L-PARAMETER
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP OF L-PARAMETER
+
+           EVALUATE TRUE
+               WHEN CRC-BUFFER-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH OF L-PARAMETER
+                                   TO TRUE
+                   MOVE 'CRC-BUFFER-LEN IS ZERO'
+                                   TO UTIL-MESSAGE OF L-PARAMETER
+
+               WHEN CRC-BUFFER-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER OF L-PARAMETER
+                                   TO TRUE
+                   MOVE 'CRC-BUFFER-PTR NOT SET'
+                                   TO UTIL-MESSAGE OF L-PARAMETER
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1050-SELF-TEST.
+      *--------------------
+
+      **** VERIFY THE TABLE-DRIVEN IEEE CRC-32 ALGORITHM, ONCE PER RUN,
+      **** AGAINST THE WELL-KNOWN TEST VECTOR "123456789" = X'CBF43926'
+      **** BEFORE THE SUBROUTINE IS TRUSTED TO DO ANY REAL WORK.
+
+           MOVE W-HIGH-VALUES-BIN   TO W-SELFTEST-CRC
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-BITWISE-RESULT
+
+           PERFORM SUB-1060-SELF-TEST-BYTE THRU SUB-1060-EXIT
+               VARYING W-SELFTEST-DX FROM 1 BY 1 UNTIL
+                   W-SELFTEST-DX > 9
+
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-SELFTEST-CRC
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT   TO W-SELFTEST-CRC
+
+           IF      W-SELFTEST-CRC = W-SELFTEST-EXPECTED
+               DISPLAY 'CRC32    SELF-TEST PASSED'
+           ELSE
+               DISPLAY 'CRC32    SELF-TEST FAILED - EXPECTED '
+                   W-SELFTEST-EXPECTED ' GOT ' W-SELFTEST-CRC
+           END-IF
+           .
+       SUB-1050-EXIT.
+           EXIT.
+      /
+       SUB-1060-SELF-TEST-BYTE.
+      *-------------------------
+
+           COMPUTE W-SELFTEST-SHIFT
+                                   =  W-SELFTEST-CRC / 256
+
+           MOVE W-SELFTEST-CRC     TO W-INPUT-1
+           MOVE LOW-VALUES         TO W-INPUT-1-1-3
+
+           MOVE 0                  TO W-INPUT-2
+           MOVE W-SELFTEST-BUF(W-SELFTEST-DX:1)
+                                   TO W-INPUT-2-4
+
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-INPUT-1
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-INPUT-2
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF
+                                W-CRC32-ENTRY(1, W-BITWISE-RESULT + 1)
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-SELFTEST-SHIFT
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT   TO W-SELFTEST-CRC
+           .
+       SUB-1060-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE REFLECTED LOOKUP TABLE FOR EACH SUPPORTED CRC
+      **** VARIANT ONCE, ON THE FIRST CALL, FROM ITS GENERATOR
+      **** POLYNOMIAL, RATHER THAN CARRYING IT AS A LITERAL TABLE IN
+      **** SOURCE.
+
+           MOVE W-CRC32-POLY-IEEE  TO W-CRC32-POLY(1)
+           MOVE W-CRC32-POLY-CASTAGNOLI
+                                   TO W-CRC32-POLY(2)
+
+           PERFORM SUB-1105-BUILD-VARIANT THRU SUB-1105-EXIT
+               VARYING W-CRC32-VAR-DX FROM 1 BY 1 UNTIL
+                   W-CRC32-VAR-DX > 2
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1105-BUILD-VARIANT.
+      *-----------------------
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1105-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           MOVE W-BLD-1             TO W-BLD-C
+
+           PERFORM SUB-1120-BUILD-BIT THRU SUB-1120-EXIT
+               VARYING W-BLD-BIT FROM 1 BY 1 UNTIL W-BLD-BIT > 8
+
+           MOVE W-BLD-C             TO
+               W-CRC32-ENTRY(W-CRC32-VAR-DX, W-BLD-1 + 1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-BUILD-BIT.
+      *-----------------------
+
+           DIVIDE W-BLD-C BY 2 GIVING W-BLD-C-SHIFTED
+                                REMAINDER W-BLD-LSB
+
+           IF      W-BLD-LSB = 1
+               SET  BW-OPERATION-XOR
+                                   TO TRUE
+               MOVE 4               TO BW-INPUT-LEN
+               SET  BW-INPUT-1-PTR TO ADDRESS OF W-BLD-C-SHIFTED
+               SET  BW-INPUT-2-PTR TO ADDRESS OF
+                                     W-CRC32-POLY(W-CRC32-VAR-DX)
+               SET  BW-OUTPUT-PTR  TO ADDRESS OF W-BLD-C
+
+               PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           ELSE
+               MOVE W-BLD-C-SHIFTED
+                                   TO W-BLD-C
+           END-IF
+           .
+       SUB-1120-EXIT.
+           EXIT.
+      /
+       SUB-1200-BUILD-XOR-TABLE.
+      *--------------------------
+
+      **** BUILD THE 256 X 256 BYTE-PAIR XOR TABLE ONCE, ON THE FIRST
+      **** CALL, SO THE PER-INPUT-BYTE PROCESSING LOOP IN
+      **** SUB-2000-PROCESS CAN LOOK UP XOR RESULTS DIRECTLY INSTEAD
+      **** OF CALLING BITWISE FOR EVERY BYTE OF EVERY BUFFER.
+
+           PERFORM SUB-1210-BUILD-XOR-ROW THRU SUB-1210-EXIT
+               VARYING W-XBLD-1 FROM 0 BY 1 UNTIL W-XBLD-1 > 255
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1210-BUILD-XOR-ROW.
+      *-------------------------
+
+           PERFORM SUB-1220-BUILD-XOR-CELL THRU SUB-1220-EXIT
+               VARYING W-XBLD-2 FROM 0 BY 1 UNTIL W-XBLD-2 > 255
+           .
+       SUB-1210-EXIT.
+           EXIT.
+      /
+       SUB-1220-BUILD-XOR-CELL.
+      *--------------------------
+
+           MOVE W-XBLD-1            TO W-XBLD-REM-1
+           MOVE W-XBLD-2            TO W-XBLD-REM-2
+           MOVE 0                   TO W-XBLD-XOR
+           MOVE 1                   TO W-XBLD-WEIGHT
+
+           PERFORM SUB-1230-BUILD-XOR-BIT THRU SUB-1230-EXIT
+               VARYING W-XBLD-BIT FROM 1 BY 1 UNTIL W-XBLD-BIT > 8
+
+           MOVE W-XBLD-XOR-BYTE     TO
+               W-XOR-BYTE-VALUE(W-XBLD-1 + 1, W-XBLD-2 + 1)
+           .
+       SUB-1220-EXIT.
+           EXIT.
+      /
+       SUB-1230-BUILD-XOR-BIT.
+      *-------------------------
+
+           DIVIDE W-XBLD-REM-1 BY 2 GIVING W-XBLD-REM-1
+                                  REMAINDER W-XBLD-BIT-1
+           DIVIDE W-XBLD-REM-2 BY 2 GIVING W-XBLD-REM-2
+                                  REMAINDER W-XBLD-BIT-2
+
+           IF      W-XBLD-BIT-1 NOT = W-XBLD-BIT-2
+               ADD  W-XBLD-WEIGHT   TO W-XBLD-XOR
+           END-IF
+
+           MULTIPLY 2 BY W-XBLD-WEIGHT
+           .
+       SUB-1230-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** SHIFT CRC 8 BITS RIGHT:
+           COMPUTE W-CHECKSUM-SHIFT
+                                   =  CRC-CHECKSUM / 256
+
+      **** USE LAST BYTE OF CRC:
+           MOVE CRC-CHECKSUM       TO W-INPUT-1
+           MOVE LOW-VALUES         TO W-INPUT-1-1-3
+
+      **** NEXT BYTE OF INPUT:
+           MOVE 0                  TO W-INPUT-2
+           MOVE L-BUFFER-BYTE(L-DX)
+                                   TO W-INPUT-2-4
+
+      **** TABLE-DRIVEN XOR OF LAST CRC BYTE AND NEXT INPUT BYTE --
+      **** NO BITWISE CALL ON THIS HOT PATH:
+           MOVE W-INPUT-1-4        TO W-SUB-1-2
+           MOVE W-INPUT-2-4        TO W-SUB-2-2
+           MOVE W-XOR-BYTE-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                   TO W-SUB-1-2
+
+      **** XOR TABLE ENTRY AND CRC>>8, TABLE-DRIVEN, BYTE BY BYTE:
+           MOVE W-CRC32-ENTRY(W-ACTIVE-VARIANT, W-SUB-1 + 1)
+                                   TO W-INPUT-1
+           MOVE W-CHECKSUM-SHIFT   TO W-INPUT-2
+
+           PERFORM SUB-2010-XOR-WORDS THRU SUB-2010-EXIT
+
+           MOVE W-XOR-RESULT       TO CRC-CHECKSUM
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2010-XOR-WORDS.
+      *---------------------
+
+      **** XOR W-INPUT-1 AND W-INPUT-2 INTO W-XOR-RESULT, A BYTE AT A
+      **** TIME, USING THE PREBUILT XOR TABLE.
+
+           PERFORM SUB-2011-XOR-BYTE THRU SUB-2011-EXIT
+               VARYING W-XOR-IDX FROM 1 BY 1 UNTIL W-XOR-IDX > 4
+           .
+       SUB-2010-EXIT.
+           EXIT.
+      /
+       SUB-2011-XOR-BYTE.
+      *---------------------
+
+           MOVE W-INPUT-1-BYTE(W-XOR-IDX)
+                                   TO W-SUB-1-2
+           MOVE W-INPUT-2-BYTE(W-XOR-IDX)
+                                   TO W-SUB-2-2
+           MOVE W-XOR-BYTE-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                   TO W-XOR-RESULT-BYTE(W-XOR-IDX)
+           .
+       SUB-2011-EXIT.
+           EXIT.
+      /
+       SUB-3000-COMPLEMENT.
+      *--------------------
+
+      **** BITWISE COMPLEMENT (I.E. BITWISE NOT):
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF CRC-CHECKSUM
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT   TO CRC-CHECKSUM
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-4000-WRITE-CONTROL.
+      *------------------------
+
+      **** APPEND A RECORD TO THE CRC CONTROL FILE EVERY TIME A
+      **** CHECKSUM IS COMPLETED, SO AN OPERATOR OR A FOLLOW-ON JOB
+      **** STEP CAN SEE WHAT WAS CHECKSUMMED, WITH WHICH VARIANT, AND
+      **** WHEN, WITHOUT GOING BACK TO THE JOB LOG.  CRC-JOB-NAME AND
+      **** CRC-DATASET-NAME ARE OPTIONAL -- A CALLER THAT HAS NEVER
+      **** HEARD OF THEM LEAVES THEM UNINITIALIZED, SO A LOW-VALUE IN
+      **** THE FIRST BYTE OF BOTH IS TREATED AS "THIS CALLER DOES NOT
+      **** USE THE AUDIT TRAIL" AND THE WRITE IS SKIPPED ENTIRELY,
+      **** RATHER THAN APPENDING A RECORD WITH THOSE FIELDS BLANK.
+
+           IF      CRC-JOB-NAME(1:1) = LOW-VALUE
+           AND     CRC-DATASET-NAME(1:1) = LOW-VALUE
+               GO TO SUB-4000-EXIT
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           MOVE CRC-CHECKSUM       TO CTL-REC-CHECKSUM
+           MOVE SPACE               TO CTL-REC-SEP-1
+           MOVE SPACE               TO CTL-REC-SEP-2
+           MOVE SPACE               TO CTL-REC-SEP-3
+           MOVE SPACE               TO CTL-REC-SEP-4
+           MOVE SPACE               TO CTL-REC-SEP-5
+
+           IF      CRC-VARIANT-CASTAGNOLI
+               MOVE 'CASTAGNOLI'   TO CTL-REC-VARIANT
+           ELSE
+               MOVE 'IEEE'         TO CTL-REC-VARIANT
+           END-IF
+
+           STRING W-CURRENT-DATE-YYYY   '-'
+                  W-CURRENT-DATE-MM     '-'
+                  W-CURRENT-DATE-DD     ' '
+                  W-CURRENT-TIME-HH     ':'
+                  W-CURRENT-TIME-MM     ':'
+                  W-CURRENT-TIME-SS
+               DELIMITED BY SIZE INTO CTL-REC-TIMESTAMP
+           END-STRING
+
+           IF      CRC-JOB-NAME(1:1) = LOW-VALUE
+               MOVE SPACE           TO CTL-REC-JOB
+           ELSE
+               MOVE CRC-JOB-NAME    TO CTL-REC-JOB
+           END-IF
+
+           IF      CRC-DATASET-NAME(1:1) = LOW-VALUE
+               MOVE SPACE           TO CTL-REC-DATASET
+           ELSE
+               MOVE CRC-DATASET-NAME
+                                    TO CTL-REC-DATASET
+           END-IF
+
+           MOVE CRC-RECORD-COUNT    TO CTL-REC-RECORDS
+
+           OPEN EXTEND CRC-CONTROL-FILE
+
+           IF      W-CTL-FILE-STATUS NOT = '00'
+               OPEN OUTPUT CRC-CONTROL-FILE
+           END-IF
+
+           WRITE CRC-CONTROL-RECORD
+
+           CLOSE CRC-CONTROL-FILE
+           .
+       SUB-4000-EXIT.
+           EXIT.
+      /
+       SUB-4100-WRITE-CHECKPOINT.
+      *----------------------------
+
+      **** WRITE THE CURRENT IN-FLIGHT CRC-CHECKSUM AND CRC-BYTE-
+      **** OFFSET TO THE CRCCKPT CHECKPOINT RECORD, REPLACING ANY
+      **** EARLIER CHECKPOINT, SO A STEP THAT ABENDS PARTWAY THROUGH A
+      **** LARGE FILE CAN BE RESTARTED FROM HERE INSTEAD OF FROM THE
+      **** BEGINNING -- THE RESTARTED STEP READS THIS RECORD, MOVES
+      **** CKP-REC-CHECKSUM AND CKP-REC-BYTE-OFFSET INTO CRC-CHECKSUM
+      **** AND CRC-BYTE-OFFSET, SKIPS THAT MANY BYTES OF INPUT, AND
+      **** RESUMES WITH CRC-STAGE-IN-PROCESS CALLS.  UNLIKE CRCCTL,
+      **** THIS IS A SINGLE CURRENT-STATE RECORD, NOT AN APPENDED
+      **** AUDIT TRAIL, SO IT IS ALWAYS OPENED OUTPUT TO REPLACE
+      **** WHATEVER CHECKPOINT WAS THERE BEFORE.
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           MOVE CRC-CHECKSUM        TO CKP-REC-CHECKSUM
+           MOVE CRC-BYTE-OFFSET     TO CKP-REC-BYTE-OFFSET
+           MOVE SPACE               TO CKP-REC-SEP-1
+           MOVE SPACE               TO CKP-REC-SEP-2
+           MOVE SPACE               TO CKP-REC-SEP-3
+           MOVE SPACE               TO CKP-REC-SEP-4
+           MOVE SPACE               TO CKP-REC-SEP-5
+
+           IF      CRC-VARIANT-CASTAGNOLI
+               MOVE 'CASTAGNOLI'   TO CKP-REC-VARIANT
+           ELSE
+               MOVE 'IEEE'         TO CKP-REC-VARIANT
+           END-IF
+
+           STRING W-CURRENT-DATE-YYYY   '-'
+                  W-CURRENT-DATE-MM     '-'
+                  W-CURRENT-DATE-DD     ' '
+                  W-CURRENT-TIME-HH     ':'
+                  W-CURRENT-TIME-MM     ':'
+                  W-CURRENT-TIME-SS
+               DELIMITED BY SIZE INTO CKP-REC-TIMESTAMP
+           END-STRING
+
+           IF      CRC-JOB-NAME(1:1) = LOW-VALUE
+               MOVE SPACE           TO CKP-REC-JOB
+           ELSE
+               MOVE CRC-JOB-NAME    TO CKP-REC-JOB
+           END-IF
+
+           IF      CRC-DATASET-NAME(1:1) = LOW-VALUE
+               MOVE SPACE           TO CKP-REC-DATASET
+           ELSE
+               MOVE CRC-DATASET-NAME
+                                    TO CKP-REC-DATASET
+           END-IF
+
+           OPEN OUTPUT CRC-CHECKPOINT-FILE
+
+           WRITE CRC-CHECKPOINT-RECORD
+
+           CLOSE CRC-CHECKPOINT-FILE
+           .
+       SUB-4100-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-BITWISE.
+      *----------------------
+
+           CALL W-BITWISE-PROG  USING W-BITWISE-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
