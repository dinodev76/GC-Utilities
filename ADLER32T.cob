@@ -0,0 +1,231 @@
+      *=========================== ADLER32T ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Program to test subroutine ADLER32.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 ADLER32T.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-ADLER32-PROG          PIC X(08)       VALUE 'ADLER32'.
+
+       01  W-EXPECTED-CHECKSUM      PIC 9(09)  COMP
+                                                   VALUE 152961502.
+       01  W-SINGLE-CALL-CHECKSUM   PIC 9(09)  COMP.
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
+
+       01  W-BUFFER                                VALUE '123456789'.
+           05  W-BUFFER-1          PIC X(03).
+           05  W-BUFFER-2          PIC X(03).
+           05  W-BUFFER-3          PIC X(03).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-ADLER32-PARAMETER.    COPY ADLER32L.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'ADLER32T compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** CALCULATE CHECKSUM OF ENTIRE TEXT IN 1 CALL:
+
+           SET  ADLER-STAGE-START-END
+                                   TO TRUE
+           SET  ADLER-BUFFER-PTR   TO ADDRESS OF W-BUFFER
+           MOVE LENGTH OF W-BUFFER TO ADLER-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-ADLER32 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9300-ASSERT-EXPECTED THRU SUB-9300-EXIT
+
+           MOVE ADLER-CHECKSUM     TO W-SINGLE-CALL-CHECKSUM
+
+      **** CALCULATE CHECKSUM OF TEXT IN 3 CHUNKS:
+
+           SET  ADLER-STAGE-START  TO TRUE
+           SET  ADLER-BUFFER-PTR   TO ADDRESS OF W-BUFFER-1
+           MOVE LENGTH OF W-BUFFER-1
+                                   TO ADLER-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-ADLER32 THRU SUB-9100-EXIT
+
+           SET  ADLER-STAGE-IN-PROCESS
+                                   TO TRUE
+           SET  ADLER-BUFFER-PTR   TO ADDRESS OF W-BUFFER-2
+           MOVE LENGTH OF W-BUFFER-2
+                                   TO ADLER-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-ADLER32 THRU SUB-9100-EXIT
+
+           SET  ADLER-STAGE-END    TO TRUE
+           SET  ADLER-BUFFER-PTR   TO ADDRESS OF W-BUFFER-3
+           MOVE LENGTH OF W-BUFFER-3
+                                   TO ADLER-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-ADLER32 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9300-ASSERT-EXPECTED THRU SUB-9300-EXIT
+
+           PERFORM SUB-9400-ASSERT-STAGED THRU SUB-9400-EXIT
+
+           PERFORM SUB-9500-ASSERT-BAD-LENGTH THRU SUB-9500-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           DISPLAY 'ADLER32T ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'ADLER32T completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-ADLER32.
+      *-------------------------
+
+           CALL W-ADLER32-PROG  USING W-ADLER32-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9300-ASSERT-EXPECTED.
+      *----------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      ADLER-CHECKSUM = W-EXPECTED-CHECKSUM
+               DISPLAY 'ADLER32T PASS - checksum matches the known '
+                   'Adler-32 value ' W-EXPECTED-CHECKSUM
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'ADLER32T FAIL - expected '
+                   W-EXPECTED-CHECKSUM ' got ' ADLER-CHECKSUM
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9400-ASSERT-STAGED.
+      *--------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      ADLER-CHECKSUM = W-SINGLE-CALL-CHECKSUM
+               DISPLAY 'ADLER32T PASS - staged checksum matches the '
+                   'single-call checksum'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'ADLER32T FAIL - staged checksum '
+                   ADLER-CHECKSUM ' does not match single-call '
+                   'checksum ' W-SINGLE-CALL-CHECKSUM
+           END-IF
+           .
+       SUB-9400-EXIT.
+           EXIT.
+      /
+       SUB-9500-ASSERT-BAD-LENGTH.
+      *-------------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           SET  ADLER-STAGE-START-END
+                                   TO TRUE
+           MOVE 0                   TO ADLER-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-ADLER32 THRU SUB-9100-EXIT
+
+           IF      UTIL-RC-BAD-LENGTH
+               DISPLAY 'ADLER32T PASS - ADLER32 rejects a zero '
+                   'buffer length'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'ADLER32T FAIL - ADLER32 did not reject a '
+                   'zero buffer length'
+           END-IF
+           .
+       SUB-9500-EXIT.
+           EXIT.
