@@ -0,0 +1,240 @@
+      *============================ MD5T ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Program to test subroutine MD5.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 MD5T.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-MD5-PROG              PIC X(08)       VALUE 'MD5'.
+
+       01  W-EXPECTED-EMPTY         PIC X(32)       VALUE
+           'd41d8cd98f00b204e9800998ecf8427e'.
+
+       01  W-EXPECTED-ABC           PIC X(32)       VALUE
+           '900150983cd24fb0d6963f7d28e17f72'.
+
+       01  W-SINGLE-CALL-DIGEST     PIC X(32).
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
+
+       01  W-EMPTY-BUFFER           PIC X(01).
+
+       01  W-BUFFER                                VALUE 'abc'.
+           05  W-BUFFER-1          PIC X(01).
+           05  W-BUFFER-2          PIC X(01).
+           05  W-BUFFER-3          PIC X(01).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-MD5-PARAMETER.        COPY MD5L.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'MD5T     compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** DIGEST OF THE EMPTY STRING, IN 1 CALL:
+
+           SET  MD5-STAGE-START-END
+                                   TO TRUE
+           SET  MD5-BUFFER-PTR     TO ADDRESS OF W-EMPTY-BUFFER
+           MOVE 0                  TO MD5-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-MD5 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9300-ASSERT-EMPTY THRU SUB-9300-EXIT
+
+      **** DIGEST OF 'abc', IN 1 CALL:
+
+           SET  MD5-STAGE-START-END
+                                   TO TRUE
+           SET  MD5-BUFFER-PTR     TO ADDRESS OF W-BUFFER
+           MOVE LENGTH OF W-BUFFER TO MD5-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-MD5 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9310-ASSERT-ABC THRU SUB-9310-EXIT
+
+           MOVE MD5-DIGEST-HEX     TO W-SINGLE-CALL-DIGEST
+
+      **** DIGEST OF 'abc' AGAIN, IN 3 ONE-BYTE CHUNKS:
+
+           SET  MD5-STAGE-START    TO TRUE
+           SET  MD5-BUFFER-PTR     TO ADDRESS OF W-BUFFER-1
+           MOVE LENGTH OF W-BUFFER-1
+                                   TO MD5-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-MD5 THRU SUB-9100-EXIT
+
+           SET  MD5-STAGE-IN-PROCESS
+                                   TO TRUE
+           SET  MD5-BUFFER-PTR     TO ADDRESS OF W-BUFFER-2
+           MOVE LENGTH OF W-BUFFER-2
+                                   TO MD5-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-MD5 THRU SUB-9100-EXIT
+
+           SET  MD5-STAGE-END      TO TRUE
+           SET  MD5-BUFFER-PTR     TO ADDRESS OF W-BUFFER-3
+           MOVE LENGTH OF W-BUFFER-3
+                                   TO MD5-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-MD5 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9310-ASSERT-ABC THRU SUB-9310-EXIT
+
+           PERFORM SUB-9400-ASSERT-STAGED THRU SUB-9400-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           DISPLAY 'MD5T     ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'MD5T     completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-MD5.
+      *--------------------
+
+           CALL W-MD5-PROG      USING W-MD5-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9300-ASSERT-EMPTY.
+      *--------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      MD5-DIGEST-HEX = W-EXPECTED-EMPTY
+               DISPLAY 'MD5T     PASS - digest of the empty string '
+                   'matches the known value ' W-EXPECTED-EMPTY
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'MD5T     FAIL - expected ' W-EXPECTED-EMPTY
+                   ' got ' MD5-DIGEST-HEX
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9310-ASSERT-ABC.
+      *------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      MD5-DIGEST-HEX = W-EXPECTED-ABC
+               DISPLAY 'MD5T     PASS - digest of ''abc'' matches '
+                   'the known value ' W-EXPECTED-ABC
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'MD5T     FAIL - expected ' W-EXPECTED-ABC
+                   ' got ' MD5-DIGEST-HEX
+           END-IF
+           .
+       SUB-9310-EXIT.
+           EXIT.
+      /
+       SUB-9400-ASSERT-STAGED.
+      *--------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      MD5-DIGEST-HEX = W-SINGLE-CALL-DIGEST
+               DISPLAY 'MD5T     PASS - staged digest matches the '
+                   'single-call digest'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'MD5T     FAIL - staged digest '
+                   MD5-DIGEST-HEX ' does not match single-call '
+                   'digest ' W-SINGLE-CALL-DIGEST
+           END-IF
+           .
+       SUB-9400-EXIT.
+           EXIT.
