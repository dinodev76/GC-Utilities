@@ -0,0 +1,596 @@
+      *============================ CRC64 ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to calculate a CRC-64/XZ checksum on
+      *              the specified input, for callers whose files are
+      *              large enough that a 32-bit checksum carries a
+      *              real collision risk.  Mirrors CRC32's staged-call
+      *              design and table-driven approach, with the
+      *              64-bit checksum and lookup table entries carried
+      *              as two 32-bit halves (HI/LO) since no COMP field
+      *              in this dialect addresses a full 64-bit unsigned
+      *              value directly.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRC64.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-BITWISE-RESULT.
+           05  W-BITWISE-RESULT-HI     PIC 9(09) COMP.
+           05  W-BITWISE-RESULT-LO     PIC 9(09) COMP.
+
+       01  W-BITWISE-PROG          PIC X(08)       VALUE 'BITWISE'.
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-HIGH-VALUES-X         PIC X(08)       VALUE HIGH-VALUES.
+       01  W-HIGH-VALUES-BIN REDEFINES W-HIGH-VALUES-X.
+           05  W-HIGH-VALUES-BIN-HI    PIC 9(09) COMP.
+           05  W-HIGH-VALUES-BIN-LO    PIC 9(09) COMP.
+
+       01  W-INPUT-1.
+           05  W-INPUT-1-HI        PIC 9(09) COMP.
+           05  W-INPUT-1-LO        PIC 9(09) COMP.
+       01  W-INPUT-1-BYTES REDEFINES W-INPUT-1.
+           05  W-INPUT-1-1-7       PIC X(07).
+           05  W-INPUT-1-8         PIC X(01).
+       01  W-INPUT-1-OCCURS REDEFINES W-INPUT-1.
+           05  W-INPUT-1-BYTE      PIC X(01)       OCCURS 8.
+
+       01  W-INPUT-2.
+           05  W-INPUT-2-HI        PIC 9(09) COMP.
+           05  W-INPUT-2-LO        PIC 9(09) COMP.
+       01  W-INPUT-2-BYTES REDEFINES W-INPUT-2.
+           05  W-INPUT-2-1-7       PIC X(07).
+           05  W-INPUT-2-8         PIC X(01).
+       01  W-INPUT-2-OCCURS REDEFINES W-INPUT-2.
+           05  W-INPUT-2-BYTE      PIC X(01)       OCCURS 8.
+
+       01  W-XOR-RESULT.
+           05  W-XOR-RESULT-HI     PIC 9(09) COMP.
+           05  W-XOR-RESULT-LO     PIC 9(09) COMP.
+       01  W-XOR-RESULT-BYTES REDEFINES W-XOR-RESULT.
+           05  W-XOR-RESULT-BYTE   PIC X(01)       OCCURS 8.
+
+       01  W-XOR-IDX                PIC S9(04) COMP.
+
+       01  W-SUB-1                 PIC S9(04) COMP.
+       01  FILLER REDEFINES W-SUB-1.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-1-2           PIC X(01).
+
+       01  W-SUB-2                 PIC S9(04) COMP.
+       01  FILLER REDEFINES W-SUB-2.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2-2           PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04) COMP.
+       01  W-BLD-BIT                PIC S9(04) COMP.
+       01  W-BLD-LSB                PIC S9(04) COMP.
+       01  W-BLD-HI-LSB             PIC S9(04) COMP.
+
+       01  W-BLD-C.
+           05  W-BLD-C-HI          PIC 9(09) COMP.
+           05  W-BLD-C-LO          PIC 9(09) COMP.
+
+       01  W-BLD-C-SHIFTED.
+           05  W-BLD-C-SHIFTED-HI  PIC 9(09) COMP.
+           05  W-BLD-C-SHIFTED-LO  PIC 9(09) COMP.
+
+       01  W-XBLD-1                PIC S9(04) COMP.
+       01  W-XBLD-2                PIC S9(04) COMP.
+       01  W-XBLD-BIT              PIC S9(04) COMP.
+       01  W-XBLD-REM-1            PIC S9(04) COMP.
+       01  W-XBLD-REM-2            PIC S9(04) COMP.
+       01  W-XBLD-BIT-1            PIC S9(04) COMP.
+       01  W-XBLD-BIT-2            PIC S9(04) COMP.
+       01  W-XBLD-WEIGHT           PIC S9(04) COMP.
+       01  W-XBLD-XOR              PIC S9(04) COMP.
+       01  FILLER REDEFINES W-XBLD-XOR.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-XBLD-XOR-BYTE     PIC X(01).
+
+       01  W-CHUNK-PTR             POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)  COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)  COMP.
+       01  W-CHUNK-MAX             PIC 9(09)  COMP VALUE 32768.
+
+       01  W-CHECKSUM-SHIFT.
+           05  W-CHECKSUM-SHIFT-HI PIC 9(09) COMP.
+           05  W-CHECKSUM-SHIFT-LO PIC 9(09) COMP.
+
+       01  W-SHIFT-CARRY            PIC 9(09) COMP.
+       01  W-SHIFT-LO-PART          PIC 9(09) COMP.
+
+       01  W-SELFTEST-BUF          PIC X(09)       VALUE '123456789'.
+       01  W-SELFTEST-DX           PIC S9(04) COMP.
+
+       01  W-SELFTEST-CRC.
+           05  W-SELFTEST-CRC-HI   PIC 9(09) COMP.
+           05  W-SELFTEST-CRC-LO   PIC 9(09) COMP.
+
+       01  W-SELFTEST-SHIFT.
+           05  W-SELFTEST-SHIFT-HI PIC 9(09) COMP.
+           05  W-SELFTEST-SHIFT-LO PIC 9(09) COMP.
+
+       01  W-SELFTEST-CARRY        PIC 9(09) COMP.
+       01  W-SELFTEST-LO-PART      PIC 9(09) COMP.
+
+       01  W-SELFTEST-EXPECTED.
+           05  W-SELFTEST-EXPECTED-HI
+                                   PIC 9(09) COMP  VALUE 2573060539.
+           05  W-SELFTEST-EXPECTED-LO
+                                   PIC 9(09) COMP  VALUE 3742972410.
+
+       01  W-BITWISE-PARAMETER.    COPY BITWISEL.
+
+       COPY CRC64W.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY CRC64L.
+
+       01  L-BUFFER.
+           05  L-BUFFER-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-DX.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK OF L-PARAMETER
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+           END-IF
+
+           IF      C64-STAGE-START-END
+           OR      C64-STAGE-END
+               PERFORM SUB-3000-COMPLEMENT THRU SUB-3000-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+      **** A SINGLE CALL MAY PRESENT A BUFFER LARGER THAN L-BUFFER'S
+      **** 32768-BYTE CAPACITY, SO THE BUFFER IS WALKED IN
+      **** W-CHUNK-MAX-SIZED SLICES, RE-POINTING L-BUFFER AT EACH
+      **** SLICE IN TURN, RATHER THAN REQUIRING THE CALLER TO BREAK
+      **** LARGE BUFFERS INTO CRC-STAGE-START / CRC-STAGE-IN-PROCESS /
+      **** CRC-STAGE-END CALLS ITSELF.
+
+           MOVE C64-BUFFER-LEN      TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR         TO C64-BUFFER-PTR
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
+
+           SET  ADDRESS OF L-BUFFER TO W-CHUNK-PTR
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING L-DX FROM 1 BY 1 UNTIL L-DX > W-CHUNK-LEN
+
+           SET  W-CHUNK-PTR         UP BY W-CHUNK-LEN
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      C64-STAGE-START-END
+           OR      C64-STAGE-START
+               MOVE W-HIGH-VALUES-BIN-HI
+                                   TO C64-CHECKSUM-HI
+               MOVE W-HIGH-VALUES-BIN-LO
+                                   TO C64-CHECKSUM-LO
+           END-IF
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-SET-UP-BITWISE
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'CRC64    compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+
+           PERFORM SUB-1200-BUILD-XOR-TABLE THRU SUB-1200-EXIT
+
+           PERFORM SUB-1050-SELF-TEST THRU SUB-1050-EXIT
+           .
+       SUB-1000-SET-UP-BITWISE.
+      *--------------------------
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 8                  TO BW-INPUT-LEN
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-BITWISE-RESULT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK OF L-PARAMETER
+                                   TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE OF L-PARAMETER
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP OF L-PARAMETER
+
+           EVALUATE TRUE
+               WHEN C64-BUFFER-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH OF L-PARAMETER
+                                   TO TRUE
+                   MOVE 'C64-BUFFER-LEN IS ZERO'
+                                   TO UTIL-MESSAGE OF L-PARAMETER
+
+               WHEN C64-BUFFER-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER OF L-PARAMETER
+                                   TO TRUE
+                   MOVE 'C64-BUFFER-PTR NOT SET'
+                                   TO UTIL-MESSAGE OF L-PARAMETER
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1050-SELF-TEST.
+      *--------------------
+
+      **** VERIFY THE TABLE-DRIVEN CRC-64/XZ ALGORITHM, ONCE PER RUN,
+      **** AGAINST THE WELL-KNOWN TEST VECTOR "123456789" =
+      **** X'995DC9BBDF1939FA' BEFORE THE SUBROUTINE IS TRUSTED TO DO
+      **** ANY REAL WORK.  THIS DELIBERATELY CALLS BITWISE FOR EVERY
+      **** COMBINE STEP, RATHER THAN USING THE FAST-PATH XOR TABLE, SO
+      **** THE SELF-TEST ALSO PROVES OUT THE BITWISE INTEGRATION.
+
+           MOVE W-HIGH-VALUES-BIN-HI
+                                   TO W-SELFTEST-CRC-HI
+           MOVE W-HIGH-VALUES-BIN-LO
+                                   TO W-SELFTEST-CRC-LO
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 8                  TO BW-INPUT-LEN
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-BITWISE-RESULT
+
+           PERFORM SUB-1060-SELF-TEST-BYTE THRU SUB-1060-EXIT
+               VARYING W-SELFTEST-DX FROM 1 BY 1 UNTIL
+                   W-SELFTEST-DX > 9
+
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-SELFTEST-CRC
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT   TO W-SELFTEST-CRC
+
+           IF      W-SELFTEST-CRC = W-SELFTEST-EXPECTED
+               DISPLAY 'CRC64    SELF-TEST PASSED'
+           ELSE
+               DISPLAY 'CRC64    SELF-TEST FAILED - EXPECTED '
+                   W-SELFTEST-EXPECTED-HI ' ' W-SELFTEST-EXPECTED-LO
+                   ' GOT ' W-SELFTEST-CRC-HI ' ' W-SELFTEST-CRC-LO
+           END-IF
+           .
+       SUB-1050-EXIT.
+           EXIT.
+      /
+       SUB-1060-SELF-TEST-BYTE.
+      *-------------------------
+
+           DIVIDE W-SELFTEST-CRC-HI BY 256
+               GIVING W-SELFTEST-SHIFT-HI REMAINDER W-SELFTEST-CARRY
+           DIVIDE W-SELFTEST-CRC-LO BY 256
+               GIVING W-SELFTEST-LO-PART
+           COMPUTE W-SELFTEST-SHIFT-LO =
+               W-SELFTEST-LO-PART + (W-SELFTEST-CARRY * 16777216)
+
+           MOVE W-SELFTEST-CRC     TO W-INPUT-1
+           MOVE LOW-VALUES         TO W-INPUT-1-1-7
+
+           MOVE 0                  TO W-INPUT-2-HI
+           MOVE 0                  TO W-INPUT-2-LO
+           MOVE W-SELFTEST-BUF(W-SELFTEST-DX:1)
+                                   TO W-INPUT-2-8
+
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-INPUT-1
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-INPUT-2
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF
+                              W-CRC64-ENTRY(W-BITWISE-RESULT-LO + 1)
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-SELFTEST-SHIFT
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT   TO W-SELFTEST-CRC
+           .
+       SUB-1060-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE REFLECTED CRC-64/XZ LOOKUP TABLE ONCE, ON THE
+      **** FIRST CALL, FROM THE GENERATOR POLYNOMIAL, RATHER THAN
+      **** CARRYING IT AS A LITERAL TABLE IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           MOVE W-BLD-1             TO W-BLD-C-LO
+           MOVE 0                   TO W-BLD-C-HI
+
+           PERFORM SUB-1120-BUILD-BIT THRU SUB-1120-EXIT
+               VARYING W-BLD-BIT FROM 1 BY 1 UNTIL W-BLD-BIT > 8
+
+           MOVE W-BLD-C-HI          TO W-CRC64-ENTRY-HI(W-BLD-1 + 1)
+           MOVE W-BLD-C-LO          TO W-CRC64-ENTRY-LO(W-BLD-1 + 1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-BUILD-BIT.
+      *-----------------------
+
+      **** SHIFT THE 64-BIT VALUE (SPLIT HI/LO) RIGHT ONE BIT,
+      **** CARRYING HI'S LOW-ORDER BIT UP INTO LO'S TOP BIT, THEN XOR
+      **** THE GENERATOR POLYNOMIAL IN IF THE BIT SHIFTED OUT WAS SET.
+
+           DIVIDE W-BLD-C-LO BY 2
+               GIVING W-BLD-C-SHIFTED-LO REMAINDER W-BLD-LSB
+           DIVIDE W-BLD-C-HI BY 2
+               GIVING W-BLD-C-SHIFTED-HI REMAINDER W-BLD-HI-LSB
+
+           IF      W-BLD-HI-LSB = 1
+               ADD  2147483648      TO W-BLD-C-SHIFTED-LO
+           END-IF
+
+           IF      W-BLD-LSB = 1
+               SET  BW-OPERATION-XOR
+                                   TO TRUE
+               MOVE 8               TO BW-INPUT-LEN
+               SET  BW-INPUT-1-PTR TO ADDRESS OF W-BLD-C-SHIFTED
+               SET  BW-INPUT-2-PTR TO ADDRESS OF W-CRC64-POLY
+               SET  BW-OUTPUT-PTR  TO ADDRESS OF W-BLD-C
+
+               PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           ELSE
+               MOVE W-BLD-C-SHIFTED-HI
+                                   TO W-BLD-C-HI
+               MOVE W-BLD-C-SHIFTED-LO
+                                   TO W-BLD-C-LO
+           END-IF
+           .
+       SUB-1120-EXIT.
+           EXIT.
+      /
+       SUB-1200-BUILD-XOR-TABLE.
+      *--------------------------
+
+      **** BUILD THE 256 X 256 BYTE-PAIR XOR TABLE ONCE, ON THE FIRST
+      **** CALL, SO THE PER-INPUT-BYTE PROCESSING LOOP IN
+      **** SUB-2000-PROCESS CAN LOOK UP XOR RESULTS DIRECTLY INSTEAD
+      **** OF CALLING BITWISE FOR EVERY BYTE OF EVERY BUFFER.
+
+           PERFORM SUB-1210-BUILD-XOR-ROW THRU SUB-1210-EXIT
+               VARYING W-XBLD-1 FROM 0 BY 1 UNTIL W-XBLD-1 > 255
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1210-BUILD-XOR-ROW.
+      *-------------------------
+
+           PERFORM SUB-1220-BUILD-XOR-CELL THRU SUB-1220-EXIT
+               VARYING W-XBLD-2 FROM 0 BY 1 UNTIL W-XBLD-2 > 255
+           .
+       SUB-1210-EXIT.
+           EXIT.
+      /
+       SUB-1220-BUILD-XOR-CELL.
+      *--------------------------
+
+           MOVE W-XBLD-1            TO W-XBLD-REM-1
+           MOVE W-XBLD-2            TO W-XBLD-REM-2
+           MOVE 0                   TO W-XBLD-XOR
+           MOVE 1                   TO W-XBLD-WEIGHT
+
+           PERFORM SUB-1230-BUILD-XOR-BIT THRU SUB-1230-EXIT
+               VARYING W-XBLD-BIT FROM 1 BY 1 UNTIL W-XBLD-BIT > 8
+
+           MOVE W-XBLD-XOR-BYTE     TO
+               W-XOR-BYTE-VALUE(W-XBLD-1 + 1, W-XBLD-2 + 1)
+           .
+       SUB-1220-EXIT.
+           EXIT.
+      /
+       SUB-1230-BUILD-XOR-BIT.
+      *-------------------------
+
+           DIVIDE W-XBLD-REM-1 BY 2 GIVING W-XBLD-REM-1
+                                  REMAINDER W-XBLD-BIT-1
+           DIVIDE W-XBLD-REM-2 BY 2 GIVING W-XBLD-REM-2
+                                  REMAINDER W-XBLD-BIT-2
+
+           IF      W-XBLD-BIT-1 NOT = W-XBLD-BIT-2
+               ADD  W-XBLD-WEIGHT   TO W-XBLD-XOR
+           END-IF
+
+           MULTIPLY 2 BY W-XBLD-WEIGHT
+           .
+       SUB-1230-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** SHIFT CRC 8 BITS RIGHT:
+           DIVIDE C64-CHECKSUM-HI BY 256
+               GIVING W-CHECKSUM-SHIFT-HI REMAINDER W-SHIFT-CARRY
+           DIVIDE C64-CHECKSUM-LO BY 256
+               GIVING W-SHIFT-LO-PART
+           COMPUTE W-CHECKSUM-SHIFT-LO =
+               W-SHIFT-LO-PART + (W-SHIFT-CARRY * 16777216)
+
+      **** USE LAST BYTE OF CRC:
+           MOVE C64-CHECKSUM-LO     TO W-INPUT-1-LO
+           MOVE W-INPUT-1-8         TO W-SUB-1-2
+
+      **** TABLE-DRIVEN XOR OF LAST CRC BYTE AND NEXT INPUT BYTE --
+      **** NO BITWISE CALL ON THIS HOT PATH:
+           MOVE L-BUFFER-BYTE(L-DX) TO W-SUB-2-2
+           MOVE W-XOR-BYTE-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                   TO W-SUB-1-2
+
+      **** XOR TABLE ENTRY AND CRC>>8, TABLE-DRIVEN, BYTE BY BYTE:
+           MOVE W-CRC64-ENTRY-HI(W-SUB-1 + 1)
+                                   TO W-INPUT-1-HI
+           MOVE W-CRC64-ENTRY-LO(W-SUB-1 + 1)
+                                   TO W-INPUT-1-LO
+           MOVE W-CHECKSUM-SHIFT-HI
+                                   TO W-INPUT-2-HI
+           MOVE W-CHECKSUM-SHIFT-LO
+                                   TO W-INPUT-2-LO
+
+           PERFORM SUB-2010-XOR-WORDS THRU SUB-2010-EXIT
+
+           MOVE W-XOR-RESULT-HI    TO C64-CHECKSUM-HI
+           MOVE W-XOR-RESULT-LO    TO C64-CHECKSUM-LO
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2010-XOR-WORDS.
+      *---------------------
+
+      **** XOR W-INPUT-1 AND W-INPUT-2 INTO W-XOR-RESULT, A BYTE AT A
+      **** TIME, USING THE PREBUILT XOR TABLE.
+
+           PERFORM SUB-2011-XOR-BYTE THRU SUB-2011-EXIT
+               VARYING W-XOR-IDX FROM 1 BY 1 UNTIL W-XOR-IDX > 8
+           .
+       SUB-2010-EXIT.
+           EXIT.
+      /
+       SUB-2011-XOR-BYTE.
+      *---------------------
+
+           MOVE W-INPUT-1-BYTE(W-XOR-IDX)
+                                   TO W-SUB-1-2
+           MOVE W-INPUT-2-BYTE(W-XOR-IDX)
+                                   TO W-SUB-2-2
+           MOVE W-XOR-BYTE-VALUE(W-SUB-1 + 1, W-SUB-2 + 1)
+                                   TO W-XOR-RESULT-BYTE(W-XOR-IDX)
+           .
+       SUB-2011-EXIT.
+           EXIT.
+      /
+       SUB-3000-COMPLEMENT.
+      *--------------------
+
+      **** BITWISE COMPLEMENT (I.E. BITWISE NOT), THE CRC-64/XZ
+      **** FINAL XOR STEP:
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF C64-CHECKSUM-HI
+
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           MOVE W-BITWISE-RESULT-HI
+                                   TO C64-CHECKSUM-HI
+           MOVE W-BITWISE-RESULT-LO
+                                   TO C64-CHECKSUM-LO
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-BITWISE.
+      *----------------------
+
+           CALL W-BITWISE-PROG  USING W-BITWISE-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
