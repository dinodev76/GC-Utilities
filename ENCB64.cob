@@ -0,0 +1,334 @@
+      *=========================== ENCB64 =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to encode a binary buffer as Base64
+      *              text -- one of a pair with DECB64, for moving
+      *              binary payloads through interfaces that only
+      *              carry text.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 ENCB64.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-FULL-GROUP-COUNT      PIC 9(09)       COMP.
+       01  W-FULL-BYTE-COUNT       PIC 9(09)       COMP.
+       01  W-TAIL-LEN              PIC 9(09)       COMP.
+
+      **** ONE BASE64 GROUP TURNS 3 INPUT BYTES INTO 4 SIX-BIT
+      **** VALUES.  EACH BYTE IS SPLIT INTO A "HI" PART (THE BITS IT
+      **** CONTRIBUTES TO THE EARLIER OUTPUT CHARACTER) AND A "LO"
+      **** PART (THE BITS IT CONTRIBUTES TO THE LATER ONE).
+
+       01  W-BYTE-1                 PIC 9(03)      COMP.
+       01  W-BYTE-2                 PIC 9(03)      COMP.
+       01  W-BYTE-3                 PIC 9(03)      COMP.
+       01  W-BYTE-1-LO              PIC 9(03)      COMP.
+       01  W-BYTE-2-HI              PIC 9(03)      COMP.
+       01  W-BYTE-2-LO              PIC 9(03)      COMP.
+       01  W-BYTE-3-HI              PIC 9(03)      COMP.
+       01  W-IDX-1                  PIC 9(03)      COMP.
+       01  W-IDX-2                  PIC 9(03)      COMP.
+       01  W-IDX-3                  PIC 9(03)      COMP.
+       01  W-IDX-4                  PIC 9(03)      COMP.
+       01  W-OUT-BASE               PIC 9(09)      COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-BYTE-LEN        PIC 9(09)       COMP.
+       01  W-CHUNK-OUT-LEN         PIC 9(09)       COMP.
+       01  W-CHUNK-MAX-IN          PIC 9(09)       COMP
+                                                   VALUE 24576.
+       01  W-REMAINING             PIC 9(09)       COMP.
+
+       01  W-TAIL-PTR-IN                           POINTER.
+       01  W-TAIL-PTR-OUT                          POINTER.
+
+       COPY ENCB64W.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY ENCB64L.
+
+       01  L-INPUT-BUFFER.
+           05  L-INPUT-BYTE        PIC X(01)       OCCURS 24576
+                                                   INDEXED L-I-DX.
+
+       01  L-OUTPUT-BUFFER.
+           05  L-OUTPUT-CHAR       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-O-DX.
+
+       01  L-TAIL-IN-BUFFER.
+           05  L-TAIL-IN-BYTE      PIC X(01)       OCCURS 2.
+
+       01  L-TAIL-OUT-BUFFER.
+           05  L-TAIL-OUT-CHAR     PIC X(01)       OCCURS 4.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      NOT UTIL-RC-OK
+               GO TO MAIN-EXIT
+           END-IF
+
+           DIVIDE EB-INPUT-LEN BY 3
+                                   GIVING W-FULL-GROUP-COUNT
+                                   REMAINDER W-TAIL-LEN
+           COMPUTE W-FULL-BYTE-COUNT = W-FULL-GROUP-COUNT * 3
+
+           PERFORM SUB-0500-ENCODE-FULL-GROUPS THRU SUB-0500-EXIT
+
+           PERFORM SUB-0600-ENCODE-FINAL-GROUP THRU SUB-0600-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-ENCODE-FULL-GROUPS.
+      *--------------------------------
+
+           IF      W-FULL-BYTE-COUNT = 0
+               GO TO SUB-0500-EXIT
+           END-IF
+
+           SET  W-CHUNK-PTR-IN     TO EB-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT    TO EB-OUTPUT-PTR
+           MOVE W-FULL-BYTE-COUNT  TO W-REMAINING
+
+           PERFORM SUB-0510-ENCODE-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-ENCODE-CHUNK.
+      *--------------------------
+
+           IF      W-REMAINING > W-CHUNK-MAX-IN
+               MOVE W-CHUNK-MAX-IN  TO W-CHUNK-BYTE-LEN
+           ELSE
+               MOVE W-REMAINING     TO W-CHUNK-BYTE-LEN
+           END-IF
+
+           COMPUTE W-CHUNK-OUT-LEN = (W-CHUNK-BYTE-LEN / 3) * 4
+
+           SET  ADDRESS OF L-INPUT-BUFFER
+                                   TO W-CHUNK-PTR-IN
+           SET  ADDRESS OF L-OUTPUT-BUFFER
+                                   TO W-CHUNK-PTR-OUT
+
+           PERFORM SUB-2000-ENCODE-GROUP THRU SUB-2000-EXIT
+               VARYING L-I-DX FROM 1 BY 3
+                 UNTIL L-I-DX > W-CHUNK-BYTE-LEN
+
+           SET  W-CHUNK-PTR-IN     UP BY W-CHUNK-BYTE-LEN
+           SET  W-CHUNK-PTR-OUT    UP BY W-CHUNK-OUT-LEN
+           SUBTRACT W-CHUNK-BYTE-LEN FROM W-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-0600-ENCODE-FINAL-GROUP.
+      *--------------------------------
+
+           IF      W-TAIL-LEN = 0
+               COMPUTE EB-OUTPUT-LEN = W-FULL-GROUP-COUNT * 4
+               GO TO SUB-0600-EXIT
+           END-IF
+
+           SET  W-TAIL-PTR-IN      TO EB-INPUT-PTR
+           SET  W-TAIL-PTR-IN      UP BY W-FULL-BYTE-COUNT
+           SET  ADDRESS OF L-TAIL-IN-BUFFER
+                                   TO W-TAIL-PTR-IN
+
+           COMPUTE W-OUT-BASE = W-FULL-GROUP-COUNT * 4
+           SET  W-TAIL-PTR-OUT     TO EB-OUTPUT-PTR
+           SET  W-TAIL-PTR-OUT     UP BY W-OUT-BASE
+           SET  ADDRESS OF L-TAIL-OUT-BUFFER
+                                   TO W-TAIL-PTR-OUT
+
+           MOVE L-TAIL-IN-BYTE(1)  TO W-SUB-2
+           MOVE W-SUB               TO W-BYTE-1
+
+           DIVIDE W-BYTE-1 BY 4    GIVING W-IDX-1
+                                   REMAINDER W-BYTE-1-LO
+
+           IF      W-TAIL-LEN = 1
+               COMPUTE W-IDX-2 = W-BYTE-1-LO * 16
+               MOVE W-B64-ALPHABET(W-IDX-1 + 1:1)
+                                   TO L-TAIL-OUT-CHAR(1)
+               MOVE W-B64-ALPHABET(W-IDX-2 + 1:1)
+                                   TO L-TAIL-OUT-CHAR(2)
+               MOVE '='             TO L-TAIL-OUT-CHAR(3)
+               MOVE '='             TO L-TAIL-OUT-CHAR(4)
+           ELSE
+               MOVE L-TAIL-IN-BYTE(2) TO W-SUB-2
+               MOVE W-SUB            TO W-BYTE-2
+
+               DIVIDE W-BYTE-2 BY 16 GIVING W-BYTE-2-HI
+                                     REMAINDER W-BYTE-2-LO
+               COMPUTE W-IDX-2 = (W-BYTE-1-LO * 16) + W-BYTE-2-HI
+               COMPUTE W-IDX-3 = W-BYTE-2-LO * 4
+
+               MOVE W-B64-ALPHABET(W-IDX-1 + 1:1)
+                                   TO L-TAIL-OUT-CHAR(1)
+               MOVE W-B64-ALPHABET(W-IDX-2 + 1:1)
+                                   TO L-TAIL-OUT-CHAR(2)
+               MOVE W-B64-ALPHABET(W-IDX-3 + 1:1)
+                                   TO L-TAIL-OUT-CHAR(3)
+               MOVE '='             TO L-TAIL-OUT-CHAR(4)
+           END-IF
+
+           COMPUTE EB-OUTPUT-LEN = W-OUT-BASE + 4
+           .
+       SUB-0600-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'ENCB64   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *---------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACES             TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           IF      EB-INPUT-LEN = 0
+               SET  UTIL-RC-BAD-LENGTH
+                                   TO TRUE
+               MOVE 'EB-INPUT-LEN is zero' TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           IF      EB-INPUT-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER
+                                   TO TRUE
+               MOVE 'EB-INPUT-PTR is not set' TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           IF      EB-OUTPUT-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER
+                                   TO TRUE
+               MOVE 'EB-OUTPUT-PTR is not set' TO UTIL-MESSAGE
+           END-IF
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-2000-ENCODE-GROUP.
+      *--------------------------
+
+           MOVE L-INPUT-BYTE(L-I-DX) TO W-SUB-2
+           MOVE W-SUB               TO W-BYTE-1
+           MOVE L-INPUT-BYTE(L-I-DX + 1) TO W-SUB-2
+           MOVE W-SUB               TO W-BYTE-2
+           MOVE L-INPUT-BYTE(L-I-DX + 2) TO W-SUB-2
+           MOVE W-SUB               TO W-BYTE-3
+
+           DIVIDE W-BYTE-1 BY 4    GIVING W-IDX-1
+                                   REMAINDER W-BYTE-1-LO
+           DIVIDE W-BYTE-2 BY 16   GIVING W-BYTE-2-HI
+                                   REMAINDER W-BYTE-2-LO
+           DIVIDE W-BYTE-3 BY 64   GIVING W-BYTE-3-HI
+                                   REMAINDER W-IDX-4
+
+           COMPUTE W-IDX-2 = (W-BYTE-1-LO * 16) + W-BYTE-2-HI
+           COMPUTE W-IDX-3 = (W-BYTE-2-LO * 4) + W-BYTE-3-HI
+
+           COMPUTE W-OUT-BASE = ((L-I-DX - 1) / 3) * 4
+           SET  L-O-DX             TO W-OUT-BASE
+           SET  L-O-DX             UP BY 1
+
+           MOVE W-B64-ALPHABET(W-IDX-1 + 1:1)
+                                   TO L-OUTPUT-CHAR(L-O-DX)
+           SET  L-O-DX             UP BY 1
+           MOVE W-B64-ALPHABET(W-IDX-2 + 1:1)
+                                   TO L-OUTPUT-CHAR(L-O-DX)
+           SET  L-O-DX             UP BY 1
+           MOVE W-B64-ALPHABET(W-IDX-3 + 1:1)
+                                   TO L-OUTPUT-CHAR(L-O-DX)
+           SET  L-O-DX             UP BY 1
+           MOVE W-B64-ALPHABET(W-IDX-4 + 1:1)
+                                   TO L-OUTPUT-CHAR(L-O-DX)
+           .
+       SUB-2000-EXIT.
+           EXIT.
