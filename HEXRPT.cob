@@ -0,0 +1,328 @@
+      *=========================== HEXRPT =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to build a classic offset/hex/
+      *              character dump report over an input buffer of
+      *              any length, 16 bytes per line, so the support
+      *              desk can browse a record's raw bytes without a
+      *              separate file browser tool.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Validate HR-INPUT-LEN and the required
+      *                      pointers on every call and report the
+      *                      result through the UTILSTAT trailer
+      *                      rather than just doing nothing on bad
+      *                      input.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 HEXRPT.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04)      COMP.
+       01  W-BLD-HI                PIC S9(04)      COMP.
+       01  W-BLD-LO                PIC S9(04)      COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-BYTES           PIC 9(09)       COMP.
+       01  W-CHUNK-LINES           PIC 9(09)       COMP.
+       01  W-CHUNK-OUT-BYTES       PIC 9(09)       COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)       COMP.
+       01  W-OFFSET-SOFAR          PIC 9(09)       COMP.
+
+       01  W-LINE-OFFSET-VALUE     PIC 9(09)       COMP.
+       01  W-LINE-OFFSET-OCCURS REDEFINES W-LINE-OFFSET-VALUE.
+           05  W-LINE-OFFSET-BYTE  PIC X(01)       OCCURS 4.
+
+       01  W-OFF-BX                PIC S9(04)      COMP.
+       01  W-LINE-START            PIC 9(09)       COMP.
+       01  W-LINE-BYTE-COUNT       PIC S9(04)      COMP.
+       01  W-POS                   PIC S9(04)      COMP.
+       01  W-BYTE-IDX              PIC 9(09)       COMP.
+
+       COPY HEXRPTW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY HEXRPTL.
+
+       01  L-INPUT-BUFFER.
+           05  L-INPUT-CHAR        PIC X(01)       OCCURS 32768
+                                                   INDEXED L-I-DX.
+
+       01  L-OUTPUT-LINES.
+           05  L-OUTPUT-LINE       OCCURS 2048     INDEXED L-L-DX.
+               10  L-LINE-OFFSET   PIC X(08).
+               10  L-LINE-SEP-1    PIC X(01).
+               10  L-LINE-HEX      PIC X(48).
+               10  L-LINE-SEP-2    PIC X(02).
+               10  L-LINE-CHARS    PIC X(16).
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+           MOVE HR-INPUT-LEN        TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR-IN      TO HR-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT     TO HR-OUTPUT-PTR
+           MOVE 0                   TO W-OFFSET-SOFAR
+           MOVE 0                   TO HR-LINE-COUNT
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > 32768
+               MOVE 32768            TO W-CHUNK-BYTES
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-BYTES
+           END-IF
+
+           COMPUTE W-CHUNK-LINES = (W-CHUNK-BYTES + 15) / 16
+
+           SET  ADDRESS OF L-INPUT-BUFFER
+                                   TO W-CHUNK-PTR-IN
+           SET  ADDRESS OF L-OUTPUT-LINES
+                                   TO W-CHUNK-PTR-OUT
+
+           PERFORM SUB-0520-PROCESS-LINE THRU SUB-0520-EXIT
+               VARYING L-L-DX FROM 1 BY 1 UNTIL L-L-DX > W-CHUNK-LINES
+
+           SET  W-CHUNK-PTR-IN      UP BY W-CHUNK-BYTES
+           COMPUTE W-CHUNK-OUT-BYTES = W-CHUNK-LINES * 75
+           SET  W-CHUNK-PTR-OUT     UP BY W-CHUNK-OUT-BYTES
+
+           ADD  W-CHUNK-LINES       TO HR-LINE-COUNT
+           ADD  W-CHUNK-BYTES       TO W-OFFSET-SOFAR
+           SUBTRACT W-CHUNK-BYTES   FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-0520-PROCESS-LINE.
+      *--------------------------
+
+           INITIALIZE L-OUTPUT-LINE(L-L-DX)
+
+           COMPUTE W-LINE-OFFSET-VALUE =
+               W-OFFSET-SOFAR + ((L-L-DX - 1) * 16)
+
+           PERFORM SUB-0521-BUILD-OFFSET THRU SUB-0521-EXIT
+               VARYING W-OFF-BX FROM 1 BY 1 UNTIL W-OFF-BX > 4
+
+           COMPUTE W-LINE-START = ((L-L-DX - 1) * 16) + 1
+
+           IF      (W-LINE-START + 15) > W-CHUNK-BYTES
+               COMPUTE W-LINE-BYTE-COUNT =
+                   W-CHUNK-BYTES - W-LINE-START + 1
+           ELSE
+               MOVE 16               TO W-LINE-BYTE-COUNT
+           END-IF
+
+           PERFORM SUB-0530-PROCESS-BYTE THRU SUB-0530-EXIT
+               VARYING W-POS FROM 1 BY 1 UNTIL W-POS > W-LINE-BYTE-COUNT
+           .
+       SUB-0520-EXIT.
+           EXIT.
+      /
+       SUB-0521-BUILD-OFFSET.
+      *--------------------------
+
+           MOVE W-LINE-OFFSET-BYTE(W-OFF-BX)
+                                   TO W-SUB-2
+           MOVE W-HEX-CHARS(W-SUB + 1)
+               TO L-LINE-OFFSET(L-L-DX)(((W-OFF-BX - 1) * 2) + 1 : 2)
+           .
+       SUB-0521-EXIT.
+           EXIT.
+      /
+       SUB-0530-PROCESS-BYTE.
+      *--------------------------
+
+           COMPUTE W-BYTE-IDX = W-LINE-START + W-POS - 1
+           SET  L-I-DX             TO W-BYTE-IDX
+           MOVE L-INPUT-CHAR(L-I-DX)
+                                   TO W-SUB-2
+
+           MOVE W-HEX-CHARS(W-SUB + 1)
+               TO L-LINE-HEX(L-L-DX)(((W-POS - 1) * 3) + 1 : 2)
+
+           MOVE W-PRINT-CHAR(W-SUB + 1)
+               TO L-LINE-CHARS(L-L-DX)(W-POS : 1)
+           .
+       SUB-0530-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'HEXRPT   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           PERFORM SUB-1200-BUILD-PRINT-TABLE THRU SUB-1200-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           EVALUATE TRUE
+               WHEN HR-INPUT-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'HR-INPUT-LEN IS ZERO' TO UTIL-MESSAGE
+
+               WHEN HR-INPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HR-INPUT-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN HR-OUTPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HR-OUTPUT-PTR NOT SET' TO UTIL-MESSAGE
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-TO-HEX-DIGIT-PAIR TABLE ONCE, ON THE FIRST
+      **** CALL, RATHER THAN CARRYING IT AS A LITERAL TABLE IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           DIVIDE W-BLD-1 BY 16 GIVING W-BLD-HI
+                                REMAINDER W-BLD-LO
+
+           MOVE W-HEX-DIGITS(W-BLD-HI + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(1:1)
+           MOVE W-HEX-DIGITS(W-BLD-LO + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(2:1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1200-BUILD-PRINT-TABLE.
+      *-----------------------------
+
+      **** BUILD THE BYTE-TO-PRINTABLE-CHARACTER TABLE ONCE, ON THE
+      **** FIRST CALL.  NON-PRINTABLE BYTES SHOW AS A PERIOD.
+
+           PERFORM SUB-1210-BUILD-PRINT-ENTRY THRU SUB-1210-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1210-BUILD-PRINT-ENTRY.
+      *-----------------------------
+
+           MOVE W-BLD-1             TO W-SUB
+
+           IF      W-BLD-1 >= 32 AND W-BLD-1 <= 126
+               MOVE W-SUB-2          TO W-PRINT-CHAR(W-BLD-1 + 1)
+           ELSE
+               MOVE '.'              TO W-PRINT-CHAR(W-BLD-1 + 1)
+           END-IF
+           .
+       SUB-1210-EXIT.
+           EXIT.
