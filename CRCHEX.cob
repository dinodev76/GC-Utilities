@@ -0,0 +1,163 @@
+      *=========================== CRCHEX ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to format a CRC-32 checksum as the
+      *              8-character lowercase hex string used by the
+      *              standard cksum and zip conventions, so callers
+      *              do not have to lean on HEXDUMP's uppercase hex
+      *              and then fold the case themselves.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRCHEX.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04)      COMP.
+       01  W-BLD-HI                PIC S9(04)      COMP.
+       01  W-BLD-LO                PIC S9(04)      COMP.
+
+       01  W-CHK-BYTE-IDX           PIC S9(04)     COMP.
+
+       COPY CRCHEXW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY CRCHEXL.
+
+       01  L-CHECKSUM-BYTES REDEFINES L-PARAMETER.
+           05  L-CHECKSUM-BYTE      PIC X(01)       OCCURS 4.
+           05  FILLER               PIC X(08).
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING W-CHK-BYTE-IDX FROM 1 BY 1
+                 UNTIL W-CHK-BYTE-IDX > 4
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'CRCHEX   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-TO-HEX-DIGIT-PAIR TABLE ONCE, ON THE FIRST
+      **** CALL, RATHER THAN CARRYING IT AS A LITERAL TABLE IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           DIVIDE W-BLD-1 BY 16 GIVING W-BLD-HI
+                                REMAINDER W-BLD-LO
+
+           MOVE W-HEX-DIGITS(W-BLD-HI + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(1:1)
+           MOVE W-HEX-DIGITS(W-BLD-LO + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(2:1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** L-CHECKSUM-BYTE(1) IS THE MOST-SIGNIFICANT BYTE OF
+      **** CH-CHECKSUM (COMP FIELDS ARE STORED BIG-ENDIAN), SO WALKING
+      **** THE BYTES IN ORDER AND APPENDING THEIR HEX PAIRS LEFT TO
+      **** RIGHT PRODUCES THE SAME DIGIT ORDER AS A DIRECT HEX DUMP OF
+      **** THE CHECKSUM.
+
+           MOVE L-CHECKSUM-BYTE(W-CHK-BYTE-IDX)
+                                   TO W-SUB-2
+           MOVE W-HEX-CHARS(W-SUB + 1)
+                                   TO CH-HEX-OUTPUT
+                                       ((W-CHK-BYTE-IDX * 2) - 1 : 2)
+           .
+       SUB-2000-EXIT.
+           EXIT.
