@@ -0,0 +1,701 @@
+      *============================= MD5 ===============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to calculate an MD5 message digest on
+      *              the specified input, staged the same way CRC32
+      *              stages a CRC-32 checksum, for partner file-
+      *              transfer attestations that need a cryptographic
+      *              digest rather than a simple integrity check.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 MD5.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-BITWISE-PROG          PIC X(08)       VALUE 'BITWISE'.
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+      **** THE FOUR WORKING REGISTERS FOR THE BLOCK CURRENTLY BEING
+      **** COMPRESSED, AND THEIR NEXT-ROUND REPLACEMENTS:
+
+       01  W-A                     PIC 9(09)  COMP.
+       01  W-B                     PIC 9(09)  COMP.
+       01  W-C                     PIC 9(09)  COMP.
+       01  W-D                     PIC 9(09)  COMP.
+
+       01  W-NEXT-A                PIC 9(09)  COMP.
+       01  W-NEXT-B                PIC 9(09)  COMP.
+       01  W-NEXT-C                PIC 9(09)  COMP.
+       01  W-NEXT-D                PIC 9(09)  COMP.
+
+       01  W-NOT-B                 PIC 9(09)  COMP.
+       01  W-NOT-D                 PIC 9(09)  COMP.
+       01  W-F-TERM1               PIC 9(09)  COMP.
+       01  W-F-TERM2               PIC 9(09)  COMP.
+       01  W-F                     PIC 9(09)  COMP.
+       01  W-G                     PIC S9(04) COMP.
+       01  W-SHIFT-AMOUNT          PIC 9(09)  COMP.
+       01  W-TEMP                  PIC 9(09)  COMP.
+       01  W-ROT                   PIC 9(09)  COMP.
+
+       01  W-ADD64                 PIC 9(18)  COMP.
+       01  W-DISCARD64             PIC 9(18)  COMP.
+
+       01  W-RND                   PIC S9(04) COMP.
+
+      **** THE 16 32-BIT MESSAGE WORDS BUILT FROM THE CURRENT 64-BYTE
+      **** BLOCK, LITTLE-ENDIAN PER WORD THE WAY MD5 DEFINES THEM:
+
+       01  W-M-TABLE.
+           05  W-M-ENTRY OCCURS 16 INDEXED W-M-DX.
+               10  W-M-WORD        PIC 9(09) COMP.
+       01  W-M-BYTES REDEFINES W-M-TABLE.
+           05  W-M-ENTRY-BYTES OCCURS 16.
+               10  W-M-BYTE        PIC X(01) OCCURS 4.
+
+       01  W-WORD-IDX              PIC S9(04) COMP.
+       01  W-WORD-BASE             PIC S9(04) COMP.
+
+      **** SCRATCH USED TO REVERSE THE BYTE ORDER OF A 32-BIT COMP
+      **** FIELD (STORED BIG-ENDIAN) INTO THE LITTLE-ENDIAN BYTES MD5
+      **** WANTS ON OUTPUT, AND TO APPEND THE 8-BYTE LITTLE-ENDIAN BIT
+      **** LENGTH TO THE FINAL PADDING BLOCK:
+
+       01  W-STATE-WORD             PIC 9(09) COMP.
+       01  W-STATE-WORD-BYTES REDEFINES W-STATE-WORD.
+           05  W-STATE-WORD-BYTE    PIC X(01) OCCURS 4.
+       01  W-OUT-BYTE-IDX           PIC S9(04) COMP.
+       01  W-OUT-BASE               PIC S9(04) COMP.
+
+       01  W-BIT-LENGTH             PIC 9(18) COMP.
+       01  W-BIT-LENGTH-BYTES REDEFINES W-BIT-LENGTH.
+           05  W-BIT-LENGTH-BYTE    PIC X(01) OCCURS 8.
+       01  W-LEN-BYTE-IDX           PIC S9(04) COMP.
+
+       01  W-FINAL-ZERO-START       PIC S9(04) COMP.
+       01  W-FINAL-ZERO-COUNT       PIC S9(04) COMP.
+
+       01  W-DIGEST-BYTE-IDX        PIC S9(04) COMP.
+       01  W-SUB                    PIC S9(04) COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER               PIC X(01)  VALUE X'00'.
+           05  W-SUB-2              PIC X(01).
+
+       01  W-CHUNK-PTR              POINTER.
+       01  W-CHUNK-REMAINING        PIC 9(09)  COMP.
+       01  W-CHUNK-LEN              PIC 9(09)  COMP.
+       01  W-CHUNK-MAX              PIC 9(09)  COMP VALUE 32768.
+
+       01  W-BITWISE-PARAMETER.    COPY BITWISEL.
+
+       COPY MD5W.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY MD5L.
+
+       01  L-BUFFER.
+           05  L-BUFFER-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-DX.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK OF L-PARAMETER
+               PERFORM SUB-0500-ABSORB-BUFFER THRU SUB-0500-EXIT
+               ADD  MD5-BUFFER-LEN  TO MD5-BYTE-COUNT
+           END-IF
+
+           IF      MD5-STAGE-START-END
+           OR      MD5-STAGE-END
+               PERFORM SUB-3000-FINALIZE THRU SUB-3000-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-ABSORB-BUFFER.
+      *--------------------------
+
+      **** WALK THE INPUT BUFFER, W-CHUNK-MAX BYTES AT A TIME SO A
+      **** SINGLE CALL MAY PRESENT MORE THAN L-BUFFER'S 32768-BYTE
+      **** CAPACITY, ABSORBING EACH BYTE INTO MD5-PARTIAL-BLOCK AND
+      **** COMPRESSING A BLOCK EVERY TIME IT FILLS -- THE SAME
+      **** CHUNKING IDIOM CRC32 USES FOR AN OVERSIZE BUFFER.
+
+           MOVE MD5-BUFFER-LEN      TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR         TO MD5-BUFFER-PTR
+
+           PERFORM SUB-0510-ABSORB-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-ABSORB-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
+
+           SET  ADDRESS OF L-BUFFER TO W-CHUNK-PTR
+
+           PERFORM SUB-0520-ABSORB-BYTE THRU SUB-0520-EXIT
+               VARYING L-DX FROM 1 BY 1 UNTIL L-DX > W-CHUNK-LEN
+
+           SET  W-CHUNK-PTR         UP BY W-CHUNK-LEN
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-0520-ABSORB-BYTE.
+      *--------------------------
+
+           ADD  1                   TO MD5-PARTIAL-LEN
+           MOVE L-BUFFER-BYTE(L-DX) TO
+               MD5-PARTIAL-BLOCK(MD5-PARTIAL-LEN : 1)
+
+           IF      MD5-PARTIAL-LEN = 64
+               PERFORM SUB-2000-PROCESS-BLOCK THRU SUB-2000-EXIT
+               MOVE 0               TO MD5-PARTIAL-LEN
+           END-IF
+           .
+       SUB-0520-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      MD5-STAGE-START-END
+           OR      MD5-STAGE-START
+               MOVE W-MD5-IV-A      TO MD5-STATE-A
+               MOVE W-MD5-IV-B      TO MD5-STATE-B
+               MOVE W-MD5-IV-C      TO MD5-STATE-C
+               MOVE W-MD5-IV-D      TO MD5-STATE-D
+               MOVE 0               TO MD5-BYTE-COUNT
+               MOVE 0               TO MD5-PARTIAL-LEN
+           END-IF
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'MD5      compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK OF L-PARAMETER
+                                   TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE OF L-PARAMETER
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP OF L-PARAMETER
+
+           IF      MD5-BUFFER-LEN > 0
+           AND     MD5-BUFFER-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER OF L-PARAMETER
+                                   TO TRUE
+               MOVE 'MD5-BUFFER-PTR NOT SET'
+                                   TO UTIL-MESSAGE OF L-PARAMETER
+           END-IF
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-TO-HEX-DIGIT-PAIR TABLE ONCE, ON THE FIRST
+      **** CALL, THE SAME WAY CRCHEX BUILDS ITS OWN.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-RND FROM 0 BY 1 UNTIL W-RND > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           DIVIDE W-RND BY 16 GIVING W-G
+                              REMAINDER W-WORD-IDX
+
+           MOVE W-HEX-DIGITS(W-G + 1 : 1)
+                                   TO W-HEX-CHARS(W-RND + 1)(1:1)
+           MOVE W-HEX-DIGITS(W-WORD-IDX + 1 : 1)
+                                   TO W-HEX-CHARS(W-RND + 1)(2:1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-BLOCK.
+      *--------------------------
+
+      **** COMPRESS ONE 64-BYTE BLOCK, CURRENTLY SITTING IN
+      **** MD5-PARTIAL-BLOCK, INTO THE RUNNING MD5-STATE.
+
+           PERFORM SUB-2100-BUILD-WORD THRU SUB-2100-EXIT
+               VARYING W-WORD-IDX FROM 1 BY 1 UNTIL W-WORD-IDX > 16
+
+           MOVE MD5-STATE-A         TO W-A
+           MOVE MD5-STATE-B         TO W-B
+           MOVE MD5-STATE-C         TO W-C
+           MOVE MD5-STATE-D         TO W-D
+
+           PERFORM SUB-2200-ROUND THRU SUB-2200-EXIT
+               VARYING W-RND FROM 0 BY 1 UNTIL W-RND > 63
+
+           COMPUTE W-ADD64 = MD5-STATE-A + W-A
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER MD5-STATE-A
+
+           COMPUTE W-ADD64 = MD5-STATE-B + W-B
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER MD5-STATE-B
+
+           COMPUTE W-ADD64 = MD5-STATE-C + W-C
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER MD5-STATE-C
+
+           COMPUTE W-ADD64 = MD5-STATE-D + W-D
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER MD5-STATE-D
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-BUILD-WORD.
+      *-----------------------
+
+      **** MD5 WORDS ARE LITTLE-ENDIAN IN THE BYTE STREAM, BUT A COMP
+      **** FIELD IS STORED BIG-ENDIAN, SO THE FOUR SOURCE BYTES ARE
+      **** COPIED IN REVERSE ORDER.
+
+           COMPUTE W-WORD-BASE = (W-WORD-IDX - 1) * 4
+
+           MOVE MD5-PARTIAL-BLOCK(W-WORD-BASE + 4 : 1)
+                                   TO W-M-BYTE(W-WORD-IDX, 1)
+           MOVE MD5-PARTIAL-BLOCK(W-WORD-BASE + 3 : 1)
+                                   TO W-M-BYTE(W-WORD-IDX, 2)
+           MOVE MD5-PARTIAL-BLOCK(W-WORD-BASE + 2 : 1)
+                                   TO W-M-BYTE(W-WORD-IDX, 3)
+           MOVE MD5-PARTIAL-BLOCK(W-WORD-BASE + 1 : 1)
+                                   TO W-M-BYTE(W-WORD-IDX, 4)
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-ROUND.
+      *-----------------
+
+           EVALUATE TRUE
+               WHEN W-RND < 16
+                   PERFORM SUB-2210-COMPUTE-FF THRU SUB-2210-EXIT
+               WHEN W-RND < 32
+                   PERFORM SUB-2220-COMPUTE-GG THRU SUB-2220-EXIT
+               WHEN W-RND < 48
+                   PERFORM SUB-2230-COMPUTE-HH THRU SUB-2230-EXIT
+               WHEN OTHER
+                   PERFORM SUB-2240-COMPUTE-II THRU SUB-2240-EXIT
+           END-EVALUATE
+
+           PERFORM SUB-2250-ROUND-FINISH THRU SUB-2250-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-COMPUTE-FF.
+      *-----------------------
+
+      **** ROUNDS 0-15:  F = (B AND C) OR (NOT B AND D);  G = ROUND;
+      **** SHIFT CYCLES 7, 12, 17, 22.
+
+           MOVE W-RND               TO W-G
+
+           DIVIDE W-RND BY 4 GIVING W-DISCARD64
+                              REMAINDER W-OUT-BYTE-IDX
+           EVALUATE W-OUT-BYTE-IDX
+               WHEN 0   MOVE 7      TO W-SHIFT-AMOUNT
+               WHEN 1   MOVE 12     TO W-SHIFT-AMOUNT
+               WHEN 2   MOVE 17     TO W-SHIFT-AMOUNT
+               WHEN OTHER
+                        MOVE 22     TO W-SHIFT-AMOUNT
+           END-EVALUATE
+
+           SET  BW-OPERATION-AND   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-B
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-C
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM1
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-B
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-NOT-B
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-AND   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-NOT-B
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-D
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM2
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-OR    TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-F-TERM1
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-F-TERM2
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           .
+       SUB-2210-EXIT.
+           EXIT.
+      /
+       SUB-2220-COMPUTE-GG.
+      *-----------------------
+
+      **** ROUNDS 16-31:  F = (D AND B) OR (NOT D AND C);
+      **** G = (5*ROUND + 1) MOD 16;  SHIFT CYCLES 5, 9, 14, 20.
+
+           COMPUTE W-WORD-BASE = (5 * W-RND) + 1
+           DIVIDE W-WORD-BASE BY 16 GIVING W-DISCARD64
+                                    REMAINDER W-G
+
+           DIVIDE W-RND BY 4 GIVING W-DISCARD64
+                              REMAINDER W-OUT-BYTE-IDX
+           EVALUATE W-OUT-BYTE-IDX
+               WHEN 0   MOVE 5      TO W-SHIFT-AMOUNT
+               WHEN 1   MOVE 9      TO W-SHIFT-AMOUNT
+               WHEN 2   MOVE 14     TO W-SHIFT-AMOUNT
+               WHEN OTHER
+                        MOVE 20     TO W-SHIFT-AMOUNT
+           END-EVALUATE
+
+           SET  BW-OPERATION-AND   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-D
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-B
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM1
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-NOT   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-D
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-NOT-D
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-AND   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-NOT-D
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-C
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM2
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-OR    TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-F-TERM1
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-F-TERM2
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           .
+       SUB-2220-EXIT.
+           EXIT.
+      /
+       SUB-2230-COMPUTE-HH.
+      *-----------------------
+
+      **** ROUNDS 32-47:  F = B XOR C XOR D;
+      **** G = (3*ROUND + 5) MOD 16;  SHIFT CYCLES 4, 11, 16, 23.
+
+           COMPUTE W-WORD-BASE = (3 * W-RND) + 5
+           DIVIDE W-WORD-BASE BY 16 GIVING W-DISCARD64
+                                    REMAINDER W-G
+
+           DIVIDE W-RND BY 4 GIVING W-DISCARD64
+                              REMAINDER W-OUT-BYTE-IDX
+           EVALUATE W-OUT-BYTE-IDX
+               WHEN 0   MOVE 4      TO W-SHIFT-AMOUNT
+               WHEN 1   MOVE 11     TO W-SHIFT-AMOUNT
+               WHEN 2   MOVE 16     TO W-SHIFT-AMOUNT
+               WHEN OTHER
+                        MOVE 23     TO W-SHIFT-AMOUNT
+           END-EVALUATE
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-B
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-C
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM1
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-F-TERM1
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-D
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           .
+       SUB-2230-EXIT.
+           EXIT.
+      /
+       SUB-2240-COMPUTE-II.
+      *-----------------------
+
+      **** ROUNDS 48-63:  F = C XOR (B OR NOT D);
+      **** G = (7*ROUND) MOD 16;  SHIFT CYCLES 6, 10, 15, 21.
+
+           COMPUTE W-WORD-BASE = 7 * W-RND
+           DIVIDE W-WORD-BASE BY 16 GIVING W-DISCARD64
+                                    REMAINDER W-G
+
+           DIVIDE W-RND BY 4 GIVING W-DISCARD64
+                              REMAINDER W-OUT-BYTE-IDX
+           EVALUATE W-OUT-BYTE-IDX
+               WHEN 0   MOVE 6      TO W-SHIFT-AMOUNT
+               WHEN 1   MOVE 10     TO W-SHIFT-AMOUNT
+               WHEN 2   MOVE 15     TO W-SHIFT-AMOUNT
+               WHEN OTHER
+                        MOVE 21     TO W-SHIFT-AMOUNT
+           END-EVALUATE
+
+           SET  BW-OPERATION-NOT   TO TRUE
+           MOVE 4                  TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-D
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-NOT-D
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-OR    TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-B
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-NOT-D
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F-TERM1
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           SET  BW-OPERATION-XOR   TO TRUE
+           SET  BW-INPUT-1-PTR     TO ADDRESS OF W-C
+           SET  BW-INPUT-2-PTR     TO ADDRESS OF W-F-TERM1
+           SET  BW-OUTPUT-PTR      TO ADDRESS OF W-F
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+           .
+       SUB-2240-EXIT.
+           EXIT.
+      /
+       SUB-2250-ROUND-FINISH.
+      *-------------------------
+
+      **** TEMP = F + A + K(ROUND) + M(G), MOD 2**32;
+      **** A, D, C SLIDE DOWN;  B = B + ROTATE-LEFT(TEMP, SHIFT).
+
+           COMPUTE W-ADD64 = W-F + W-A + W-MD5-K(W-RND + 1)
+                                        + W-M-WORD(W-G + 1)
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER W-TEMP
+
+           MOVE W-D                 TO W-NEXT-A
+           MOVE W-C                 TO W-NEXT-D
+           MOVE W-B                 TO W-NEXT-C
+
+           SET  BW-OPERATION-ROTATE-LEFT
+                                   TO TRUE
+           MOVE 4                   TO BW-INPUT-LEN
+           MOVE W-SHIFT-AMOUNT      TO BW-SHIFT-COUNT
+           SET  BW-INPUT-1-PTR      TO ADDRESS OF W-TEMP
+           SET  BW-OUTPUT-PTR       TO ADDRESS OF W-ROT
+           PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
+
+           COMPUTE W-ADD64 = W-B + W-ROT
+           DIVIDE W-ADD64 BY 4294967296 GIVING W-DISCARD64
+                                        REMAINDER W-NEXT-B
+
+           MOVE W-NEXT-A            TO W-A
+           MOVE W-NEXT-B            TO W-B
+           MOVE W-NEXT-C            TO W-C
+           MOVE W-NEXT-D            TO W-D
+           .
+       SUB-2250-EXIT.
+           EXIT.
+      /
+       SUB-3000-FINALIZE.
+      *--------------------
+
+      **** APPLY THE STANDARD MD5 PADDING -- AN X'80' MARKER BYTE,
+      **** ZERO BYTES OUT TO A 56-BYTE BOUNDARY, THEN THE 8-BYTE
+      **** LITTLE-ENDIAN BIT LENGTH -- SPILLING INTO A SECOND BLOCK
+      **** WHEN THE MARKER BYTE DOES NOT LEAVE ROOM FOR IT IN THIS
+      **** ONE, THEN EMIT THE FINAL DIGEST.
+
+           MOVE X'80'               TO
+               MD5-PARTIAL-BLOCK(MD5-PARTIAL-LEN + 1 : 1)
+           ADD  1                   TO MD5-PARTIAL-LEN
+
+           IF      MD5-PARTIAL-LEN > 56
+               IF      MD5-PARTIAL-LEN < 64
+                   MOVE LOW-VALUES  TO
+                       MD5-PARTIAL-BLOCK(MD5-PARTIAL-LEN + 1 :
+                                         64 - MD5-PARTIAL-LEN)
+               END-IF
+               PERFORM SUB-2000-PROCESS-BLOCK THRU SUB-2000-EXIT
+               MOVE 0               TO MD5-PARTIAL-LEN
+           END-IF
+
+           COMPUTE W-FINAL-ZERO-START = MD5-PARTIAL-LEN + 1
+           COMPUTE W-FINAL-ZERO-COUNT = 56 - MD5-PARTIAL-LEN
+
+           IF      W-FINAL-ZERO-COUNT > 0
+               MOVE LOW-VALUES      TO
+                   MD5-PARTIAL-BLOCK(W-FINAL-ZERO-START :
+                                     W-FINAL-ZERO-COUNT)
+           END-IF
+
+           COMPUTE W-BIT-LENGTH = MD5-BYTE-COUNT * 8
+
+           PERFORM SUB-3010-APPEND-LENGTH-BYTE THRU SUB-3010-EXIT
+               VARYING W-LEN-BYTE-IDX FROM 1 BY 1
+                 UNTIL W-LEN-BYTE-IDX > 8
+
+           PERFORM SUB-2000-PROCESS-BLOCK THRU SUB-2000-EXIT
+
+           MOVE 0                   TO MD5-PARTIAL-LEN
+
+           PERFORM SUB-3020-EMIT-STATE-WORD THRU SUB-3020-EXIT
+               VARYING W-DIGEST-BYTE-IDX FROM 1 BY 1
+                 UNTIL W-DIGEST-BYTE-IDX > 4
+
+           PERFORM SUB-3030-HEX-DIGEST THRU SUB-3030-EXIT
+               VARYING W-DIGEST-BYTE-IDX FROM 1 BY 1
+                 UNTIL W-DIGEST-BYTE-IDX > 16
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-3010-APPEND-LENGTH-BYTE.
+      *-------------------------------
+
+      **** W-BIT-LENGTH-BYTE(8) IS THE LEAST-SIGNIFICANT BYTE (COMP
+      **** FIELDS ARE STORED BIG-ENDIAN); MD5 WANTS THE LENGTH
+      **** LITTLE-ENDIAN, SO THE BYTES ARE COPIED IN REVERSE ORDER
+      **** INTO THE LAST 8 BYTES OF THE PADDING BLOCK.
+
+           MOVE W-BIT-LENGTH-BYTE(9 - W-LEN-BYTE-IDX)
+                                   TO
+               MD5-PARTIAL-BLOCK(56 + W-LEN-BYTE-IDX : 1)
+           .
+       SUB-3010-EXIT.
+           EXIT.
+      /
+       SUB-3020-EMIT-STATE-WORD.
+      *----------------------------
+
+      **** EACH 32-BIT STATE REGISTER IS EMITTED TO MD5-DIGEST
+      **** LITTLE-ENDIAN, THE SAME BYTE-REVERSAL AS THE LENGTH FIELD
+      **** ABOVE, ONE REGISTER AT A TIME IN A, B, C, D ORDER.
+
+           EVALUATE W-DIGEST-BYTE-IDX
+               WHEN 1   MOVE MD5-STATE-A TO W-STATE-WORD
+               WHEN 2   MOVE MD5-STATE-B TO W-STATE-WORD
+               WHEN 3   MOVE MD5-STATE-C TO W-STATE-WORD
+               WHEN 4   MOVE MD5-STATE-D TO W-STATE-WORD
+           END-EVALUATE
+
+           COMPUTE W-OUT-BASE = (W-DIGEST-BYTE-IDX - 1) * 4
+
+           PERFORM SUB-3021-EMIT-WORD-BYTE THRU SUB-3021-EXIT
+               VARYING W-OUT-BYTE-IDX FROM 1 BY 1
+                 UNTIL W-OUT-BYTE-IDX > 4
+           .
+       SUB-3020-EXIT.
+           EXIT.
+      /
+       SUB-3021-EMIT-WORD-BYTE.
+      *---------------------------
+
+           MOVE W-STATE-WORD-BYTE(5 - W-OUT-BYTE-IDX)
+                                   TO
+               MD5-DIGEST(W-OUT-BASE + W-OUT-BYTE-IDX : 1)
+           .
+       SUB-3021-EXIT.
+           EXIT.
+      /
+       SUB-3030-HEX-DIGEST.
+      *-----------------------
+
+           MOVE MD5-DIGEST(W-DIGEST-BYTE-IDX : 1)
+                                   TO W-SUB-2
+           MOVE W-HEX-CHARS(W-SUB + 1)
+                                   TO
+               MD5-DIGEST-HEX((W-DIGEST-BYTE-IDX * 2) - 1 : 2)
+           .
+       SUB-3030-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-BITWISE.
+      *----------------------
+
+           CALL W-BITWISE-PROG  USING W-BITWISE-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
