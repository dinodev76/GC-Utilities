@@ -0,0 +1,338 @@
+      *=========================== CRCCOMB =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to combine two CRC-32 results,
+      *              computed independently over two contiguous parts
+      *              of a buffer, into the single checksum a one-pass
+      *              CRC32 run over the whole buffer would have
+      *              produced.  Uses the standard GF(2) polynomial
+      *              matrix technique -- the CRC-32 shift register is
+      *              linear over GF(2), so "shift CMB-CRC1 by
+      *              CMB-LEN2 zero bytes" can be expressed as a 32x32
+      *              bit matrix, built once and advanced by repeated
+      *              squaring (the matrix for 2K zero bytes is the
+      *              square of the matrix for K zero bytes) rather
+      *              than by actually shifting in CMB-LEN2 zero
+      *              bytes one at a time.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRCCOMB.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+      **** REFLECTED CRC-32 POLYNOMIALS, SAME VALUES CRC32W's
+      **** W-CRC32-POLY TABLE IS BUILT FROM:
+
+       01  W-CMB-POLY-IEEE         PIC 9(09)  COMP
+                                                   VALUE 3988292384.
+       01  W-CMB-POLY-CASTAGNOLI   PIC 9(09)  COMP
+                                                   VALUE 2197175160.
+       01  W-CMB-POLY              PIC 9(09)  COMP.
+
+      **** THE CURRENT "ADVANCE BY K ZERO BITS" OPERATOR, A 32x32
+      **** BIT MATRIX OVER GF(2) HELD AS 32 ROWS, EACH ROW A 32-BIT
+      **** WORD WHOSE BIT j SAYS WHETHER OUTPUT BIT j DEPENDS ON
+      **** INPUT BIT (ROW NUMBER):
+
+       01  W-CMB-MATRIX            PIC 9(09)  COMP  OCCURS 32.
+       01  W-CMB-SCRATCH           PIC 9(09)  COMP  OCCURS 32.
+
+       01  W-CMB-ROW               PIC S9(04) COMP.
+       01  W-CMB-ROWVAL            PIC 9(09)  COMP.
+
+       01  W-CMB-VEC                PIC 9(09)  COMP.
+       01  W-CMB-VEC-REM            PIC 9(09)  COMP.
+       01  W-CMB-VECBIT             PIC 9(01)  COMP.
+       01  W-CMB-BITIDX             PIC S9(04) COMP.
+       01  W-CMB-RESULT             PIC 9(09)  COMP.
+
+       01  W-CMB-LEN2               PIC 9(18)  COMP.
+       01  W-CMB-LENBIT             PIC 9(01)  COMP.
+       01  W-CMB-CRC                PIC 9(09)  COMP.
+
+       01  W-XOR-A                  PIC 9(09)  COMP.
+       01  W-XOR-B                  PIC 9(09)  COMP.
+       01  W-XOR-R                  PIC 9(09)  COMP.
+
+       01  W-BITWISE-PROG           PIC X(08)      VALUE 'BITWISE'.
+       01  W-BITWISE-PARAMETER.    COPY BITWISEL.
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY CRCCOMBL.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      NOT UTIL-RC-OK OF L-PARAMETER
+               GO TO MAIN-EXIT
+           END-IF
+
+           IF      CMB-LEN2 = 0
+               MOVE CMB-CRC1         TO CMB-CRC-COMBINED
+           ELSE
+               PERFORM SUB-2000-COMBINE THRU SUB-2000-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'CRCCOMB  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK OF L-PARAMETER
+                                   TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE OF L-PARAMETER
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP OF L-PARAMETER
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-2000-COMBINE.
+      *-----------------
+
+      **** BUILD THE "ADVANCE BY ONE ZERO BYTE" OPERATOR: START WITH
+      **** THE SINGLE-ZERO-BIT OPERATOR AND SQUARE IT THREE TIMES,
+      **** DOUBLING 1 -> 2 -> 4 -> 8 ZERO BITS:
+
+           EVALUATE TRUE
+               WHEN CMB-VARIANT-CASTAGNOLI
+                   MOVE W-CMB-POLY-CASTAGNOLI TO W-CMB-POLY
+               WHEN OTHER
+                   MOVE W-CMB-POLY-IEEE       TO W-CMB-POLY
+           END-EVALUATE
+
+           PERFORM SUB-2010-INIT-MATRIX THRU SUB-2010-EXIT
+           PERFORM SUB-2100-SQUARE-MATRIX THRU SUB-2100-EXIT
+           PERFORM SUB-2100-SQUARE-MATRIX THRU SUB-2100-EXIT
+           PERFORM SUB-2100-SQUARE-MATRIX THRU SUB-2100-EXIT
+
+      **** APPLY THE OPERATOR TO CMB-CRC1 ONE BIT OF CMB-LEN2 AT A
+      **** TIME, SQUARING THE OPERATOR (DOUBLING THE ZERO-BYTE COUNT
+      **** IT ADVANCES BY) BETWEEN BITS -- THE STANDARD
+      **** SQUARE-AND-MULTIPLY PATTERN FOR RAISING A LINEAR OPERATOR
+      **** TO THE CMB-LEN2'TH POWER:
+
+           MOVE CMB-LEN2             TO W-CMB-LEN2
+           MOVE CMB-CRC1             TO W-CMB-CRC
+
+           PERFORM SUB-2300-APPLY-ONE-BIT THRU SUB-2300-EXIT
+               UNTIL W-CMB-LEN2 = 0
+
+           MOVE W-CMB-CRC            TO W-XOR-A
+           MOVE CMB-CRC2             TO W-XOR-B
+           PERFORM SUB-8000-XOR-WORDS THRU SUB-8000-EXIT
+           MOVE W-XOR-R              TO CMB-CRC-COMBINED
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2010-INIT-MATRIX.
+      *------------------------
+
+           MOVE W-CMB-POLY           TO W-CMB-MATRIX(1)
+           MOVE 1                    TO W-CMB-ROWVAL
+
+           PERFORM SUB-2011-INIT-ROW THRU SUB-2011-EXIT
+               VARYING W-CMB-ROW FROM 2 BY 1 UNTIL W-CMB-ROW > 32
+           .
+       SUB-2010-EXIT.
+           EXIT.
+      /
+       SUB-2011-INIT-ROW.
+      *------------------------
+
+           MOVE W-CMB-ROWVAL         TO W-CMB-MATRIX(W-CMB-ROW)
+           MULTIPLY 2 BY W-CMB-ROWVAL
+           .
+       SUB-2011-EXIT.
+           EXIT.
+      /
+       SUB-2100-SQUARE-MATRIX.
+      *--------------------------
+
+      **** REPLACE W-CMB-MATRIX WITH ITS OWN SQUARE, I.E. THE
+      **** OPERATOR FOR TWICE AS MANY ZERO BITS.  SQUARED INTO
+      **** W-CMB-SCRATCH FIRST SO EACH ROW IS COMPUTED FROM THE
+      **** ORIGINAL MATRIX, NOT A PARTLY-UPDATED ONE.
+
+           PERFORM SUB-2110-SQUARE-ROW THRU SUB-2110-EXIT
+               VARYING W-CMB-ROW FROM 1 BY 1 UNTIL W-CMB-ROW > 32
+
+           PERFORM SUB-2120-COPY-ROW THRU SUB-2120-EXIT
+               VARYING W-CMB-ROW FROM 1 BY 1 UNTIL W-CMB-ROW > 32
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2110-SQUARE-ROW.
+      *------------------------
+
+           MOVE W-CMB-MATRIX(W-CMB-ROW)
+                                     TO W-CMB-VEC
+           PERFORM SUB-2200-MATRIX-TIMES THRU SUB-2200-EXIT
+           MOVE W-CMB-RESULT         TO W-CMB-SCRATCH(W-CMB-ROW)
+           .
+       SUB-2110-EXIT.
+           EXIT.
+      /
+       SUB-2120-COPY-ROW.
+      *------------------------
+
+           MOVE W-CMB-SCRATCH(W-CMB-ROW)
+                                     TO W-CMB-MATRIX(W-CMB-ROW)
+           .
+       SUB-2120-EXIT.
+           EXIT.
+      /
+       SUB-2200-MATRIX-TIMES.
+      *-------------------------
+
+      **** W-CMB-RESULT = THE GF(2) PRODUCT OF W-CMB-MATRIX AND THE
+      **** VECTOR W-CMB-VEC, I.E. THE XOR OF EVERY MATRIX ROW WHOSE
+      **** BIT NUMBER IS SET IN W-CMB-VEC.
+
+           MOVE 0                    TO W-CMB-RESULT
+           MOVE W-CMB-VEC            TO W-CMB-VEC-REM
+
+           PERFORM SUB-2210-MATRIX-TIMES-BIT THRU SUB-2210-EXIT
+               VARYING W-CMB-BITIDX FROM 1 BY 1
+                   UNTIL W-CMB-BITIDX > 32 OR W-CMB-VEC-REM = 0
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-MATRIX-TIMES-BIT.
+      *-----------------------------
+
+           DIVIDE W-CMB-VEC-REM BY 2 GIVING W-CMB-VEC-REM
+                                    REMAINDER W-CMB-VECBIT
+
+           IF      W-CMB-VECBIT = 1
+               MOVE W-CMB-RESULT       TO W-XOR-A
+               MOVE W-CMB-MATRIX(W-CMB-BITIDX)
+                                       TO W-XOR-B
+               PERFORM SUB-8000-XOR-WORDS THRU SUB-8000-EXIT
+               MOVE W-XOR-R            TO W-CMB-RESULT
+           END-IF
+           .
+       SUB-2210-EXIT.
+           EXIT.
+      /
+       SUB-2300-APPLY-ONE-BIT.
+      *--------------------------
+
+      **** CONSUME ONE BIT OF W-CMB-LEN2.  IF IT IS SET, ADVANCE
+      **** W-CMB-CRC BY THE CURRENT OPERATOR.  THEN, UNLESS THAT WAS
+      **** THE LAST BIT, SQUARE THE OPERATOR SO IT ADVANCES BY TWICE
+      **** AS MANY ZERO BYTES NEXT TIME.
+
+           DIVIDE W-CMB-LEN2 BY 2 GIVING W-CMB-LEN2
+                                    REMAINDER W-CMB-LENBIT
+
+           IF      W-CMB-LENBIT = 1
+               MOVE W-CMB-CRC           TO W-CMB-VEC
+               PERFORM SUB-2200-MATRIX-TIMES THRU SUB-2200-EXIT
+               MOVE W-CMB-RESULT        TO W-CMB-CRC
+           END-IF
+
+           IF      W-CMB-LEN2 NOT = 0
+               PERFORM SUB-2100-SQUARE-MATRIX THRU SUB-2100-EXIT
+           END-IF
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-8000-XOR-WORDS.
+      *----------------------
+
+      **** W-XOR-R = W-XOR-A XOR W-XOR-B, VIA BITWISE -- RUNS AT MOST
+      **** A FEW HUNDRED TIMES PER CALL, SO THERE IS NO NEED FOR THE
+      **** TABLE-DRIVEN FAST PATH CRC32'S HOT PER-BYTE LOOP USES.
+
+           SET  BW-OPERATION-XOR    TO TRUE
+           MOVE 4                   TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR      TO ADDRESS OF W-XOR-A
+           SET  BW-INPUT-2-PTR      TO ADDRESS OF W-XOR-B
+           SET  BW-OUTPUT-PTR       TO ADDRESS OF W-XOR-R
+
+           CALL W-BITWISE-PROG USING W-BITWISE-PARAMETER
+           .
+       SUB-8000-EXIT.
+           EXIT.
