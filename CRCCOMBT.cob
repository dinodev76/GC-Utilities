@@ -0,0 +1,229 @@
+      *=========================== CRCCOMBT ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Program to test subroutine CRCCOMB.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRCCOMBT.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-CRC32-PROG             PIC X(08)       VALUE 'CRC32'.
+       01  W-CRCCOMB-PROG           PIC X(08)       VALUE 'CRCCOMB'.
+
+       01  W-EXPECTED-CHECKSUM      PIC 9(09)  COMP
+                                                   VALUE 1095738169.
+       01  W-CRC-FIRST              PIC 9(09)  COMP.
+       01  W-CRC-SECOND             PIC 9(09)  COMP.
+       01  W-CRC-COMBINED-RESULT    PIC 9(09)  COMP.
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
+
+      **** SAME TEST STRING AS CRC32T, SPLIT INTO A LEADING 40-BYTE
+      **** PART AND A TRAILING 3-BYTE PART:
+
+       01  W-BUFFER                                VALUE
+           'The quick brown fox jumps over the lazy dog'.
+           05  W-BUFFER-FIRST      PIC X(40).
+           05  W-BUFFER-SECOND     PIC X(03).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-CRC32-PARAMETER.      COPY CRC32L.
+
+       01  W-CRCCOMB-PARAMETER.    COPY CRCCOMBL.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'CRCCOMBT compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** CRC32 OF THE LEADING 40-BYTE PART, ON ITS OWN:
+
+           SET  CRC-STAGE-START-END
+                                   TO TRUE
+           SET  CRC-BUFFER-PTR     TO ADDRESS OF W-BUFFER-FIRST
+           MOVE LENGTH OF W-BUFFER-FIRST
+                                   TO CRC-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           MOVE CRC-CHECKSUM        TO W-CRC-FIRST
+
+      **** CRC32 OF THE TRAILING 3-BYTE PART, ON ITS OWN:
+
+           SET  CRC-STAGE-START-END
+                                   TO TRUE
+           SET  CRC-BUFFER-PTR     TO ADDRESS OF W-BUFFER-SECOND
+           MOVE LENGTH OF W-BUFFER-SECOND
+                                   TO CRC-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           MOVE CRC-CHECKSUM        TO W-CRC-SECOND
+
+      **** COMBINE THE TWO INDEPENDENT CHECKSUMS:
+
+           MOVE W-CRC-FIRST         TO CMB-CRC1
+           MOVE W-CRC-SECOND        TO CMB-CRC2
+           MOVE LENGTH OF W-BUFFER-SECOND
+                                   TO CMB-LEN2
+
+           PERFORM SUB-9200-CALL-CRCCOMB THRU SUB-9200-EXIT
+
+           MOVE CMB-CRC-COMBINED    TO W-CRC-COMBINED-RESULT
+
+           PERFORM SUB-9300-ASSERT-COMBINED THRU SUB-9300-EXIT
+
+      **** A ZERO-LENGTH SECOND PART IS A NO-OP -- THE COMBINED
+      **** RESULT IS JUST THE FIRST CHECKSUM UNCHANGED:
+
+           MOVE W-CRC-FIRST         TO CMB-CRC1
+           MOVE W-CRC-SECOND        TO CMB-CRC2
+           MOVE 0                   TO CMB-LEN2
+
+           PERFORM SUB-9200-CALL-CRCCOMB THRU SUB-9200-EXIT
+
+           PERFORM SUB-9400-ASSERT-ZERO-LEN THRU SUB-9400-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           DISPLAY 'CRCCOMBT ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'CRCCOMBT completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-CRC32.
+      *----------------------
+
+           CALL W-CRC32-PROG    USING W-CRC32-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-CALL-CRCCOMB.
+      *-------------------------
+
+           CALL W-CRCCOMB-PROG  USING W-CRCCOMB-PARAMETER
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-9300-ASSERT-COMBINED.
+      *----------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      W-CRC-COMBINED-RESULT = W-EXPECTED-CHECKSUM
+               DISPLAY 'CRCCOMBT PASS - combined checksum matches '
+                   'the known whole-buffer CRC-32 '
+                   W-EXPECTED-CHECKSUM
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRCCOMBT FAIL - expected '
+                   W-EXPECTED-CHECKSUM ' got ' W-CRC-COMBINED-RESULT
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9400-ASSERT-ZERO-LEN.
+      *----------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      CMB-CRC-COMBINED = W-CRC-FIRST
+               DISPLAY 'CRCCOMBT PASS - a zero-length second part '
+                   'leaves the first checksum unchanged'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRCCOMBT FAIL - a zero-length second part '
+                   'changed the checksum to ' CMB-CRC-COMBINED
+           END-IF
+           .
+       SUB-9400-EXIT.
+           EXIT.
