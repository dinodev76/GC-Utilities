@@ -0,0 +1,215 @@
+      *=========================== ADLER32 =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to calculate an Adler-32 checksum on
+      *              the specified input, staged the same way CRC32
+      *              stages a CRC-32 checksum -- a lighter-weight
+      *              alternative to CRC32 for callers that want a
+      *              fast running checksum and do not need CRC32's
+      *              audit trail, checkpoint/restart or variant
+      *              selection.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 ADLER32.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-MOD-ADLER             PIC 9(09)       COMP
+                                                   VALUE 65521.
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BYTE-VALUE            PIC 9(09)       COMP.
+
+       01  W-CHUNK-PTR             POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)       COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)       COMP.
+       01  W-CHUNK-MAX             PIC 9(09)       COMP
+                                                   VALUE 32768.
+
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY ADLER32L.
+
+       01  L-BUFFER.
+           05  L-BUFFER-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-DX.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      NOT UTIL-RC-OK
+               GO TO MAIN-EXIT
+           END-IF
+
+           IF      ADLER-STAGE-START-END
+           OR      ADLER-STAGE-START
+               MOVE 1                TO ADLER-A
+               MOVE 0                TO ADLER-B
+           END-IF
+
+           PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+
+           COMPUTE ADLER-CHECKSUM = (ADLER-B * 65536) + ADLER-A
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+      **** A SINGLE CALL MAY PRESENT A BUFFER LARGER THAN L-BUFFER'S
+      **** 32768-BYTE CAPACITY, SO THE BUFFER IS WALKED IN
+      **** W-CHUNK-MAX-SIZED SLICES, RE-POINTING L-BUFFER AT EACH
+      **** SLICE IN TURN, THE SAME WAY CRC32'S SUB-0500 DOES.
+
+           MOVE ADLER-BUFFER-LEN    TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR         TO ADLER-BUFFER-PTR
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
+
+           SET  ADDRESS OF L-BUFFER TO W-CHUNK-PTR
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING L-DX FROM 1 BY 1 UNTIL L-DX > W-CHUNK-LEN
+
+           SET  W-CHUNK-PTR         UP BY W-CHUNK-LEN
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'ADLER32  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACES             TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           IF      ADLER-BUFFER-LEN = 0
+               SET  UTIL-RC-BAD-LENGTH
+                                   TO TRUE
+               MOVE 'ADLER-BUFFER-LEN is zero' TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           IF      ADLER-BUFFER-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER
+                                   TO TRUE
+               MOVE 'ADLER-BUFFER-PTR is not set' TO UTIL-MESSAGE
+           END-IF
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE L-BUFFER-BYTE(L-DX) TO W-SUB-2
+           MOVE W-SUB                TO W-BYTE-VALUE
+
+           ADD  W-BYTE-VALUE         TO ADLER-A
+           DIVIDE ADLER-A BY W-MOD-ADLER
+                                   GIVING W-SUB
+                                   REMAINDER ADLER-A
+
+           ADD  ADLER-A              TO ADLER-B
+           DIVIDE ADLER-B BY W-MOD-ADLER
+                                   GIVING W-SUB
+                                   REMAINDER ADLER-B
+           .
+       SUB-2000-EXIT.
+           EXIT.
