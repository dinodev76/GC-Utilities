@@ -0,0 +1,317 @@
+      *=========================== HEXVIEW ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Batch print utility for browsing an arbitrary
+      *              dataset a record at a time.  Reads the input and
+      *              output dataset names from SYSIN control cards the
+      *              same way UTILDRV does, then runs every input
+      *              record through HEXRPT to build a classic
+      *              offset/hex/character dump, writing a small
+      *              "RECORD nnnnnnnnn" header ahead of each record's
+      *              dump lines so the printed output can be browsed
+      *              like a file browser's hex pane without anyone
+      *              having to open the dataset in one.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 HEXVIEW.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO           'SYSIN'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-SYSIN-FILE-STATUS.
+
+           SELECT INPUT-FILE
+               ASSIGN TO DYNAMIC   W-INPUT-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-INPUT-FILE-STATUS.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC   W-OUTPUT-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-OUTPUT-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  SYSIN-FILE.
+
+       01  SYSIN-RECORD                PIC X(80).
+
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-INPUT-REC-LEN.
+
+       01  INPUT-RECORD                PIC X(4096).
+
+       FD  OUTPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 100 CHARACTERS
+               DEPENDING ON        W-OUTPUT-REC-LEN.
+
+       01  OUTPUT-RECORD               PIC X(100).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-HEXRPT-PROG            PIC X(08)       VALUE 'HEXRPT'.
+
+       01  W-SYSIN-FILE-STATUS      PIC X(02).
+       01  W-INPUT-FILE-STATUS      PIC X(02).
+       01  W-OUTPUT-FILE-STATUS     PIC X(02).
+
+       01  W-INPUT-DSNAME           PIC X(44).
+       01  W-OUTPUT-DSNAME          PIC X(44).
+
+       01  W-INPUT-REC-LEN          PIC 9(04)  COMP VALUE 0.
+       01  W-OUTPUT-REC-LEN         PIC 9(04)  COMP VALUE 0.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-INPUT-EOF                          VALUE 'Y'.
+           88  W-INPUT-NOT-EOF                      VALUE 'N'.
+
+       01  W-RECORD-COUNT           PIC 9(09)  COMP VALUE 0.
+       01  W-TOTAL-BYTES            PIC 9(09)  COMP VALUE 0.
+
+       01  W-HEADER-LINE.
+           05  FILLER               PIC X(07)      VALUE 'RECORD '.
+           05  W-HEADER-RECNO       PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(03)      VALUE '  ('.
+           05  W-HEADER-LEN         PIC ZZZZZ9.
+           05  FILLER               PIC X(07)      VALUE ' bytes)'.
+
+       01  W-RPT-LINES.
+           05  W-RPT-LINE          OCCURS 256      INDEXED W-R-DX.
+               10  W-RPT-OFFSET    PIC X(08).
+               10  W-RPT-SEP-1     PIC X(01).
+               10  W-RPT-HEX       PIC X(48).
+               10  W-RPT-SEP-2     PIC X(02).
+               10  W-RPT-CHARS     PIC X(16).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-HEXRPT-PARAMETER.     COPY HEXRPTL.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      RETURN-CODE = 0
+               PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'HEXVIEW  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-READ-SYSIN THRU SUB-1100-EXIT
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+
+           IF      W-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'HEXVIEW  unable to open '
+                   W-INPUT-DSNAME ' - status ' W-INPUT-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           IF      W-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'HEXVIEW  unable to open '
+                   W-OUTPUT-DSNAME ' - status ' W-OUTPUT-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-SYSIN.
+      *----------------------
+
+           OPEN INPUT SYSIN-FILE
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'HEXVIEW  SYSIN is missing the input '
+                       'dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               CLOSE SYSIN-FILE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-INPUT-DSNAME
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'HEXVIEW  SYSIN is missing the output '
+                       'dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               CLOSE SYSIN-FILE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-OUTPUT-DSNAME
+
+           CLOSE SYSIN-FILE
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *------------------
+
+           PERFORM SUB-2100-READ-INPUT THRU SUB-2100-EXIT
+
+           PERFORM SUB-2200-PROCESS-RECORD THRU SUB-2200-EXIT
+               UNTIL W-INPUT-EOF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-READ-INPUT.
+      *-----------------------
+
+           READ INPUT-FILE
+               AT END
+                   SET  W-INPUT-EOF TO TRUE
+           END-READ
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-PROCESS-RECORD.
+      *----------------------------
+
+           ADD  1                   TO W-RECORD-COUNT
+           ADD  W-INPUT-REC-LEN     TO W-TOTAL-BYTES
+
+           MOVE W-RECORD-COUNT      TO W-HEADER-RECNO
+           MOVE W-INPUT-REC-LEN     TO W-HEADER-LEN
+
+           MOVE SPACES              TO OUTPUT-RECORD
+           MOVE W-HEADER-LINE       TO OUTPUT-RECORD
+           MOVE LENGTH OF W-HEADER-LINE
+                                    TO W-OUTPUT-REC-LEN
+           WRITE OUTPUT-RECORD
+
+           SET  HR-INPUT-PTR        TO ADDRESS OF INPUT-RECORD
+           MOVE W-INPUT-REC-LEN     TO HR-INPUT-LEN
+           SET  HR-OUTPUT-PTR       TO ADDRESS OF W-RPT-LINES
+
+           CALL W-HEXRPT-PROG    USING W-HEXRPT-PARAMETER
+
+           IF      UTIL-RC-OK OF W-HEXRPT-PARAMETER
+               PERFORM SUB-2210-WRITE-LINE THRU SUB-2210-EXIT
+                   VARYING W-R-DX FROM 1 BY 1
+                   UNTIL W-R-DX > HR-LINE-COUNT
+           ELSE
+               DISPLAY 'HEXVIEW  HEXRPT failed on record '
+                   W-RECORD-COUNT ' - '
+                   UTIL-MESSAGE OF W-HEXRPT-PARAMETER
+           END-IF
+
+           PERFORM SUB-2100-READ-INPUT THRU SUB-2100-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-WRITE-LINE.
+      *------------------------
+
+           MOVE SPACES              TO OUTPUT-RECORD
+           MOVE W-RPT-OFFSET(W-R-DX)
+                                    TO OUTPUT-RECORD(1:8)
+           MOVE W-RPT-SEP-1(W-R-DX) TO OUTPUT-RECORD(9:1)
+           MOVE W-RPT-HEX(W-R-DX)   TO OUTPUT-RECORD(10:48)
+           MOVE W-RPT-SEP-2(W-R-DX) TO OUTPUT-RECORD(58:2)
+           MOVE W-RPT-CHARS(W-R-DX) TO OUTPUT-RECORD(60:16)
+           MOVE 75                  TO W-OUTPUT-REC-LEN
+           WRITE OUTPUT-RECORD
+           .
+       SUB-2210-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'HEXVIEW  completed with errors'
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           DISPLAY 'HEXVIEW  dataset    : ' W-INPUT-DSNAME
+           DISPLAY 'HEXVIEW  records    : ' W-RECORD-COUNT
+           DISPLAY 'HEXVIEW  bytes      : ' W-TOTAL-BYTES
+           DISPLAY 'HEXVIEW  completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
