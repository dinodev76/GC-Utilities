@@ -0,0 +1,225 @@
+      *============================= B64T ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Program to test subroutines ENCB64 and DECB64.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 B64T.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-ENCB64-PROG           PIC X(08)       VALUE 'ENCB64'.
+       01  W-DECB64-PROG           PIC X(08)       VALUE 'DECB64'.
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
+
+       01  W-PLAIN-BUFFER                          VALUE
+           'The quick brown fox jumps over the lazy dog, 1234567890!'.
+           05  W-PLAIN-CHAR        PIC X(01)       OCCURS 56.
+
+       01  W-EXPECTED-BASE64        PIC X(80)       VALUE
+           'VGhlIHF1aWNrIGJyb3duIGZveCBqdW1wcyBvdmVyIHRoZSBsYXp5IGRv'
+           & 'ZywgMTIzNDU2Nzg5MCE='.
+       01  W-EXPECTED-BASE64-LEN    PIC 9(09)  COMP VALUE 76.
+
+       01  W-ENCODE-BUFFER          PIC X(80).
+       01  W-DECODE-BUFFER          PIC X(80).
+
+       01  W-ENCB64-PARAMETER.     COPY ENCB64L.
+       01  W-DECB64-PARAMETER.     COPY DECB64L.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'B64T     compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE SPACES              TO W-ENCODE-BUFFER
+           SET  EB-INPUT-PTR        TO ADDRESS OF W-PLAIN-BUFFER
+           MOVE LENGTH OF W-PLAIN-BUFFER
+                                   TO EB-INPUT-LEN
+           SET  EB-OUTPUT-PTR       TO ADDRESS OF W-ENCODE-BUFFER
+
+           PERFORM SUB-9100-CALL-ENCB64 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9300-ASSERT-ENCODE THRU SUB-9300-EXIT
+
+           MOVE SPACES              TO W-DECODE-BUFFER
+           SET  DB-INPUT-PTR        TO ADDRESS OF W-ENCODE-BUFFER
+           MOVE EB-OUTPUT-LEN       TO DB-INPUT-LEN
+           SET  DB-OUTPUT-PTR       TO ADDRESS OF W-DECODE-BUFFER
+
+           PERFORM SUB-9200-CALL-DECB64 THRU SUB-9200-EXIT
+
+           PERFORM SUB-9400-ASSERT-DECODE THRU SUB-9400-EXIT
+
+           PERFORM SUB-9500-ASSERT-BAD-LENGTH THRU SUB-9500-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           DISPLAY 'B64T     ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'B64T     completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-ENCB64.
+      *------------------------
+
+           CALL W-ENCB64-PROG   USING W-ENCB64-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-CALL-DECB64.
+      *------------------------
+
+           CALL W-DECB64-PROG   USING W-DECB64-PARAMETER
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-9300-ASSERT-ENCODE.
+      *---------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      EB-OUTPUT-LEN = W-EXPECTED-BASE64-LEN
+               AND W-ENCODE-BUFFER(1:EB-OUTPUT-LEN)
+                       = W-EXPECTED-BASE64(1:W-EXPECTED-BASE64-LEN)
+               DISPLAY 'B64T     PASS - ENCB64 output matches the '
+                   'known Base64 text'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'B64T     FAIL - expected '
+                   W-EXPECTED-BASE64(1:W-EXPECTED-BASE64-LEN)
+                   ' got ' W-ENCODE-BUFFER(1:EB-OUTPUT-LEN)
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9400-ASSERT-DECODE.
+      *---------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      DB-OUTPUT-LEN = LENGTH OF W-PLAIN-BUFFER
+               AND W-DECODE-BUFFER(1:DB-OUTPUT-LEN)
+                       = W-PLAIN-BUFFER(1:LENGTH OF W-PLAIN-BUFFER)
+               DISPLAY 'B64T     PASS - DECB64 recovers the '
+                   'original text'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'B64T     FAIL - expected '
+                   W-PLAIN-BUFFER
+                   ' got ' W-DECODE-BUFFER(1:DB-OUTPUT-LEN)
+           END-IF
+           .
+       SUB-9400-EXIT.
+           EXIT.
+      /
+       SUB-9500-ASSERT-BAD-LENGTH.
+      *-------------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           MOVE 5                   TO DB-INPUT-LEN
+
+           PERFORM SUB-9200-CALL-DECB64 THRU SUB-9200-EXIT
+
+           IF      UTIL-RC-BAD-LENGTH IN W-DECB64-PARAMETER
+               DISPLAY 'B64T     PASS - DECB64 rejects a length '
+                   'that is not a multiple of 4'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'B64T     FAIL - DECB64 did not reject a '
+                   'bad input length'
+           END-IF
+           .
+       SUB-9500-EXIT.
+           EXIT.
