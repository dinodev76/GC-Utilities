@@ -0,0 +1,357 @@
+      *=========================== FILECHK =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Batch driver that reads a dataset named on SYSIN
+      *              record by record and calls CRC32 against it,
+      *              using the CRC-STAGE-START/IN-PROCESS/END staged
+      *              call pattern, then prints a summary report of
+      *              the record count and final checksum.  Ops can run
+      *              a checksum over any production file directly
+      *              from JCL without hand-coding the CRC32 call loop
+      *              every time.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-08  1.1      Pass the job name, dataset name and
+      *                      record count to CRC32 so the CRCCTL
+      *                      audit record captures them alongside
+      *                      the checksum.
+      * 2026-08-09  1.2      Accept an optional second SYSIN record
+      *                      holding an 8-digit hex baseline checksum.
+      *                      When present, compare the computed
+      *                      checksum against it and report the
+      *                      exception -- mismatched baseline -- with
+      *                      a distinct RETURN-CODE of 4 instead of
+      *                      treating it as a plain checksum report.
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 FILECHK.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO           'SYSIN'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-SYSIN-FILE-STATUS.
+
+           SELECT CHECK-FILE
+               ASSIGN TO DYNAMIC   W-CHECK-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-CHECK-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  SYSIN-FILE.
+
+       01  SYSIN-RECORD                PIC X(80).
+
+       FD  CHECK-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-CHECK-REC-LEN.
+
+       01  CHECK-RECORD                PIC X(4096).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-CRC32-PROG             PIC X(08)       VALUE 'CRC32'.
+       01  W-HEXDUMP-PROG           PIC X(08)       VALUE 'HEXDUMP'.
+       01  W-HEX                    PIC X(08).
+
+       01  W-SYSIN-FILE-STATUS      PIC X(02).
+       01  W-CHECK-FILE-STATUS      PIC X(02).
+
+       01  W-CHECK-DSNAME           PIC X(44).
+       01  W-CHECK-REC-LEN          PIC 9(04)  COMP.
+
+       01  W-BASELINE-HEX           PIC X(08)       VALUE SPACES.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-BASELINE-PRESENT                   VALUE 'Y'.
+           88  W-BASELINE-ABSENT                    VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'Y'.
+           88  W-SYSIN-EOF                          VALUE 'Y'.
+           88  W-SYSIN-NOT-EOF                      VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-CHECK-EOF                          VALUE 'Y'.
+           88  W-CHECK-NOT-EOF                      VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-RECORD                       VALUE 'Y'.
+           88  W-NOT-FIRST-RECORD                   VALUE 'N'.
+
+       01  W-RECORD-COUNT           PIC 9(09)  COMP VALUE 0.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM   PIC X(02).
+           05  W-COMPILED-DATE-DD   PIC X(02).
+           05  W-COMPILED-TIME-HH   PIC X(02).
+           05  W-COMPILED-TIME-MM   PIC X(02).
+           05  W-COMPILED-TIME-SS   PIC X(02).
+           05  FILLER               PIC X(07).
+
+       01  W-CRC32-PARAMETER.       COPY CRC32L.
+
+       01  W-HEXDUMP-PARAMETER.     COPY HEXDUMPL.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS-FILE THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'FILECHK  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-READ-SYSIN THRU SUB-1100-EXIT
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT CHECK-FILE
+
+           IF      W-CHECK-FILE-STATUS NOT = '00'
+               DISPLAY 'FILECHK  unable to open '
+                   W-CHECK-DSNAME ' - status ' W-CHECK-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-SYSIN.
+      *----------------------
+
+           OPEN INPUT SYSIN-FILE
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'FILECHK  SYSIN is empty - no dataset name'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               CLOSE SYSIN-FILE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-CHECK-DSNAME
+
+      **** A SECOND SYSIN RECORD IS OPTIONAL -- AN 8-DIGIT HEX BASELINE
+      **** CHECKSUM TO VERIFY THE DATASET AGAINST.  ITS ABSENCE IS NOT
+      **** AN ERROR; IT JUST MEANS THIS RUN IS A PLAIN CHECKSUM REPORT
+      **** RATHER THAN A VERIFY.
+
+           READ SYSIN-FILE
+               AT END
+                   SET  W-BASELINE-ABSENT
+                                    TO TRUE
+               NOT AT END
+                   MOVE SYSIN-RECORD(1:8)
+                                    TO W-BASELINE-HEX
+                   SET  W-BASELINE-PRESENT
+                                    TO TRUE
+           END-READ
+
+           CLOSE SYSIN-FILE
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-FILE.
+      *------------------------
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-2100-READ-CHECK-FILE THRU SUB-2100-EXIT
+
+           PERFORM SUB-2200-PROCESS-RECORD THRU SUB-2200-EXIT
+               UNTIL W-CHECK-EOF
+
+           PERFORM SUB-2300-FINALIZE THRU SUB-2300-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-READ-CHECK-FILE.
+      *---------------------------
+
+           READ CHECK-FILE
+               AT END
+                   SET  W-CHECK-EOF TO TRUE
+           END-READ
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-PROCESS-RECORD.
+      *--------------------------
+
+           ADD 1                    TO W-RECORD-COUNT
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START TO TRUE
+               SET  W-NOT-FIRST-RECORD
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-IN-PROCESS
+                                    TO TRUE
+           END-IF
+
+           SET  CRC-BUFFER-PTR      TO ADDRESS OF CHECK-RECORD
+           MOVE W-CHECK-REC-LEN     TO CRC-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           PERFORM SUB-2100-READ-CHECK-FILE THRU SUB-2100-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-FINALIZE.
+      *--------------------
+
+      **** A TRAILING ZERO-LENGTH CALL CLOSES OUT THE CHECKSUM, SINCE
+      **** THE LAST REAL RECORD IS CALLED AS CRC-STAGE-START OR
+      **** CRC-STAGE-IN-PROCESS WITHOUT KNOWING AT READ TIME THAT IT
+      **** IS THE LAST ONE.  CRC32'S OWN PARAMETER VALIDATION (SEE
+      **** SUB-1010-VALIDATE IN CRC32) TREATS THE ZERO LENGTH AS A
+      **** NO-OP FOR THE BUFFER ITSELF, BUT THE CHECKSUM IS STILL
+      **** COMPLETED AND WRITTEN TO THE CONTROL FILE BECAUSE THAT STEP
+      **** RUNS WHENEVER THE STAGE IS CRC-STAGE-END OR
+      **** CRC-STAGE-START-END, REGARDLESS OF THE VALIDATION RESULT.
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START-END
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-END   TO TRUE
+           END-IF
+
+           MOVE 0                   TO CRC-BUFFER-LEN
+           SET  CRC-BUFFER-PTR      TO NULL
+
+           MOVE 'FILECHK'           TO CRC-JOB-NAME
+           MOVE W-CHECK-DSNAME      TO CRC-DATASET-NAME
+           MOVE W-RECORD-COUNT      TO CRC-RECORD-COUNT
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'FILECHK  completed with errors'
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           CLOSE CHECK-FILE
+
+           PERFORM SUB-9200-DISPLAY-HEX THRU SUB-9200-EXIT
+
+           DISPLAY 'FILECHK  dataset    : ' W-CHECK-DSNAME
+           DISPLAY 'FILECHK  records    : ' W-RECORD-COUNT
+           DISPLAY 'FILECHK  checksum   : ' CRC-CHECKSUM
+               ' (X''' W-HEX ''')'
+
+           IF      W-BASELINE-PRESENT
+               PERFORM SUB-2400-VERIFY-BASELINE THRU SUB-2400-EXIT
+           END-IF
+
+           DISPLAY 'FILECHK  completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-2400-VERIFY-BASELINE.
+      *----------------------------
+
+           IF      W-HEX = W-BASELINE-HEX
+               DISPLAY 'FILECHK  verify     : PASS - matches '
+                   'baseline (X''' W-BASELINE-HEX ''')'
+           ELSE
+               DISPLAY 'FILECHK  verify     : **EXCEPTION** checksum '
+                   'X''' W-HEX ''' does not match baseline X'''
+                   W-BASELINE-HEX ''''
+               MOVE 4               TO RETURN-CODE
+           END-IF
+           .
+       SUB-2400-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-CRC32.
+      *----------------------
+
+           CALL W-CRC32-PROG    USING W-CRC32-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-DISPLAY-HEX.
+      *---------------------
+
+           SET  HD-INPUT-PTR        TO ADDRESS OF CRC-CHECKSUM
+           MOVE LENGTH OF CRC-CHECKSUM
+                                    TO HD-INPUT-LEN
+           SET  HD-OUTPUT-PTR       TO ADDRESS OF W-HEX
+
+           CALL W-HEXDUMP-PROG   USING W-HEXDUMP-PARAMETER
+           .
+       SUB-9200-EXIT.
+           EXIT.
