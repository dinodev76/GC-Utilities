@@ -0,0 +1,359 @@
+      *=========================== DELTACHK ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Batch reconciliation driver that match-merges an
+      *              "old" and a "new" version of the same
+      *              key-sequenced dataset, named by two SYSIN
+      *              records, and calls CRC32 once per matched-key
+      *              record on each side to get a per-record
+      *              fingerprint.  Keys present on only one side are
+      *              reported added or removed; keys present on both
+      *              sides whose fingerprints differ are reported
+      *              changed.  Replaces the spreadsheet-based
+      *              reconciliation step done by hand today.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 DELTACHK.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO           'SYSIN'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-SYSIN-FILE-STATUS.
+
+           SELECT OLD-FILE
+               ASSIGN TO DYNAMIC   W-OLD-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-OLD-FILE-STATUS.
+
+           SELECT NEW-FILE
+               ASSIGN TO DYNAMIC   W-NEW-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-NEW-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  SYSIN-FILE.
+
+       01  SYSIN-RECORD                PIC X(80).
+
+       FD  OLD-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-OLD-REC-LEN.
+
+       01  OLD-RECORD.
+           05  OLD-KEY                 PIC X(10).
+           05  OLD-DATA                PIC X(4086).
+
+       FD  NEW-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-NEW-REC-LEN.
+
+       01  NEW-RECORD.
+           05  NEW-KEY                 PIC X(10).
+           05  NEW-DATA                PIC X(4086).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-CRC32-PROG             PIC X(08)       VALUE 'CRC32'.
+
+       01  W-SYSIN-FILE-STATUS      PIC X(02).
+       01  W-OLD-FILE-STATUS        PIC X(02).
+       01  W-NEW-FILE-STATUS        PIC X(02).
+
+       01  W-OLD-DSNAME             PIC X(44).
+       01  W-NEW-DSNAME             PIC X(44).
+
+       01  W-OLD-REC-LEN            PIC 9(04)  COMP VALUE 0.
+       01  W-NEW-REC-LEN            PIC 9(04)  COMP VALUE 0.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-OLD-EOF                            VALUE 'Y'.
+           88  W-OLD-NOT-EOF                        VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-NEW-EOF                            VALUE 'Y'.
+           88  W-NEW-NOT-EOF                        VALUE 'N'.
+
+       01  W-OLD-CRC                PIC 9(09)  COMP.
+       01  W-NEW-CRC                PIC 9(09)  COMP.
+
+       01  W-ADDED-COUNT            PIC 9(09)  COMP VALUE 0.
+       01  W-REMOVED-COUNT          PIC 9(09)  COMP VALUE 0.
+       01  W-CHANGED-COUNT          PIC 9(09)  COMP VALUE 0.
+       01  W-MATCHED-COUNT          PIC 9(09)  COMP VALUE 0.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM   PIC X(02).
+           05  W-COMPILED-DATE-DD   PIC X(02).
+           05  W-COMPILED-TIME-HH   PIC X(02).
+           05  W-COMPILED-TIME-MM   PIC X(02).
+           05  W-COMPILED-TIME-SS   PIC X(02).
+           05  FILLER               PIC X(07).
+
+       01  W-CRC32-PARAMETER.       COPY CRC32L.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-RECONCILE THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'DELTACHK compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-READ-SYSIN THRU SUB-1100-EXIT
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT OLD-FILE
+
+           IF      W-OLD-FILE-STATUS NOT = '00'
+               DISPLAY 'DELTACHK unable to open ' W-OLD-DSNAME
+                   ' - status ' W-OLD-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT NEW-FILE
+
+           IF      W-NEW-FILE-STATUS NOT = '00'
+               DISPLAY 'DELTACHK unable to open ' W-NEW-DSNAME
+                   ' - status ' W-NEW-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-SYSIN.
+      *----------------------
+
+           OPEN INPUT SYSIN-FILE
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'DELTACHK SYSIN is missing the old dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               CLOSE SYSIN-FILE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-OLD-DSNAME
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'DELTACHK SYSIN is missing the new dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           CLOSE SYSIN-FILE
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-NEW-DSNAME
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-RECONCILE.
+      *----------------------
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           PERFORM SUB-2100-READ-OLD THRU SUB-2100-EXIT
+           PERFORM SUB-2200-READ-NEW THRU SUB-2200-EXIT
+
+           PERFORM SUB-2300-MATCH-MERGE THRU SUB-2300-EXIT
+               UNTIL W-OLD-EOF AND W-NEW-EOF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-READ-OLD.
+      *---------------------
+
+           READ OLD-FILE
+               AT END
+                   SET  W-OLD-EOF   TO TRUE
+           END-READ
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-READ-NEW.
+      *---------------------
+
+           READ NEW-FILE
+               AT END
+                   SET  W-NEW-EOF   TO TRUE
+           END-READ
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-MATCH-MERGE.
+      *------------------------
+
+           EVALUATE TRUE
+               WHEN W-OLD-EOF
+                   PERFORM SUB-2420-REPORT-ADDED THRU SUB-2420-EXIT
+                   PERFORM SUB-2200-READ-NEW THRU SUB-2200-EXIT
+
+               WHEN W-NEW-EOF
+                   PERFORM SUB-2410-REPORT-REMOVED THRU SUB-2410-EXIT
+                   PERFORM SUB-2100-READ-OLD THRU SUB-2100-EXIT
+
+               WHEN OLD-KEY < NEW-KEY
+                   PERFORM SUB-2410-REPORT-REMOVED THRU SUB-2410-EXIT
+                   PERFORM SUB-2100-READ-OLD THRU SUB-2100-EXIT
+
+               WHEN OLD-KEY > NEW-KEY
+                   PERFORM SUB-2420-REPORT-ADDED THRU SUB-2420-EXIT
+                   PERFORM SUB-2200-READ-NEW THRU SUB-2200-EXIT
+
+               WHEN OTHER
+                   PERFORM SUB-2430-COMPARE-MATCHED
+                       THRU SUB-2430-EXIT
+                   PERFORM SUB-2100-READ-OLD THRU SUB-2100-EXIT
+                   PERFORM SUB-2200-READ-NEW THRU SUB-2200-EXIT
+           END-EVALUATE
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2410-REPORT-REMOVED.
+      *---------------------------
+
+           ADD 1                    TO W-REMOVED-COUNT
+
+           DISPLAY 'DELTACHK REMOVED  key=' OLD-KEY
+           .
+       SUB-2410-EXIT.
+           EXIT.
+      /
+       SUB-2420-REPORT-ADDED.
+      *-------------------------
+
+           ADD 1                    TO W-ADDED-COUNT
+
+           DISPLAY 'DELTACHK ADDED    key=' NEW-KEY
+           .
+       SUB-2420-EXIT.
+           EXIT.
+      /
+       SUB-2430-COMPARE-MATCHED.
+      *----------------------------
+
+           SET  CRC-STAGE-START-END TO TRUE
+           SET  CRC-BUFFER-PTR      TO ADDRESS OF OLD-RECORD
+           MOVE W-OLD-REC-LEN       TO CRC-BUFFER-LEN
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+           MOVE CRC-CHECKSUM        TO W-OLD-CRC
+
+           SET  CRC-STAGE-START-END TO TRUE
+           SET  CRC-BUFFER-PTR      TO ADDRESS OF NEW-RECORD
+           MOVE W-NEW-REC-LEN       TO CRC-BUFFER-LEN
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+           MOVE CRC-CHECKSUM        TO W-NEW-CRC
+
+           IF      W-OLD-CRC NOT = W-NEW-CRC
+               ADD 1                TO W-CHANGED-COUNT
+               DISPLAY 'DELTACHK CHANGED  key=' OLD-KEY
+                   ' old=' W-OLD-CRC ' new=' W-NEW-CRC
+           ELSE
+               ADD 1                TO W-MATCHED-COUNT
+           END-IF
+           .
+       SUB-2430-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'DELTACHK completed with errors'
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+
+           DISPLAY 'DELTACHK added     : ' W-ADDED-COUNT
+           DISPLAY 'DELTACHK removed   : ' W-REMOVED-COUNT
+           DISPLAY 'DELTACHK changed   : ' W-CHANGED-COUNT
+           DISPLAY 'DELTACHK matched   : ' W-MATCHED-COUNT
+           DISPLAY 'DELTACHK completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-CRC32.
+      *----------------------
+
+           CALL W-CRC32-PROG    USING W-CRC32-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
