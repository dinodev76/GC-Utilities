@@ -0,0 +1,285 @@
+      *=========================== HEXPACK ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to pack a string of hex digit pairs
+      *              back into the binary bytes they represent -- the
+      *              inverse of HEXDUMP.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Validate HP-INPUT-LEN and the required
+      *                      pointers on every call and report the
+      *                      result through the UTILSTAT trailer
+      *                      rather than just doing nothing on bad
+      *                      input; also reject a non-hex-digit
+      *                      character through UTIL-RC-BAD-DATA
+      *                      instead of silently packing it as
+      *                      nibble zero.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 HEXPACK.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-BAD-CHAR-FOUND                    VALUE 'Y'.
+           88  W-NO-BAD-CHAR                       VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04)      COMP.
+
+       01  W-BYTE-VALUE             PIC S9(04)      COMP.
+       01  W-HI-NIBBLE              PIC S9(04)      COMP.
+       01  W-LO-NIBBLE              PIC S9(04)      COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)       COMP.
+       01  W-CHUNK-IN-LEN          PIC 9(09)       COMP.
+       01  W-CHUNK-MAX             PIC 9(09)       COMP
+                                                   VALUE 32768.
+       01  W-REMAINING             PIC 9(09)       COMP.
+       01  W-HI-POS                PIC 9(09)       COMP.
+
+       COPY HEXPACKW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY HEXPACKL.
+
+       01  L-INPUT-BUFFER.
+           05  L-INPUT-CHAR        PIC X(01)       OCCURS 65536
+                                                   INDEXED L-I-DX.
+
+       01  L-OUTPUT-BUFFER.
+           05  L-OUTPUT-BYTE       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-O-DX.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK
+               SET  W-NO-BAD-CHAR   TO TRUE
+
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+
+               IF      W-BAD-CHAR-FOUND
+                   SET  UTIL-RC-BAD-DATA TO TRUE
+                   MOVE 'INPUT CONTAINS A NON-HEX CHARACTER'
+                                       TO UTIL-MESSAGE
+               END-IF
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+           COMPUTE W-REMAINING = HP-INPUT-LEN / 2
+           SET  W-CHUNK-PTR-IN      TO HP-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT     TO HP-OUTPUT-PTR
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-REMAINING = 0 OR W-BAD-CHAR-FOUND
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-REMAINING      TO W-CHUNK-LEN
+           END-IF
+
+           COMPUTE W-CHUNK-IN-LEN = W-CHUNK-LEN * 2
+
+           SET  ADDRESS OF L-INPUT-BUFFER
+                                   TO W-CHUNK-PTR-IN
+           SET  ADDRESS OF L-OUTPUT-BUFFER
+                                   TO W-CHUNK-PTR-OUT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING L-O-DX FROM 1 BY 1
+                 UNTIL L-O-DX > W-CHUNK-LEN OR W-BAD-CHAR-FOUND
+
+           SET  W-CHUNK-PTR-IN      UP BY W-CHUNK-IN-LEN
+           SET  W-CHUNK-PTR-OUT     UP BY W-CHUNK-LEN
+           SUBTRACT W-CHUNK-LEN     FROM W-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'HEXPACK  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           EVALUATE TRUE
+               WHEN HP-INPUT-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'HP-INPUT-LEN IS ZERO' TO UTIL-MESSAGE
+
+               WHEN HP-INPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HP-INPUT-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN HP-OUTPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HP-OUTPUT-PTR NOT SET' TO UTIL-MESSAGE
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE HEX-DIGIT-TO-NIBBLE-VALUE TABLE ONCE, ON THE
+      **** FIRST CALL, RATHER THAN CARRYING IT AS A LITERAL TABLE IN
+      **** SOURCE.  UNRECOGNIZED CODES ARE LEFT AT -1.
+
+           PERFORM SUB-1110-INIT-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+
+           PERFORM SUB-1120-SET-DIGIT THRU SUB-1120-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 15
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-INIT-ENTRY.
+      *-----------------------
+
+           MOVE -1                  TO W-HEX-VALUE(W-BLD-1 + 1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-SET-DIGIT.
+      *-----------------------
+
+           MOVE W-HEX-DIGITS-UPPER(W-BLD-1 + 1 : 1)
+                                   TO W-SUB-2
+           MOVE W-BLD-1             TO W-HEX-VALUE(W-SUB + 1)
+
+           MOVE W-HEX-DIGITS-LOWER(W-BLD-1 + 1 : 1)
+                                   TO W-SUB-2
+           MOVE W-BLD-1             TO W-HEX-VALUE(W-SUB + 1)
+           .
+       SUB-1120-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           COMPUTE W-HI-POS = (L-O-DX * 2) - 1
+           SET  L-I-DX             TO W-HI-POS
+
+           MOVE L-INPUT-CHAR(L-I-DX)
+                                   TO W-SUB-2
+           MOVE W-HEX-VALUE(W-SUB + 1)
+                                   TO W-HI-NIBBLE
+
+           SET  L-I-DX             UP BY 1
+           MOVE L-INPUT-CHAR(L-I-DX)
+                                   TO W-SUB-2
+           MOVE W-HEX-VALUE(W-SUB + 1)
+                                   TO W-LO-NIBBLE
+
+           IF      W-HI-NIBBLE = -1 OR W-LO-NIBBLE = -1
+               SET  W-BAD-CHAR-FOUND TO TRUE
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           COMPUTE W-BYTE-VALUE = (W-HI-NIBBLE * 16) + W-LO-NIBBLE
+
+           MOVE W-BYTE-VALUE        TO W-SUB
+           MOVE W-SUB-2             TO L-OUTPUT-BYTE(L-O-DX)
+           .
+       SUB-2000-EXIT.
+           EXIT.
