@@ -49,11 +49,16 @@
            05  W-INPUT-2           PIC 9(09)  COMP.
 
        01  W-OUTPUT                PIC 9(09)  COMP.
+       01  W-EXPECTED               PIC 9(09)  COMP.
        01  W-BITWISE-PROG          PIC X(08)       VALUE 'BITWISE'.
        01  W-HEXDUMP-PROG          PIC X(08)       VALUE 'HEXDUMP'.
        01  W-HEX-1                 PIC X(08).
        01  W-HEX-2                 PIC X(08).
        01  W-HEX-3                 PIC X(08).
+       01  W-HEX-4                 PIC X(08).
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
 
        01  W-OPERATIONS.
            05  FILLER              PIC X(05)       VALUE ' AND '.
@@ -114,25 +119,30 @@
            MOVE 1                  TO W-INPUT-1
            MOVE 2                  TO W-INPUT-2
            SET  BW-OPERATION-AND   TO TRUE
+           MOVE 0                  TO W-EXPECTED
 
            PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
 
            SET  BW-OPERATION-OR    TO TRUE
+           MOVE 3                  TO W-EXPECTED
 
            PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
-           
+
            MOVE 2808555105         TO W-INPUT-1
            MOVE 3                  TO W-INPUT-2
            SET  BW-OPERATION-OR    TO TRUE
+           MOVE 2808555107         TO W-EXPECTED
 
            PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
 
            SET  BW-OPERATION-XOR   TO TRUE
+           MOVE 2808555106         TO W-EXPECTED
 
            PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
 
            MOVE 255                TO W-INPUT-1
            MOVE X'FFFFFFFF'        TO W-INPUT-2-CHARS
+           MOVE 4294967040         TO W-EXPECTED
 
            PERFORM SUB-9100-CALL-BITWISE THRU SUB-9100-EXIT
            .
@@ -142,6 +152,13 @@
        SUB-3000-SHUT-DOWN.
       *-------------------
 
+           DISPLAY 'BITWISET ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
            DISPLAY 'BITWISET completed'
            .
        SUB-3000-EXIT.
@@ -186,15 +203,40 @@
 
            CALL W-HEXDUMP-PROG  USING W-HEXDUMP-PARAMETER
 
-           DISPLAY 'X'''
-                   W-HEX-1
-                   ''''
-                   W-OPERATION(BW-OPERATION)
-                   'X'''
-                   W-HEX-2
-                   ''' = X'''
-                   W-HEX-3
-                   ''''
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      W-OUTPUT = W-EXPECTED
+               DISPLAY 'X'''
+                       W-HEX-1
+                       ''''
+                       W-OPERATION(BW-OPERATION)
+                       'X'''
+                       W-HEX-2
+                       ''' = X'''
+                       W-HEX-3
+                       '''  PASS'
+           ELSE
+               SET  HD-INPUT-PTR   TO ADDRESS OF W-EXPECTED
+               MOVE LENGTH OF W-EXPECTED
+                                   TO HD-INPUT-LEN
+               SET  HD-OUTPUT-PTR  TO ADDRESS OF W-HEX-4
+
+               CALL W-HEXDUMP-PROG  USING W-HEXDUMP-PARAMETER
+
+               ADD  1               TO W-FAIL-COUNT
+
+               DISPLAY 'X'''
+                       W-HEX-1
+                       ''''
+                       W-OPERATION(BW-OPERATION)
+                       'X'''
+                       W-HEX-2
+                       ''' = X'''
+                       W-HEX-3
+                       '''  FAIL - EXPECTED X'''
+                       W-HEX-4
+                       ''''
+           END-IF
            .
        SUB-9110-EXIT.
            EXIT.
