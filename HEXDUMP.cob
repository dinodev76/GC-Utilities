@@ -8,6 +8,19 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  0.1      First release
+      * 2026-08-08  0.2      Process the input in chunks of up to
+      *                      L-INPUT-BUFFER's size so callers are no
+      *                      longer limited to a single 32768-byte
+      *                      buffer per call.
+      * 2026-08-08  0.3      Validate HD-INPUT-LEN and the required
+      *                      pointers on every call and report the
+      *                      result through the UTILSTAT trailer
+      *                      rather than just doing nothing on bad
+      *                      input.
+      * 2026-08-08  0.4      Added an optional parallel
+      *                      printable-character rendering via
+      *                      HD-CHAR-PTR, alongside the existing hex
+      *                      output.
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -58,6 +71,23 @@
            05  FILLER              PIC X(01)       VALUE X'00'.
            05  W-SUB-2             PIC X(01).
 
+       01  W-BLD-1                 PIC S9(04)      COMP.
+       01  W-BLD-HI                PIC S9(04)      COMP.
+       01  W-BLD-LO                PIC S9(04)      COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-PTR-CHAR                        POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)       COMP.
+       01  W-CHUNK-OUT-LEN         PIC 9(09)       COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)       COMP.
+       01  W-CHUNK-MAX             PIC 9(09)       COMP
+                                                   VALUE 32768.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-CHAR-REQUESTED                    VALUE 'Y'.
+           88  W-CHAR-NOT-REQUESTED                VALUE 'N'.
+
        COPY HEXDUMPW.
       /
        LINKAGE SECTION.
@@ -72,6 +102,10 @@
        01  L-OUTPUT-BUFFER.
            05  L-OUTPUT-HEX        PIC X(02)       OCCURS 32768
                                                    INDEXED L-O-DX.
+
+       01  L-CHAR-BUFFER.
+           05  L-OUTPUT-CHAR       PIC X(01)       OCCURS 32768
+                                                   INDEXED L-C-DX.
       /
        PROCEDURE DIVISION USING L-PARAMETER.
       *==================
@@ -81,27 +115,86 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               VARYING L-I-DX FROM 1 BY 1
-                 UNTIL L-I-DX > HD-INPUT-LEN
+           IF      UTIL-RC-OK
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+           END-IF
            .
        MAIN-EXIT.
            GOBACK.
       /
-       SUB-1000-START-UP.
-      *------------------
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+           MOVE HD-INPUT-LEN        TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR-IN      TO HD-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT     TO HD-OUTPUT-PTR
+
+           IF      HD-CHAR-PTR NOT = NULL
+               SET  W-CHAR-REQUESTED
+                                    TO TRUE
+               SET  W-CHUNK-PTR-CHAR
+                                    TO HD-CHAR-PTR
+           ELSE
+               SET  W-CHAR-NOT-REQUESTED
+                                    TO TRUE
+           END-IF
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
 
            SET  ADDRESS OF L-INPUT-BUFFER
-                                   TO HD-INPUT-PTR
+                                   TO W-CHUNK-PTR-IN
            SET  ADDRESS OF L-OUTPUT-BUFFER
-                                   TO HD-OUTPUT-PTR
+                                   TO W-CHUNK-PTR-OUT
+
+           IF      W-CHAR-REQUESTED
+               SET  ADDRESS OF L-CHAR-BUFFER
+                                   TO W-CHUNK-PTR-CHAR
+           END-IF
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING L-I-DX FROM 1 BY 1
+                 UNTIL L-I-DX > W-CHUNK-LEN
+
+           COMPUTE W-CHUNK-OUT-LEN = W-CHUNK-LEN * 2
+
+           SET  W-CHUNK-PTR-IN      UP BY W-CHUNK-LEN
+           SET  W-CHUNK-PTR-OUT     UP BY W-CHUNK-OUT-LEN
+
+           IF      W-CHAR-REQUESTED
+               SET  W-CHUNK-PTR-CHAR
+                                   UP BY W-CHUNK-LEN
+           END-IF
+
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
 
            IF      W-NOT-FIRST-CALL
                GO TO SUB-1000-EXIT
            END-IF
 
            SET W-NOT-FIRST-CALL    TO TRUE
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'HEXDUMP  compiled on '
@@ -111,9 +204,79 @@
                W-COMPILED-TIME-HH   ':'
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           EVALUATE TRUE
+               WHEN HD-INPUT-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'HD-INPUT-LEN IS ZERO' TO UTIL-MESSAGE
+
+               WHEN HD-INPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HD-INPUT-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN HD-OUTPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HD-OUTPUT-PTR NOT SET' TO UTIL-MESSAGE
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-TO-HEX-DIGIT-PAIR TABLE AND THE
+      **** BYTE-TO-PRINTABLE-CHARACTER TABLE ONCE, ON THE FIRST CALL,
+      **** RATHER THAN CARRYING THEM AS LITERAL TABLES IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           DIVIDE W-BLD-1 BY 16 GIVING W-BLD-HI
+                                REMAINDER W-BLD-LO
+
+           MOVE W-HEX-DIGITS(W-BLD-HI + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(1:1)
+           MOVE W-HEX-DIGITS(W-BLD-LO + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(2:1)
+
+           PERFORM SUB-1120-BUILD-CHAR-ENTRY THRU SUB-1120-EXIT
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-BUILD-CHAR-ENTRY.
+      *----------------------------
+
+           MOVE W-BLD-1             TO W-SUB
+
+           IF      W-SUB-2 >= X'20' AND W-SUB-2 <= X'7E'
+               MOVE W-SUB-2          TO W-PRINTABLE-CHARS(W-BLD-1 + 1)
+           ELSE
+               MOVE '.'              TO W-PRINTABLE-CHARS(W-BLD-1 + 1)
+           END-IF
+           .
+       SUB-1120-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
@@ -123,6 +286,12 @@
            SET  L-O-DX             TO L-I-DX
            MOVE W-HEX-CHARS(W-SUB + 1)
                                    TO L-OUTPUT-HEX(L-O-DX)
+
+           IF      W-CHAR-REQUESTED
+               SET  L-C-DX          TO L-I-DX
+               MOVE W-PRINTABLE-CHARS(W-SUB + 1)
+                                   TO L-OUTPUT-CHAR(L-C-DX)
+           END-IF
            .
        SUB-2000-EXIT.
            EXIT.
