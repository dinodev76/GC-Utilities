@@ -8,6 +8,7 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-09  1.1      Added assertions covering CRC-SEED.
       *================================================================*
 
        PROCESS TRUNC(BIN)
@@ -46,6 +47,16 @@
        01  W-HEXDUMP-PROG          PIC X(08)       VALUE 'HEXDUMP'.
        01  W-HEX                   PIC X(08).
 
+       01  W-EXPECTED-CHECKSUM      PIC 9(09)  COMP
+                                                   VALUE 1095738169.
+       01  W-SINGLE-CALL-CHECKSUM   PIC 9(09)  COMP.
+       01  W-CUSTOM-SEED-CHECKSUM   PIC 9(09)  COMP.
+
+       01  W-STANDARD-SEED          PIC 9(09)  COMP VALUE 4294967295.
+
+       01  W-TEST-COUNT             PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(09)  COMP VALUE 0.
+
        01  W-BUFFER                                VALUE
            'The quick brown fox jumps over the lazy dog'.
            05  W-BUFFER-1          PIC X(20).
@@ -112,6 +123,10 @@
 
            PERFORM SUB-9200-DISPLAY-HEX THRU SUB-9200-EXIT
 
+           PERFORM SUB-9300-ASSERT-EXPECTED THRU SUB-9300-EXIT
+
+           MOVE CRC-CHECKSUM        TO W-SINGLE-CALL-CHECKSUM
+
       **** CALCULATE CHECKSUM OF TEXT IN 3 CHUNKS:
 
            SET  CRC-STAGE-START    TO TRUE 
@@ -137,6 +152,41 @@
            PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
 
            PERFORM SUB-9200-DISPLAY-HEX THRU SUB-9200-EXIT
+
+           PERFORM SUB-9300-ASSERT-EXPECTED THRU SUB-9300-EXIT
+
+           PERFORM SUB-9400-ASSERT-STAGED THRU SUB-9400-EXIT
+
+      **** CALCULATE CHECKSUM WITH A NON-STANDARD SEED:
+
+           SET  CRC-STAGE-START-END
+                                   TO TRUE
+           SET  CRC-BUFFER-PTR     TO ADDRESS OF W-BUFFER
+           MOVE LENGTH OF W-BUFFER TO CRC-BUFFER-LEN
+           MOVE 1                   TO CRC-SEED
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           MOVE CRC-CHECKSUM        TO W-CUSTOM-SEED-CHECKSUM
+
+           PERFORM SUB-9600-ASSERT-SEED-CHANGES-RESULT
+                                   THRU SUB-9600-EXIT
+
+      **** CONFIRM THE STANDARD SEED GIVEN EXPLICITLY MATCHES THE
+      **** DEFAULT (ZERO) SEED:
+
+           SET  CRC-STAGE-START-END
+                                   TO TRUE
+           SET  CRC-BUFFER-PTR     TO ADDRESS OF W-BUFFER
+           MOVE LENGTH OF W-BUFFER TO CRC-BUFFER-LEN
+           MOVE W-STANDARD-SEED     TO CRC-SEED
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           PERFORM SUB-9700-ASSERT-EXPLICIT-DEFAULT-SEED
+                                   THRU SUB-9700-EXIT
+
+           MOVE 0                   TO CRC-SEED
            .
        SUB-2000-EXIT.
            EXIT.
@@ -144,6 +194,13 @@
        SUB-3000-SHUT-DOWN.
       *-------------------
 
+           DISPLAY 'CRC32T   ran ' W-TEST-COUNT ' test(s), '
+               W-FAIL-COUNT ' failure(s)'
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 16              TO RETURN-CODE
+           END-IF
+
            DISPLAY 'CRC32T   completed'
            .
        SUB-3000-EXIT.
@@ -175,3 +232,73 @@
            .
        SUB-9200-EXIT.
            EXIT.
+      /
+       SUB-9300-ASSERT-EXPECTED.
+      *----------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      CRC-CHECKSUM = W-EXPECTED-CHECKSUM
+               DISPLAY 'CRC32T   PASS - checksum matches the known '
+                   'CRC-32 value ' W-EXPECTED-CHECKSUM
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRC32T   FAIL - expected ' W-EXPECTED-CHECKSUM
+                   ' got ' CRC-CHECKSUM
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9400-ASSERT-STAGED.
+      *--------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      CRC-CHECKSUM = W-SINGLE-CALL-CHECKSUM
+               DISPLAY 'CRC32T   PASS - staged checksum matches the '
+                   'single-call checksum'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRC32T   FAIL - staged checksum '
+                   CRC-CHECKSUM ' does not match single-call '
+                   'checksum ' W-SINGLE-CALL-CHECKSUM
+           END-IF
+           .
+       SUB-9400-EXIT.
+           EXIT.
+      /
+       SUB-9600-ASSERT-SEED-CHANGES-RESULT.
+      *----------------------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      W-CUSTOM-SEED-CHECKSUM NOT = W-SINGLE-CALL-CHECKSUM
+               DISPLAY 'CRC32T   PASS - a non-standard CRC-SEED '
+                   'changes the resulting checksum'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRC32T   FAIL - a non-standard CRC-SEED did '
+                   'not change the resulting checksum'
+           END-IF
+           .
+       SUB-9600-EXIT.
+           EXIT.
+      /
+       SUB-9700-ASSERT-EXPLICIT-DEFAULT-SEED.
+      *-------------------------------------------
+
+           ADD  1                  TO W-TEST-COUNT
+
+           IF      CRC-CHECKSUM = W-SINGLE-CALL-CHECKSUM
+               DISPLAY 'CRC32T   PASS - the standard seed given '
+                   'explicitly matches the default (zero) seed'
+           ELSE
+               ADD  1               TO W-FAIL-COUNT
+               DISPLAY 'CRC32T   FAIL - the standard seed given '
+                   'explicitly ' CRC-CHECKSUM ' does not match the '
+                   'default (zero) seed ' W-SINGLE-CALL-CHECKSUM
+           END-IF
+           .
+       SUB-9700-EXIT.
+           EXIT.
