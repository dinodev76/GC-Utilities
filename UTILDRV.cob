@@ -0,0 +1,736 @@
+      *=========================== UTILDRV =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Generic batch driver that reads an operation code
+      *              and the dataset name(s) it needs from SYSIN
+      *              control cards and dispatches to the matching
+      *              utility subroutine -- HEXDUMP, CRC32 or one of
+      *              BITWISE's two-input operations -- record by
+      *              record against a DD-named input dataset (and a
+      *              second input dataset for the BITWISE operations),
+      *              writing the result to a DD-named output dataset.
+      *              Lets ops run an ad hoc hex dump, checksum or
+      *              record-level bitwise combine of a production file
+      *              straight from JCL, without anyone writing a
+      *              throwaway COBOL wrapper first.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Accept any number of job control-card
+      *                      groups on SYSIN, one after another,
+      *                      instead of just one, so a single run can
+      *                      drive HEXDUMP/CRC32/BITWISE over many
+      *                      files.  A failed file open now fails just
+      *                      that job rather than the whole run, and a
+      *                      consolidated batch summary report is
+      *                      printed at the end listing every job's
+      *                      operation, dataset, record count and
+      *                      status.
+      * 2026-08-09  1.2      Added a HEXDUMP-TEXT operation alongside
+      *                      HEXDUMP, producing the classic
+      *                      offset/hex/character dump report (via
+      *                      HEXRPT) as readable line-sequential text,
+      *                      rather than HEXDUMP's plain concatenated
+      *                      hex digits.
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 UTILDRV.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO           'SYSIN'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-SYSIN-FILE-STATUS.
+
+           SELECT INPUT-FILE
+               ASSIGN TO DYNAMIC   W-INPUT-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-INPUT-FILE-STATUS.
+
+           SELECT INPUT2-FILE
+               ASSIGN TO DYNAMIC   W-INPUT2-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-INPUT2-FILE-STATUS.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC   W-OUTPUT-DSNAME
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-OUTPUT-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  SYSIN-FILE.
+
+       01  SYSIN-RECORD                PIC X(80).
+
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-INPUT-REC-LEN.
+
+       01  INPUT-RECORD                PIC X(4096).
+
+       FD  INPUT2-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON        W-INPUT2-REC-LEN.
+
+       01  INPUT2-RECORD               PIC X(4096).
+
+       FD  OUTPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 8192 CHARACTERS
+               DEPENDING ON        W-OUTPUT-REC-LEN.
+
+       01  OUTPUT-RECORD               PIC X(8192).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-OPERATION              PIC X(12).
+           88  OP-HEXDUMP                          VALUE 'HEXDUMP'.
+           88  OP-HEXDUMP-TEXT                     VALUE 'HEXDUMP-TEXT'.
+           88  OP-CRC32                             VALUE 'CRC32'.
+           88  OP-BITWISE-AND                       VALUE 'BITWISE-AND'.
+           88  OP-BITWISE-OR                        VALUE 'BITWISE-OR'.
+           88  OP-BITWISE-XOR                       VALUE 'BITWISE-XOR'.
+           88  OP-VALID                             VALUES 'HEXDUMP'
+                                                       'HEXDUMP-TEXT'
+                                                            'CRC32'
+                                                       'BITWISE-AND'
+                                                       'BITWISE-OR'
+                                                       'BITWISE-XOR'.
+
+       01  W-CRC32-PROG             PIC X(08)       VALUE 'CRC32'.
+       01  W-HEXDUMP-PROG           PIC X(08)       VALUE 'HEXDUMP'.
+       01  W-HEXRPT-PROG            PIC X(08)       VALUE 'HEXRPT'.
+       01  W-BITWISE-PROG           PIC X(08)       VALUE 'BITWISE'.
+       01  W-CRCHEX-PROG            PIC X(08)       VALUE 'CRCHEX'.
+
+       01  W-SYSIN-FILE-STATUS      PIC X(02).
+       01  W-INPUT-FILE-STATUS      PIC X(02).
+       01  W-INPUT2-FILE-STATUS     PIC X(02).
+       01  W-OUTPUT-FILE-STATUS     PIC X(02).
+
+       01  W-INPUT-DSNAME           PIC X(44).
+       01  W-INPUT2-DSNAME          PIC X(44).
+       01  W-OUTPUT-DSNAME          PIC X(44).
+
+       01  W-INPUT-REC-LEN          PIC 9(04)  COMP VALUE 0.
+       01  W-INPUT2-REC-LEN         PIC 9(04)  COMP VALUE 0.
+       01  W-OUTPUT-REC-LEN         PIC 9(04)  COMP VALUE 0.
+
+       01  W-BITWISE-LEN            PIC 9(04)  COMP.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-INPUT-EOF                          VALUE 'Y'.
+           88  W-INPUT-NOT-EOF                      VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-INPUT2-EOF                         VALUE 'Y'.
+           88  W-INPUT2-NOT-EOF                     VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-RECORD                       VALUE 'Y'.
+           88  W-NOT-FIRST-RECORD                   VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-SYSIN-EOF                          VALUE 'Y'.
+           88  W-SYSIN-NOT-EOF                      VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-JOB-FAILED                         VALUE 'Y'.
+           88  W-JOB-OK                             VALUE 'N'.
+
+       01  W-RECORD-COUNT           PIC 9(09)  COMP VALUE 0.
+
+       01  W-JOB-COUNT              PIC 9(04)  COMP VALUE 0.
+       01  W-FAIL-COUNT             PIC 9(04)  COMP VALUE 0.
+       01  W-SUM-IDX                PIC 9(04)  COMP.
+       01  W-SUM-LIMIT              PIC 9(04)  COMP.
+       01  W-SUM-OMITTED            PIC 9(04)  COMP.
+
+       01  W-SUMMARY-TABLE.
+           05  W-SUMMARY-LINE      OCCURS 500.
+               10  SUM-OPERATION   PIC X(12).
+               10  SUM-DSNAME      PIC X(44).
+               10  SUM-RECORDS     PIC 9(09).
+               10  SUM-STATUS      PIC X(07).
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM   PIC X(02).
+           05  W-COMPILED-DATE-DD   PIC X(02).
+           05  W-COMPILED-TIME-HH   PIC X(02).
+           05  W-COMPILED-TIME-MM   PIC X(02).
+           05  W-COMPILED-TIME-SS   PIC X(02).
+           05  FILLER               PIC X(07).
+
+       01  W-RPT-LINES.
+           05  W-RPT-LINE          OCCURS 256      INDEXED W-R-DX.
+               10  W-RPT-OFFSET    PIC X(08).
+               10  W-RPT-SEP-1     PIC X(01).
+               10  W-RPT-HEX       PIC X(48).
+               10  W-RPT-SEP-2     PIC X(02).
+               10  W-RPT-CHARS     PIC X(16).
+
+       01  W-CRC32-PARAMETER.       COPY CRC32L.
+
+       01  W-HEXDUMP-PARAMETER.     COPY HEXDUMPL.
+
+       01  W-HEXRPT-PARAMETER.      COPY HEXRPTL.
+
+       01  W-BITWISE-PARAMETER.     COPY BITWISEL.
+
+       01  W-CRCHEX-PARAMETER.      COPY CRCHEXL.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      RETURN-CODE = 0
+               PERFORM SUB-1100-READ-JOB THRU SUB-1100-EXIT
+
+               PERFORM SUB-2000-PROCESS-JOB THRU SUB-2000-EXIT
+                   UNTIL W-SYSIN-EOF OR RETURN-CODE NOT = 0
+           END-IF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'UTILDRV  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           OPEN INPUT SYSIN-FILE
+
+           IF      W-SYSIN-FILE-STATUS NOT = '00'
+               DISPLAY 'UTILDRV  unable to open SYSIN - status '
+                   W-SYSIN-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-JOB.
+      *---------------------
+
+      **** READS ONE JOB'S WORTH OF CONTROL CARDS -- AN OPERATION LINE
+      **** FOLLOWED BY ITS DATASET NAME(S).  HITTING END OF SYSIN ON
+      **** THE OPERATION LINE ITSELF IS THE NORMAL WAY A BATCH OF JOBS
+      **** ENDS, NOT AN ERROR; ANY OTHER CARD MISSING MID-JOB IS.
+
+           READ SYSIN-FILE
+               AT END
+                   SET  W-SYSIN-EOF TO TRUE
+           END-READ
+
+           IF      W-SYSIN-EOF
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:12)  TO W-OPERATION
+
+           IF      NOT OP-VALID
+               DISPLAY 'UTILDRV  unknown operation ' W-OPERATION
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'UTILDRV  SYSIN is missing the input '
+                       'dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-INPUT-DSNAME
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'UTILDRV  SYSIN is missing the output '
+                       'dataset'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-OUTPUT-DSNAME
+
+           IF      OP-BITWISE-AND OR OP-BITWISE-OR OR OP-BITWISE-XOR
+               READ SYSIN-FILE
+                   AT END
+                       DISPLAY 'UTILDRV  SYSIN is missing the second '
+                           'input dataset'
+                       MOVE 16      TO RETURN-CODE
+               END-READ
+
+               IF      RETURN-CODE = 0
+                   MOVE SYSIN-RECORD(1:44)
+                                    TO W-INPUT2-DSNAME
+               END-IF
+           END-IF
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1200-OPEN-FILES.
+      *------------------------
+
+           SET  W-JOB-OK            TO TRUE
+
+           OPEN INPUT INPUT-FILE
+
+           IF      W-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'UTILDRV  unable to open '
+                   W-INPUT-DSNAME ' - status ' W-INPUT-FILE-STATUS
+               SET  W-JOB-FAILED    TO TRUE
+               GO TO SUB-1200-EXIT
+           END-IF
+
+           IF      OP-BITWISE-AND OR OP-BITWISE-OR OR OP-BITWISE-XOR
+               OPEN INPUT INPUT2-FILE
+
+               IF      W-INPUT2-FILE-STATUS NOT = '00'
+                   DISPLAY 'UTILDRV  unable to open '
+                       W-INPUT2-DSNAME
+                       ' - status ' W-INPUT2-FILE-STATUS
+                   CLOSE INPUT-FILE
+                   SET  W-JOB-FAILED
+                                    TO TRUE
+                   GO TO SUB-1200-EXIT
+               END-IF
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           IF      W-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'UTILDRV  unable to open '
+                   W-OUTPUT-DSNAME ' - status ' W-OUTPUT-FILE-STATUS
+               CLOSE INPUT-FILE
+               IF      OP-BITWISE-AND OR OP-BITWISE-OR
+                       OR OP-BITWISE-XOR
+                   CLOSE INPUT2-FILE
+               END-IF
+               SET  W-JOB-FAILED    TO TRUE
+           END-IF
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1300-CLOSE-FILES.
+      *------------------------
+
+           CLOSE INPUT-FILE
+
+           IF      OP-BITWISE-AND OR OP-BITWISE-OR OR OP-BITWISE-XOR
+               CLOSE INPUT2-FILE
+           END-IF
+
+           CLOSE OUTPUT-FILE
+           .
+       SUB-1300-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-JOB.
+      *-------------------------
+
+           ADD  1                   TO W-JOB-COUNT
+           MOVE 0                   TO W-RECORD-COUNT
+           SET  W-FIRST-RECORD      TO TRUE
+           SET  W-INPUT-NOT-EOF     TO TRUE
+           SET  W-INPUT2-NOT-EOF    TO TRUE
+
+           PERFORM SUB-1200-OPEN-FILES THRU SUB-1200-EXIT
+
+           IF      W-JOB-OK
+               PERFORM SUB-2500-PROCESS-OPERATION THRU SUB-2500-EXIT
+               PERFORM SUB-1300-CLOSE-FILES THRU SUB-1300-EXIT
+           END-IF
+
+           PERFORM SUB-2600-RECORD-SUMMARY THRU SUB-2600-EXIT
+
+           PERFORM SUB-1100-READ-JOB THRU SUB-1100-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2600-RECORD-SUMMARY.
+      *----------------------------
+
+           IF      NOT W-JOB-OK
+               ADD  1               TO W-FAIL-COUNT
+           END-IF
+
+           IF      W-JOB-COUNT > 500
+               GO TO SUB-2600-EXIT
+           END-IF
+
+           MOVE W-OPERATION         TO SUM-OPERATION(W-JOB-COUNT)
+           MOVE W-INPUT-DSNAME      TO SUM-DSNAME(W-JOB-COUNT)
+           MOVE W-RECORD-COUNT      TO SUM-RECORDS(W-JOB-COUNT)
+
+           IF      W-JOB-OK
+               MOVE 'OK'            TO SUM-STATUS(W-JOB-COUNT)
+           ELSE
+               MOVE 'FAILED'        TO SUM-STATUS(W-JOB-COUNT)
+           END-IF
+           .
+       SUB-2600-EXIT.
+           EXIT.
+      /
+       SUB-2500-PROCESS-OPERATION.
+      *-------------------------------
+
+           EVALUATE TRUE
+               WHEN OP-HEXDUMP
+               WHEN OP-HEXDUMP-TEXT
+                   PERFORM SUB-2100-RUN-HEXDUMP THRU SUB-2100-EXIT
+
+               WHEN OP-CRC32
+                   PERFORM SUB-2200-RUN-CRC32 THRU SUB-2200-EXIT
+
+               WHEN OP-BITWISE-AND
+               WHEN OP-BITWISE-OR
+               WHEN OP-BITWISE-XOR
+                   PERFORM SUB-2300-RUN-BITWISE THRU SUB-2300-EXIT
+           END-EVALUATE
+           .
+       SUB-2500-EXIT.
+           EXIT.
+      /
+       SUB-2100-RUN-HEXDUMP.
+      *------------------------
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+
+           PERFORM SUB-2120-PROCESS-HEXDUMP THRU SUB-2120-EXIT
+               UNTIL W-INPUT-EOF
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2110-READ-INPUT.
+      *-----------------------
+
+           READ INPUT-FILE
+               AT END
+                   SET  W-INPUT-EOF TO TRUE
+           END-READ
+           .
+       SUB-2110-EXIT.
+           EXIT.
+      /
+       SUB-2120-PROCESS-HEXDUMP.
+      *----------------------------
+
+           ADD 1                    TO W-RECORD-COUNT
+
+           IF      OP-HEXDUMP-TEXT
+               PERFORM SUB-2130-WRITE-TEXT-DUMP THRU SUB-2130-EXIT
+           ELSE
+               SET  HD-INPUT-PTR    TO ADDRESS OF INPUT-RECORD
+               MOVE W-INPUT-REC-LEN TO HD-INPUT-LEN
+               SET  HD-OUTPUT-PTR   TO ADDRESS OF OUTPUT-RECORD
+
+               CALL W-HEXDUMP-PROG
+                                   USING W-HEXDUMP-PARAMETER
+
+               IF      UTIL-RC-OK OF W-HEXDUMP-PARAMETER
+                   COMPUTE W-OUTPUT-REC-LEN = W-INPUT-REC-LEN * 2
+                   WRITE OUTPUT-RECORD
+               ELSE
+                   DISPLAY 'UTILDRV  HEXDUMP failed on record '
+                       W-RECORD-COUNT ' - '
+                       UTIL-MESSAGE OF W-HEXDUMP-PARAMETER
+               END-IF
+           END-IF
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+           .
+       SUB-2120-EXIT.
+           EXIT.
+      /
+       SUB-2130-WRITE-TEXT-DUMP.
+      *-----------------------------
+
+      **** LINE-SEQUENTIAL TEXT MODE: RENDER THIS RECORD AS THE
+      **** CLASSIC OFFSET/HEX/CHARACTER DUMP REPORT VIA HEXRPT,
+      **** WRITING ITS LINES AS READABLE TEXT RATHER THAN HEXDUMP'S
+      **** PLAIN CONCATENATED HEX DIGITS.
+
+           SET  HR-INPUT-PTR        TO ADDRESS OF INPUT-RECORD
+           MOVE W-INPUT-REC-LEN     TO HR-INPUT-LEN
+           SET  HR-OUTPUT-PTR       TO ADDRESS OF W-RPT-LINES
+
+           CALL W-HEXRPT-PROG    USING W-HEXRPT-PARAMETER
+
+           IF      UTIL-RC-OK OF W-HEXRPT-PARAMETER
+               PERFORM SUB-2140-WRITE-TEXT-LINE THRU SUB-2140-EXIT
+                   VARYING W-R-DX FROM 1 BY 1
+                       UNTIL W-R-DX > HR-LINE-COUNT
+           ELSE
+               DISPLAY 'UTILDRV  HEXRPT failed on record '
+                   W-RECORD-COUNT ' - '
+                   UTIL-MESSAGE OF W-HEXRPT-PARAMETER
+           END-IF
+           .
+       SUB-2130-EXIT.
+           EXIT.
+      /
+       SUB-2140-WRITE-TEXT-LINE.
+      *-----------------------------
+
+           MOVE SPACES              TO OUTPUT-RECORD
+           MOVE W-RPT-OFFSET(W-R-DX)
+                                    TO OUTPUT-RECORD(1:8)
+           MOVE W-RPT-SEP-1(W-R-DX) TO OUTPUT-RECORD(9:1)
+           MOVE W-RPT-HEX(W-R-DX)   TO OUTPUT-RECORD(10:48)
+           MOVE W-RPT-SEP-2(W-R-DX) TO OUTPUT-RECORD(58:2)
+           MOVE W-RPT-CHARS(W-R-DX) TO OUTPUT-RECORD(60:16)
+           MOVE 75                  TO W-OUTPUT-REC-LEN
+           WRITE OUTPUT-RECORD
+           .
+       SUB-2140-EXIT.
+           EXIT.
+      /
+       SUB-2200-RUN-CRC32.
+      *----------------------
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+
+           PERFORM SUB-2210-PROCESS-RECORD THRU SUB-2210-EXIT
+               UNTIL W-INPUT-EOF
+
+           PERFORM SUB-2220-FINALIZE THRU SUB-2220-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-PROCESS-RECORD.
+      *---------------------------
+
+           ADD 1                    TO W-RECORD-COUNT
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START TO TRUE
+               SET  W-NOT-FIRST-RECORD
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-IN-PROCESS
+                                    TO TRUE
+           END-IF
+
+           SET  CRC-BUFFER-PTR      TO ADDRESS OF INPUT-RECORD
+           MOVE W-INPUT-REC-LEN     TO CRC-BUFFER-LEN
+
+           CALL W-CRC32-PROG     USING W-CRC32-PARAMETER
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+           .
+       SUB-2210-EXIT.
+           EXIT.
+      /
+       SUB-2220-FINALIZE.
+      *---------------------
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START-END
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-END   TO TRUE
+           END-IF
+
+           MOVE 0                   TO CRC-BUFFER-LEN
+           SET  CRC-BUFFER-PTR      TO NULL
+
+           MOVE 'UTILDRV'           TO CRC-JOB-NAME
+           MOVE W-INPUT-DSNAME      TO CRC-DATASET-NAME
+           MOVE W-RECORD-COUNT      TO CRC-RECORD-COUNT
+
+           CALL W-CRC32-PROG     USING W-CRC32-PARAMETER
+
+           MOVE CRC-CHECKSUM        TO CH-CHECKSUM
+           CALL W-CRCHEX-PROG    USING W-CRCHEX-PARAMETER
+
+           MOVE CH-HEX-OUTPUT       TO OUTPUT-RECORD(1:8)
+           MOVE 8                   TO W-OUTPUT-REC-LEN
+           WRITE OUTPUT-RECORD
+           .
+       SUB-2220-EXIT.
+           EXIT.
+      /
+       SUB-2300-RUN-BITWISE.
+      *------------------------
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+           PERFORM SUB-2310-READ-INPUT2 THRU SUB-2310-EXIT
+
+           PERFORM SUB-2320-PROCESS-PAIR THRU SUB-2320-EXIT
+               UNTIL W-INPUT-EOF OR W-INPUT2-EOF
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-2310-READ-INPUT2.
+      *------------------------
+
+           READ INPUT2-FILE
+               AT END
+                   SET  W-INPUT2-EOF
+                                    TO TRUE
+           END-READ
+           .
+       SUB-2310-EXIT.
+           EXIT.
+      /
+       SUB-2320-PROCESS-PAIR.
+      *-------------------------
+
+           ADD 1                    TO W-RECORD-COUNT
+
+           IF      W-INPUT-REC-LEN < W-INPUT2-REC-LEN
+               MOVE W-INPUT-REC-LEN TO W-BITWISE-LEN
+           ELSE
+               MOVE W-INPUT2-REC-LEN
+                                    TO W-BITWISE-LEN
+           END-IF
+
+           EVALUATE TRUE
+               WHEN OP-BITWISE-AND
+                   SET  BW-OPERATION-AND
+                                    TO TRUE
+               WHEN OP-BITWISE-OR
+                   SET  BW-OPERATION-OR
+                                    TO TRUE
+               WHEN OP-BITWISE-XOR
+                   SET  BW-OPERATION-XOR
+                                    TO TRUE
+           END-EVALUATE
+
+           MOVE W-BITWISE-LEN       TO BW-INPUT-LEN
+           SET  BW-INPUT-1-PTR      TO ADDRESS OF INPUT-RECORD
+           SET  BW-INPUT-2-PTR      TO ADDRESS OF INPUT2-RECORD
+           SET  BW-OUTPUT-PTR       TO ADDRESS OF OUTPUT-RECORD
+
+           CALL W-BITWISE-PROG   USING W-BITWISE-PARAMETER
+
+           IF      UTIL-RC-OK OF W-BITWISE-PARAMETER
+               MOVE W-BITWISE-LEN   TO W-OUTPUT-REC-LEN
+               WRITE OUTPUT-RECORD
+           ELSE
+               DISPLAY 'UTILDRV  BITWISE failed on record '
+                   W-RECORD-COUNT ' - '
+                   UTIL-MESSAGE OF W-BITWISE-PARAMETER
+           END-IF
+
+           PERFORM SUB-2110-READ-INPUT THRU SUB-2110-EXIT
+           PERFORM SUB-2310-READ-INPUT2 THRU SUB-2310-EXIT
+           .
+       SUB-2320-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE SYSIN-FILE
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'UTILDRV  completed with errors'
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           DISPLAY 'UTILDRV  ---------------- BATCH SUMMARY '
+               '-----------------'
+           DISPLAY 'UTILDRV  JOB  OPERATION     DATASET'
+               '                                       RECORDS  '
+               'STATUS'
+
+           IF      W-JOB-COUNT > 500
+               MOVE 500              TO W-SUM-LIMIT
+               SUBTRACT 500 FROM W-JOB-COUNT GIVING W-SUM-OMITTED
+           ELSE
+               MOVE W-JOB-COUNT       TO W-SUM-LIMIT
+               MOVE 0                 TO W-SUM-OMITTED
+           END-IF
+
+           PERFORM SUB-3100-DISPLAY-SUMMARY-LINE THRU SUB-3100-EXIT
+               VARYING W-SUM-IDX FROM 1 BY 1
+                 UNTIL W-SUM-IDX > W-SUM-LIMIT
+
+           IF      W-SUM-OMITTED NOT = 0
+               DISPLAY 'UTILDRV  ' W-SUM-OMITTED
+                   ' job(s) omitted from the summary above '
+                   '(table holds 500 entries)'
+           END-IF
+
+           DISPLAY 'UTILDRV  jobs run   : ' W-JOB-COUNT
+           DISPLAY 'UTILDRV  failures   : ' W-FAIL-COUNT
+
+           IF      W-FAIL-COUNT NOT = 0
+               MOVE 4               TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'UTILDRV  completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-3100-DISPLAY-SUMMARY-LINE.
+      *------------------------------------
+
+           DISPLAY 'UTILDRV  ' W-SUM-IDX '  '
+               SUM-OPERATION(W-SUM-IDX) ' '
+               SUM-DSNAME(W-SUM-IDX) ' '
+               SUM-RECORDS(W-SUM-IDX) ' '
+               SUM-STATUS(W-SUM-IDX)
+           .
+       SUB-3100-EXIT.
+           EXIT.
