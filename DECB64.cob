@@ -0,0 +1,428 @@
+      *=========================== DECB64 =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to decode Base64 text back into the
+      *              binary buffer it represents -- the inverse of
+      *              ENCB64.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      * 2026-08-09  1.1      Reject an input character outside the
+      *                      Base64 alphabet through UTIL-RC-BAD-DATA
+      *                      instead of silently decoding it as value
+      *                      zero.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 DECB64.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-BAD-CHAR-FOUND                    VALUE 'Y'.
+           88  W-NO-BAD-CHAR                       VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04)      COMP.
+
+       01  W-BODY-LEN               PIC 9(09)      COMP.
+       01  W-BODY-GROUP-COUNT       PIC 9(09)      COMP.
+       01  W-OUT-BASE               PIC 9(09)      COMP.
+
+      **** ONE BASE64 GROUP TURNS 4 SIX-BIT VALUES BACK INTO 3
+      **** OUTPUT BYTES.
+
+       01  W-VALUE-1                PIC S9(04)      COMP.
+       01  W-VALUE-2                PIC S9(04)      COMP.
+       01  W-VALUE-3                PIC S9(04)      COMP.
+       01  W-VALUE-4                PIC S9(04)      COMP.
+       01  W-VALUE-2-HI             PIC 9(03)       COMP.
+       01  W-VALUE-2-LO             PIC 9(03)       COMP.
+       01  W-VALUE-3-HI             PIC 9(03)       COMP.
+       01  W-VALUE-3-LO             PIC 9(03)       COMP.
+       01  W-BYTE-1                 PIC 9(03)       COMP.
+       01  W-BYTE-2                 PIC 9(03)       COMP.
+       01  W-BYTE-3                 PIC 9(03)       COMP.
+       01  W-PAD-COUNT              PIC 9(01)       COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-IN-LEN          PIC 9(09)       COMP.
+       01  W-CHUNK-OUT-LEN         PIC 9(09)       COMP.
+       01  W-CHUNK-MAX-IN          PIC 9(09)       COMP
+                                                   VALUE 32768.
+       01  W-REMAINING             PIC 9(09)       COMP.
+
+       01  W-TAIL-PTR-IN                           POINTER.
+       01  W-TAIL-PTR-OUT                          POINTER.
+
+       COPY DECB64W.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY DECB64L.
+
+       01  L-INPUT-BUFFER.
+           05  L-INPUT-CHAR        PIC X(01)       OCCURS 32768
+                                                   INDEXED L-I-DX.
+
+       01  L-OUTPUT-BUFFER.
+           05  L-OUTPUT-BYTE       PIC X(01)       OCCURS 24576
+                                                   INDEXED L-O-DX.
+
+       01  L-TAIL-IN-BUFFER.
+           05  L-TAIL-IN-CHAR      PIC X(01)       OCCURS 4.
+
+       01  L-TAIL-OUT-BUFFER.
+           05  L-TAIL-OUT-BYTE     PIC X(01)       OCCURS 3.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      NOT UTIL-RC-OK
+               GO TO MAIN-EXIT
+           END-IF
+
+           SET  W-NO-BAD-CHAR       TO TRUE
+
+           COMPUTE W-BODY-LEN = DB-INPUT-LEN - 4
+           DIVIDE W-BODY-LEN BY 4  GIVING W-BODY-GROUP-COUNT
+
+           PERFORM SUB-0500-DECODE-FULL-GROUPS THRU SUB-0500-EXIT
+
+           IF      W-NO-BAD-CHAR
+               PERFORM SUB-0600-DECODE-FINAL-GROUP THRU SUB-0600-EXIT
+           END-IF
+
+           IF      W-BAD-CHAR-FOUND
+               SET  UTIL-RC-BAD-DATA TO TRUE
+               MOVE 'INPUT CONTAINS A NON-BASE64 CHARACTER'
+                                   TO UTIL-MESSAGE
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-DECODE-FULL-GROUPS.
+      *--------------------------------
+
+           IF      W-BODY-LEN = 0
+               GO TO SUB-0500-EXIT
+           END-IF
+
+           SET  W-CHUNK-PTR-IN     TO DB-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT    TO DB-OUTPUT-PTR
+           MOVE W-BODY-LEN         TO W-REMAINING
+
+           PERFORM SUB-0510-DECODE-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-REMAINING = 0 OR W-BAD-CHAR-FOUND
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-DECODE-CHUNK.
+      *--------------------------
+
+           IF      W-REMAINING > W-CHUNK-MAX-IN
+               MOVE W-CHUNK-MAX-IN  TO W-CHUNK-IN-LEN
+           ELSE
+               MOVE W-REMAINING     TO W-CHUNK-IN-LEN
+           END-IF
+
+           COMPUTE W-CHUNK-OUT-LEN = (W-CHUNK-IN-LEN / 4) * 3
+
+           SET  ADDRESS OF L-INPUT-BUFFER
+                                   TO W-CHUNK-PTR-IN
+           SET  ADDRESS OF L-OUTPUT-BUFFER
+                                   TO W-CHUNK-PTR-OUT
+
+           PERFORM SUB-2000-DECODE-GROUP THRU SUB-2000-EXIT
+               VARYING L-I-DX FROM 1 BY 4
+                 UNTIL L-I-DX > W-CHUNK-IN-LEN OR W-BAD-CHAR-FOUND
+
+           SET  W-CHUNK-PTR-IN     UP BY W-CHUNK-IN-LEN
+           SET  W-CHUNK-PTR-OUT    UP BY W-CHUNK-OUT-LEN
+           SUBTRACT W-CHUNK-IN-LEN FROM W-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-0600-DECODE-FINAL-GROUP.
+      *--------------------------------
+
+           COMPUTE W-OUT-BASE = W-BODY-GROUP-COUNT * 3
+
+           SET  W-TAIL-PTR-IN      TO DB-INPUT-PTR
+           SET  W-TAIL-PTR-IN      UP BY W-BODY-LEN
+           SET  ADDRESS OF L-TAIL-IN-BUFFER
+                                   TO W-TAIL-PTR-IN
+
+           SET  W-TAIL-PTR-OUT     TO DB-OUTPUT-PTR
+           SET  W-TAIL-PTR-OUT     UP BY W-OUT-BASE
+           SET  ADDRESS OF L-TAIL-OUT-BUFFER
+                                   TO W-TAIL-PTR-OUT
+
+           MOVE 0                   TO W-PAD-COUNT
+
+           IF      L-TAIL-IN-CHAR(4) = '='
+               ADD 1                TO W-PAD-COUNT
+           END-IF
+           IF      L-TAIL-IN-CHAR(3) = '='
+               ADD 1                TO W-PAD-COUNT
+           END-IF
+
+           MOVE L-TAIL-IN-CHAR(1)  TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-1
+           MOVE L-TAIL-IN-CHAR(2)  TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-2
+
+           IF      W-PAD-COUNT < 2
+               MOVE L-TAIL-IN-CHAR(3) TO W-SUB-2
+               MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-3
+           ELSE
+               MOVE 0               TO W-VALUE-3
+           END-IF
+
+           IF      W-PAD-COUNT < 1
+               MOVE L-TAIL-IN-CHAR(4) TO W-SUB-2
+               MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-4
+           ELSE
+               MOVE 0               TO W-VALUE-4
+           END-IF
+
+           IF      W-VALUE-1 = -1 OR W-VALUE-2 = -1
+           OR      W-VALUE-3 = -1 OR W-VALUE-4 = -1
+               SET  W-BAD-CHAR-FOUND TO TRUE
+               GO TO SUB-0600-EXIT
+           END-IF
+
+           DIVIDE W-VALUE-2 BY 16  GIVING W-VALUE-2-HI
+                                   REMAINDER W-VALUE-2-LO
+           DIVIDE W-VALUE-3 BY 4   GIVING W-VALUE-3-HI
+                                   REMAINDER W-VALUE-3-LO
+
+           COMPUTE W-BYTE-1 = (W-VALUE-1 * 4) + W-VALUE-2-HI
+           COMPUTE W-BYTE-2 = (W-VALUE-2-LO * 16) + W-VALUE-3-HI
+           COMPUTE W-BYTE-3 = (W-VALUE-3-LO * 64) + W-VALUE-4
+
+           MOVE W-BYTE-1            TO W-SUB
+           MOVE W-SUB-2             TO L-TAIL-OUT-BYTE(1)
+
+           IF      W-PAD-COUNT < 2
+               MOVE W-BYTE-2        TO W-SUB
+               MOVE W-SUB-2         TO L-TAIL-OUT-BYTE(2)
+           END-IF
+
+           IF      W-PAD-COUNT < 1
+               MOVE W-BYTE-3        TO W-SUB
+               MOVE W-SUB-2         TO L-TAIL-OUT-BYTE(3)
+           END-IF
+
+           COMPUTE DB-OUTPUT-LEN = W-OUT-BASE + 3 - W-PAD-COUNT
+           .
+       SUB-0600-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'DECB64   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *---------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACES             TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           IF      DB-INPUT-LEN = 0
+               SET  UTIL-RC-BAD-LENGTH
+                                   TO TRUE
+               MOVE 'DB-INPUT-LEN is zero' TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           DIVIDE DB-INPUT-LEN BY 4 GIVING W-BLD-1
+                                   REMAINDER W-PAD-COUNT
+           IF      W-PAD-COUNT NOT = 0
+               SET  UTIL-RC-BAD-LENGTH
+                                   TO TRUE
+               MOVE 'DB-INPUT-LEN is not a multiple of 4'
+                                   TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           IF      DB-INPUT-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER
+                                   TO TRUE
+               MOVE 'DB-INPUT-PTR is not set' TO UTIL-MESSAGE
+               GO TO SUB-1010-EXIT
+           END-IF
+
+           IF      DB-OUTPUT-PTR = NULL
+               SET  UTIL-RC-BAD-POINTER
+                                   TO TRUE
+               MOVE 'DB-OUTPUT-PTR is not set' TO UTIL-MESSAGE
+           END-IF
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BASE64-CHARACTER-TO-6-BIT-VALUE TABLE ONCE, ON
+      **** THE FIRST CALL, FROM THE SAME ALPHABET ENCB64 USES,
+      **** RATHER THAN CARRYING A SECOND LITERAL TABLE IN SOURCE.
+      **** UNRECOGNIZED CODES (INCLUDING '=') ARE LEFT AT -1.
+
+           PERFORM SUB-1110-INIT-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+
+           PERFORM SUB-1120-SET-CHAR THRU SUB-1120-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 63
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-INIT-ENTRY.
+      *-----------------------
+
+           MOVE -1                  TO W-B64-VALUE(W-BLD-1 + 1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-1120-SET-CHAR.
+      *-----------------------
+
+           MOVE W-B64-ALPHABET(W-BLD-1 + 1 : 1)
+                                   TO W-SUB-2
+           MOVE W-BLD-1             TO W-B64-VALUE(W-SUB + 1)
+           .
+       SUB-1120-EXIT.
+           EXIT.
+      /
+       SUB-2000-DECODE-GROUP.
+      *--------------------------
+
+           MOVE L-INPUT-CHAR(L-I-DX) TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-1
+           MOVE L-INPUT-CHAR(L-I-DX + 1) TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-2
+           MOVE L-INPUT-CHAR(L-I-DX + 2) TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-3
+           MOVE L-INPUT-CHAR(L-I-DX + 3) TO W-SUB-2
+           MOVE W-B64-VALUE(W-SUB + 1)
+                                   TO W-VALUE-4
+
+           IF      W-VALUE-1 = -1 OR W-VALUE-2 = -1
+           OR      W-VALUE-3 = -1 OR W-VALUE-4 = -1
+               SET  W-BAD-CHAR-FOUND TO TRUE
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           DIVIDE W-VALUE-2 BY 16  GIVING W-VALUE-2-HI
+                                   REMAINDER W-VALUE-2-LO
+           DIVIDE W-VALUE-3 BY 4   GIVING W-VALUE-3-HI
+                                   REMAINDER W-VALUE-3-LO
+
+           COMPUTE W-BYTE-1 = (W-VALUE-1 * 4) + W-VALUE-2-HI
+           COMPUTE W-BYTE-2 = (W-VALUE-2-LO * 16) + W-VALUE-3-HI
+           COMPUTE W-BYTE-3 = (W-VALUE-3-LO * 64) + W-VALUE-4
+
+           COMPUTE W-OUT-BASE = ((L-I-DX - 1) / 4) * 3
+           SET  L-O-DX             TO W-OUT-BASE
+           SET  L-O-DX             UP BY 1
+
+           MOVE W-BYTE-1            TO W-SUB
+           MOVE W-SUB-2             TO L-OUTPUT-BYTE(L-O-DX)
+           SET  L-O-DX             UP BY 1
+           MOVE W-BYTE-2            TO W-SUB
+           MOVE W-SUB-2             TO L-OUTPUT-BYTE(L-O-DX)
+           SET  L-O-DX             UP BY 1
+           MOVE W-BYTE-3            TO W-SUB
+           MOVE W-SUB-2             TO L-OUTPUT-BYTE(L-O-DX)
+           .
+       SUB-2000-EXIT.
+           EXIT.
