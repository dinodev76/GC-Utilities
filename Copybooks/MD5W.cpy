@@ -0,0 +1,112 @@
+      *========================== MD5W.cpy =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine MD5.  Holds the
+      *              64-entry additive-constant table (K, one per
+      *              round, derived from the fractional part of
+      *              ABS(SINE(i))), the four initial state registers,
+      *              and the byte-to-hex-digit-pair table used to
+      *              format MD5-DIGEST-HEX, all carried as literal
+      *              constants in the same way W-CRC32-POLY-IEEE and
+      *              W-CRC64-POLY are fixed published constants rather
+      *              than anything built at run time.  The per-round
+      *              rotate amount is set inline by each round group's
+      *              own paragraph in MD5.cob instead of a fifth
+      *              lookup table, since it only takes four distinct
+      *              values per group.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      **** THE 64 K CONSTANTS, ONE (4 BYTES) PER FILLER LINE, STORED AS
+      **** RAW BIG-ENDIAN HEX BYTES AND REDEFINED BELOW AS A 9(09)
+      **** COMP TABLE -- GNUCOBOL HAS NO "OCCURS ... VALUES list"
+      **** TABLE-INITIALIZATION EXTENSION, SO THE TABLE IS BUILT THE
+      **** SAME WAY W-HIGH-VALUES-BIN IN CRC32 REDEFINES A HEX LITERAL
+      **** AS A COMP FIELD, REPEATED ACROSS ALL 64 ENTRIES.  ONE ENTRY
+      **** PER LINE (RATHER THAN SEVERAL PACKED ONTO ONE LINE) KEEPS
+      **** EACH LINE WELL WITHIN THE COLUMN 8-72 CODE AREA.
+
+       01  W-MD5-K-HEX.
+           05  FILLER PIC X(04) VALUE X'd76aa478'.
+           05  FILLER PIC X(04) VALUE X'e8c7b756'.
+           05  FILLER PIC X(04) VALUE X'242070db'.
+           05  FILLER PIC X(04) VALUE X'c1bdceee'.
+           05  FILLER PIC X(04) VALUE X'f57c0faf'.
+           05  FILLER PIC X(04) VALUE X'4787c62a'.
+           05  FILLER PIC X(04) VALUE X'a8304613'.
+           05  FILLER PIC X(04) VALUE X'fd469501'.
+           05  FILLER PIC X(04) VALUE X'698098d8'.
+           05  FILLER PIC X(04) VALUE X'8b44f7af'.
+           05  FILLER PIC X(04) VALUE X'ffff5bb1'.
+           05  FILLER PIC X(04) VALUE X'895cd7be'.
+           05  FILLER PIC X(04) VALUE X'6b901122'.
+           05  FILLER PIC X(04) VALUE X'fd987193'.
+           05  FILLER PIC X(04) VALUE X'a679438e'.
+           05  FILLER PIC X(04) VALUE X'49b40821'.
+           05  FILLER PIC X(04) VALUE X'f61e2562'.
+           05  FILLER PIC X(04) VALUE X'c040b340'.
+           05  FILLER PIC X(04) VALUE X'265e5a51'.
+           05  FILLER PIC X(04) VALUE X'e9b6c7aa'.
+           05  FILLER PIC X(04) VALUE X'd62f105d'.
+           05  FILLER PIC X(04) VALUE X'02441453'.
+           05  FILLER PIC X(04) VALUE X'd8a1e681'.
+           05  FILLER PIC X(04) VALUE X'e7d3fbc8'.
+           05  FILLER PIC X(04) VALUE X'21e1cde6'.
+           05  FILLER PIC X(04) VALUE X'c33707d6'.
+           05  FILLER PIC X(04) VALUE X'f4d50d87'.
+           05  FILLER PIC X(04) VALUE X'455a14ed'.
+           05  FILLER PIC X(04) VALUE X'a9e3e905'.
+           05  FILLER PIC X(04) VALUE X'fcefa3f8'.
+           05  FILLER PIC X(04) VALUE X'676f02d9'.
+           05  FILLER PIC X(04) VALUE X'8d2a4c8a'.
+           05  FILLER PIC X(04) VALUE X'fffa3942'.
+           05  FILLER PIC X(04) VALUE X'8771f681'.
+           05  FILLER PIC X(04) VALUE X'6d9d6122'.
+           05  FILLER PIC X(04) VALUE X'fde5380c'.
+           05  FILLER PIC X(04) VALUE X'a4beea44'.
+           05  FILLER PIC X(04) VALUE X'4bdecfa9'.
+           05  FILLER PIC X(04) VALUE X'f6bb4b60'.
+           05  FILLER PIC X(04) VALUE X'bebfbc70'.
+           05  FILLER PIC X(04) VALUE X'289b7ec6'.
+           05  FILLER PIC X(04) VALUE X'eaa127fa'.
+           05  FILLER PIC X(04) VALUE X'd4ef3085'.
+           05  FILLER PIC X(04) VALUE X'04881d05'.
+           05  FILLER PIC X(04) VALUE X'd9d4d039'.
+           05  FILLER PIC X(04) VALUE X'e6db99e5'.
+           05  FILLER PIC X(04) VALUE X'1fa27cf8'.
+           05  FILLER PIC X(04) VALUE X'c4ac5665'.
+           05  FILLER PIC X(04) VALUE X'f4292244'.
+           05  FILLER PIC X(04) VALUE X'432aff97'.
+           05  FILLER PIC X(04) VALUE X'ab9423a7'.
+           05  FILLER PIC X(04) VALUE X'fc93a039'.
+           05  FILLER PIC X(04) VALUE X'655b59c3'.
+           05  FILLER PIC X(04) VALUE X'8f0ccc92'.
+           05  FILLER PIC X(04) VALUE X'ffeff47d'.
+           05  FILLER PIC X(04) VALUE X'85845dd1'.
+           05  FILLER PIC X(04) VALUE X'6fa87e4f'.
+           05  FILLER PIC X(04) VALUE X'fe2ce6e0'.
+           05  FILLER PIC X(04) VALUE X'a3014314'.
+           05  FILLER PIC X(04) VALUE X'4e0811a1'.
+           05  FILLER PIC X(04) VALUE X'f7537e82'.
+           05  FILLER PIC X(04) VALUE X'bd3af235'.
+           05  FILLER PIC X(04) VALUE X'2ad7d2bb'.
+           05  FILLER PIC X(04) VALUE X'eb86d391'.
+
+       01  W-MD5-K-TABLE REDEFINES W-MD5-K-HEX.
+           05  W-MD5-K              PIC 9(09) COMP OCCURS 64.
+
+       01  W-MD5-IV-A               PIC 9(09) COMP VALUE 1732584193.
+       01  W-MD5-IV-B               PIC 9(09) COMP VALUE 4023233417.
+       01  W-MD5-IV-C               PIC 9(09) COMP VALUE 2562383102.
+       01  W-MD5-IV-D               PIC 9(09) COMP VALUE  271733878.
+
+       01  W-HEX-DIGITS                PIC X(16)  VALUE
+               '0123456789abcdef'.
+
+       01  W-HEX-CHARS-TABLE.
+           05  W-HEX-CHARS             PIC X(02)  OCCURS 256.
