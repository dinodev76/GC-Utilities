@@ -0,0 +1,41 @@
+      *========================== CRC32W.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine CRC32.  Holds the
+      *              reflected lookup tables used by SUB-2000-PROCESS,
+      *              one per supported CRC-VARIANT.  Each table is
+      *              built once, on the first call, by
+      *              SUB-1100-BUILD-TABLE from the corresponding
+      *              generator polynomial rather than carried as a
+      *              literal table in source.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Added CRC-32C (Castagnoli) polynomial and
+      *                      made the lookup table variant-indexed.
+      * 2026-08-08  1.2      Added the byte-pair XOR table used by the
+      *                      table-driven fast path in SUB-2000-PROCESS,
+      *                      which no longer CALLs BITWISE per input
+      *                      byte.
+      *================================================================*
+
+       01  W-CRC32-POLY-TABLE.
+           05  W-CRC32-POLY            PIC 9(09) COMP OCCURS 2.
+      ****     (1) = CRC-VARIANT-IEEE        (standard zlib/cksum/zip)
+      ****     (2) = CRC-VARIANT-CASTAGNOLI  (CRC-32C)
+
+       01  W-CRC32-POLY-VALUES.
+           05  W-CRC32-POLY-IEEE        PIC 9(09) COMP VALUE 3988292384.
+           05  W-CRC32-POLY-CASTAGNOLI  PIC 9(09) COMP VALUE 2197175160.
+
+       01  W-CRC32-TABLE.
+           05  W-CRC32-VARIANT-TBL OCCURS 2 INDEXED W-CRC32-VAR-DX.
+               10  W-CRC32-ENTRY        PIC 9(09) COMP OCCURS 256.
+
+       01  W-XOR-BYTE-TABLE.
+           05  W-XOR-BYTE-ROW    OCCURS 256 INDEXED W-XOR-ROW-DX.
+               10  W-XOR-BYTE-VALUE  PIC X(01) OCCURS 256
+                                                INDEXED W-XOR-COL-DX.
