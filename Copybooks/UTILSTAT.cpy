@@ -0,0 +1,55 @@
+      *========================= UTILSTAT.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Common utility status trailer, copied onto the
+      *              end of BITWISEL, CRC32L and HEXDUMPL so a caller
+      *              can detect a bad parameter -- a zero length or an
+      *              unset pointer -- instead of getting a silent
+      *              wrong answer or an abend.  Set by each
+      *              subroutine's own SUB-1010-VALIDATE paragraph on
+      *              every call.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Added UTIL-COMPILE-STAMP so a calling
+      *                      program can check which compile of the
+      *                      subroutine it actually got linked with,
+      *                      not just see it DISPLAYed to the job log,
+      *                      which matters mid-rollout of a fix when
+      *                      more than one version may be in the load
+      *                      library.
+      * 2026-08-09  1.2      Added UTIL-RC-BAD-DATA for a well-formed
+      *                      length/pointer pair whose content is
+      *                      invalid -- e.g. a character outside the
+      *                      expected alphabet -- which is not the
+      *                      same condition as a zero length or an
+      *                      unset pointer and should not be reported
+      *                      as either.
+      *================================================================*
+
+      **** UTIL-RETURN-CODE:
+      ****     0  Parameters OK, the subroutine ran normally.
+      ****     4  A length field was zero; the subroutine did nothing.
+      ****     8  A required pointer was not set; the subroutine did
+      ****        nothing.
+      ****    12  The input contained a character the subroutine does
+      ****        not recognize; the subroutine did nothing.
+      **** UTIL-MESSAGE:
+      ****     Short description of the problem when UTIL-RETURN-CODE
+      ****     is not zero.  Unchanged (spaces) when it is zero.
+      **** UTIL-COMPILE-STAMP:
+      ****     FUNCTION WHEN-COMPILED of the subroutine actually
+      ****     linked into this run, set on every call.
+
+           05  UTIL-RETURN-CODE        PIC S9(04) COMP.
+               88  UTIL-RC-OK                      VALUE 0.
+               88  UTIL-RC-BAD-LENGTH              VALUE 4.
+               88  UTIL-RC-BAD-POINTER             VALUE 8.
+               88  UTIL-RC-BAD-DATA                VALUE 12.
+
+           05  UTIL-MESSAGE             PIC X(40).
+
+           05  UTIL-COMPILE-STAMP       PIC X(21).
