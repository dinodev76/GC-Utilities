@@ -0,0 +1,26 @@
+      *========================= HEXPACKW.cpy ==========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine HEXPACK.  Holds
+      *              the hex-digit-character-to-nibble-value table
+      *              used by SUB-2000-PROCESS.  Built once, on the
+      *              first call, by SUB-1100-BUILD-TABLE.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      **** W-HEX-VALUE(char-code+1) HOLDS THE 0-15 NIBBLE VALUE OF THE
+      **** HEX DIGIT CHARACTER WHOSE SINGLE-BYTE CODE IS char-code, OR
+      **** -1 WHEN THAT CODE IS NOT A VALID HEX DIGIT.
+
+       01  W-HEX-DIGITS-UPPER          PIC X(16)  VALUE
+               '0123456789ABCDEF'.
+       01  W-HEX-DIGITS-LOWER          PIC X(16)  VALUE
+               '0123456789abcdef'.
+
+       01  W-HEX-VALUE-TABLE.
+           05  W-HEX-VALUE             PIC S9(04) COMP OCCURS 256.
