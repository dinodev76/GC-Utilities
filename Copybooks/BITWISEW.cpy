@@ -0,0 +1,28 @@
+      *========================= BITWISEW.cpy ==========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine BITWISE.  Holds the
+      *              byte-pair result table used by SUB-2000-PROCESS.
+      *              The table is built once, on the first call, by
+      *              SUB-1100-BUILD-TABLE rather than carried as a
+      *              literal 65536-entry table in source.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** W-BW-OP-VALUE(byte1+1, byte2+1) HOLDS A 3-CHARACTER RESULT:
+      ****     POSITION 1 = byte1 AND byte2
+      ****     POSITION 2 = byte1 OR  byte2
+      ****     POSITION 3 = byte1 XOR byte2
+      **** SUB-2000-PROCESS SELECTS THE RIGHT POSITION WITH BW-OPERATION
+      **** AS A REFERENCE-MODIFICATION START POSITION.
+
+       01  W-BW-OP-TABLE.
+           05  W-BW-OP-ROW         OCCURS 256
+                                   INDEXED W-BW-ROW-DX.
+               10  W-BW-OP-VALUE   PIC X(03)       OCCURS 256
+                                   INDEXED W-BW-COL-DX.
