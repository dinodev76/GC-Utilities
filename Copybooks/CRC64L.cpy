@@ -0,0 +1,52 @@
+      *========================= CRC64L.cpy ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine CRC64 which
+      *              calculates a CRC-64 checksum on the specified
+      *              input.  Mirrors CRC32L's staged-call design
+      *              (CRC-STAGE-START/IN-PROCESS/END) so existing jobs
+      *              built around that interface gain a stronger
+      *              integrity check for large datasets without
+      *              learning a new calling convention.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      *01  CRC64-PARAMETER.
+
+      **** Input fields:
+      ****     C64-STAGE:
+      ****         Which stage of a (possibly multi-call) checksum this
+      ****         call represents.
+      ****     C64-BUFFER-PTR:
+      ****         Pointer to the input buffer for this call.
+      ****     C64-BUFFER-LEN:
+      ****         Length of the input buffer for this call.
+
+      **** Output fields:
+      ****     C64-CHECKSUM-HI, C64-CHECKSUM-LO:
+      ****         The running (or, on CRC-STAGE-START-END /
+      ****         CRC-STAGE-END, final) checksum, as the high-order
+      ****         and low-order 32 bits of the 64-bit CRC value (the
+      ****         polynomial is CRC-64/XZ, the one used by the xz
+      ****         utility).
+
+           05  C64-STAGE           PIC S9(04) COMP.
+               88  C64-STAGE-START-END            VALUE 1.
+               88  C64-STAGE-START                VALUE 2.
+               88  C64-STAGE-IN-PROCESS            VALUE 3.
+               88  C64-STAGE-END                   VALUE 4.
+
+           05  C64-BUFFER-PTR                      POINTER.
+
+           05  C64-BUFFER-LEN      PIC 9(09)  COMP.
+
+           05  C64-CHECKSUM-HI     PIC 9(09)  COMP.
+
+           05  C64-CHECKSUM-LO     PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
