@@ -0,0 +1,60 @@
+      *========================= CRCCOMBL.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine CRCCOMB, which
+      *              mathematically combines two CRC-32 results
+      *              computed independently over two contiguous parts
+      *              of a buffer into the single checksum a one-pass
+      *              CRC32 run over the whole buffer would have
+      *              produced.  Lets a large file be split across
+      *              parallel job steps, each CRC32'd on its own, and
+      *              still produce one checksum comparable to an
+      *              existing whole-file baseline.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      *01  CRCCOMB-PARAMETER.
+
+      **** Input fields:
+      ****     CMB-VARIANT:
+      ****         Which CRC-32 polynomial CMB-CRC1 and CMB-CRC2 were
+      ****         both computed with.  Same convention as
+      ****         CRC-VARIANT in CRC32L -- defaults to
+      ****         CMB-VARIANT-IEEE (the standard zlib/cksum/zip
+      ****         CRC-32) when left at zero.  CMB-CRC1 and CMB-CRC2
+      ****         must have been computed with the same variant and
+      ****         the same CRC-SEED as each other.
+      ****     CMB-CRC1:
+      ****         CRC-32 of the first (leading) part of the buffer.
+      ****     CMB-CRC2:
+      ****         CRC-32 of the second (trailing) part of the
+      ****         buffer.
+      ****     CMB-LEN2:
+      ****         Length, in bytes, of the second part of the buffer
+      ****         -- the part CMB-CRC2 was computed over.  The
+      ****         length of the first part is not needed.
+
+      **** Output field:
+      ****     CMB-CRC-COMBINED:
+      ****         The checksum a single CRC32 run over the whole
+      ****         (first part followed by second part) buffer would
+      ****         have produced.
+
+           05  CMB-VARIANT         PIC S9(04) COMP.
+               88  CMB-VARIANT-IEEE                VALUE 0 1.
+               88  CMB-VARIANT-CASTAGNOLI           VALUE 2.
+
+           05  CMB-CRC1            PIC 9(09)  COMP.
+
+           05  CMB-CRC2            PIC 9(09)  COMP.
+
+           05  CMB-LEN2            PIC 9(18)  COMP.
+
+           05  CMB-CRC-COMBINED    PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
