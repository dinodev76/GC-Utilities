@@ -0,0 +1,27 @@
+      *========================= ENCB64W.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine ENCB64.  Holds
+      *              the standard Base64 alphabet used by
+      *              SUB-2000-ENCODE-GROUP to turn a 6-bit value into
+      *              its output character.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      **** W-B64-ALPHABET(value+1:1) HOLDS THE OUTPUT CHARACTER FOR
+      **** THE 6-BIT VALUE value (0-63).
+
+       01  W-B64-ALPHABET.
+           05  FILLER              PIC X(26)  VALUE
+                   'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           05  FILLER              PIC X(26)  VALUE
+                   'abcdefghijklmnopqrstuvwxyz'.
+           05  FILLER              PIC X(10)  VALUE
+                   '0123456789'.
+           05  FILLER              PIC X(02)  VALUE
+                   '+/'.
