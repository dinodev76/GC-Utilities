@@ -0,0 +1,30 @@
+      *========================= CRCHEXL.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine CRCHEX which
+      *              formats a CRC-32 checksum as the 8-character
+      *              lowercase hex string used by the standard cksum
+      *              and zip conventions.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      *01  CRCHEX-PARAMETER.
+
+      **** Input field:
+      ****     CH-CHECKSUM:
+      ****         The CRC-32 checksum, e.g. CRC-CHECKSUM as returned
+      ****         by CRC32.
+
+      **** Output field:
+      ****     CH-HEX-OUTPUT:
+      ****         CH-CHECKSUM rendered as 8 lowercase hex digits,
+      ****         most-significant byte first.
+
+           05  CH-CHECKSUM         PIC 9(09)  COMP.
+
+           05  CH-HEX-OUTPUT       PIC X(08).
