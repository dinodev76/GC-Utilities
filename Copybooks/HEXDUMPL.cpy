@@ -9,24 +9,47 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Added the common utility status trailer
+      *                      (UTILSTAT) so callers can detect a bad
+      *                      parameter instead of a silent wrong
+      *                      answer.
+      * 2026-08-08  1.2      Added HD-CHAR-PTR, an optional second
+      *                      output area that receives a parallel
+      *                      printable-character rendering of the
+      *                      input, the way traditional dump utilities
+      *                      show hex and character side by side.
       *================================================================*
 
       *01  HEXDUMP-PARAMETER.
 
       **** Input fields:
       ****     HD-INPUT-PTR:
-      ****         Pointer to input. 
+      ****         Pointer to input.
       ****     HD-INPUT-LEN:
-      ****         Length of input. 
+      ****         Length of input.
       ****     HD-OUTPUT-PTR:
       ****         Pointer to output (area must be twice the length of
-      ****         the input). 
+      ****         the input).
+      ****     HD-CHAR-PTR:
+      ****         Optional pointer to a parallel character rendering
+      ****         of the input (area must be the same length as the
+      ****         input -- one character per input byte).  Leave at
+      ****         NULL (the default for an unset LINKAGE pointer) to
+      ****         skip it; existing callers that never set it are
+      ****         unaffected.
 
-      **** Output field:
-      ****     The area pointed to by HD-OUTPUT-PTR. 
+      **** Output fields:
+      ****     The area pointed to by HD-OUTPUT-PTR.
+      ****     The area pointed to by HD-CHAR-PTR, if set: each byte of
+      ****     the input rendered as itself when it is printable on
+      ****     this machine, or as '.' when it is not.
 
            05  HD-INPUT-PTR                        POINTER.
 
            05  HD-INPUT-LEN        PIC 9(09)  COMP.
 
            05  HD-OUTPUT-PTR                       POINTER.
+
+           05  HD-CHAR-PTR                         POINTER.
+
+           COPY UTILSTAT.
