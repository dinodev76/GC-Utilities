@@ -0,0 +1,45 @@
+      *========================= HEXPACKL.cpy ==========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine HEXPACK, which
+      *              packs a string of hex digit pairs back into the
+      *              binary bytes they represent -- the inverse of
+      *              HEXDUMP.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Added the common utility status trailer
+      *                      (UTILSTAT) so callers can detect a bad
+      *                      parameter instead of a silent wrong
+      *                      answer, the same as every other post-010
+      *                      subroutine.
+      *================================================================*
+
+      *01  HEXPACK-PARAMETER.
+
+      **** Input fields:
+      ****     HP-INPUT-PTR:
+      ****         Pointer to the hex digit string to be packed.
+      ****         Both upper and lower case 'A'-'F'/'a'-'f' are
+      ****         accepted.
+      ****     HP-INPUT-LEN:
+      ****         Length of the hex digit string.  Must be even --
+      ****         an odd length is treated as that length less one,
+      ****         and the trailing digit is ignored.
+      ****     HP-OUTPUT-PTR:
+      ****         Pointer to the output buffer (area must be at
+      ****         least HP-INPUT-LEN / 2 bytes).
+
+      **** Output field:
+      ****     The area pointed to by HP-OUTPUT-PTR.
+
+           05  HP-INPUT-PTR                        POINTER.
+
+           05  HP-INPUT-LEN        PIC 9(09)  COMP.
+
+           05  HP-OUTPUT-PTR                       POINTER.
+
+           COPY UTILSTAT.
