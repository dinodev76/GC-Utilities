@@ -9,29 +9,105 @@
       * Date        Version  Description
       * ----        -------  -----------
       * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Added the common utility status trailer
+      *                      (UTILSTAT) so callers can detect a bad
+      *                      parameter instead of a silent wrong
+      *                      answer.
+      * 2026-08-08  1.2      Added BW-OPERATION-BIT-EXTRACT and
+      *                      BW-OPERATION-BIT-SET, with the
+      *                      BW-BIT-POSITION/BW-BIT-LENGTH/
+      *                      BW-BIT-VALUE fields they use, so a single
+      *                      flag bit or sub-byte bit-range can be
+      *                      read or overwritten without the caller
+      *                      building its own mask constant.
+      * 2026-08-08  1.3      Added BW-INPUT-2-LEN and BW-PAD-RULE so
+      *                      AND/OR/XOR/NAND/NOR can combine a shorter
+      *                      L-INPUT-2 mask against a longer
+      *                      L-INPUT-1 buffer, either repeating the
+      *                      mask or right-aligning it, instead of
+      *                      requiring the caller to inflate the mask
+      *                      to BW-INPUT-LEN first.
       *================================================================*
 
       *01  BITWISE-PARAMETER.
 
       **** Input fields:
       ****     BW-OPERATION:
-      ****         Operation to perform. 
+      ****         Operation to perform.
       ****     BW-INPUT-1-PTR:
-      ****         Pointer to first input. 
+      ****         Pointer to first input.
       ****     BW-INPUT-2-PTR:
-      ****         Pointer to second input. 
+      ****         Pointer to second input.  Not used by
+      ****         BW-OPERATION-POPCOUNT, BW-OPERATION-NOT, any of the
+      ****         shift/rotate operations, or either bit-field
+      ****         operation, all of which work on BW-INPUT-1-PTR
+      ****         alone.
       ****     BW-INPUT-LEN:
-      ****         Length of inputs (output length is the same). 
+      ****         Length of BW-INPUT-1-PTR and the output (output
+      ****         length is the same, except for BW-OPERATION-POPCOUNT
+      ****         and BW-OPERATION-BIT-EXTRACT, which always return a
+      ****         4-byte value).
+      ****     BW-INPUT-2-LEN:
+      ****         Length of BW-INPUT-2-PTR.  Leave at zero (the
+      ****         default) to use BW-INPUT-LEN, i.e. both inputs the
+      ****         same size, as before.  Set to a value shorter than
+      ****         BW-INPUT-LEN to combine a short mask against a
+      ****         longer BW-INPUT-1-PTR buffer per BW-PAD-RULE.  Used
+      ****         only by BW-OPERATION-AND/OR/XOR/NAND/NOR.
+      ****     BW-PAD-RULE:
+      ****         How to line BW-INPUT-2-PTR up against BW-INPUT-1-PTR
+      ****         when BW-INPUT-2-LEN is shorter than BW-INPUT-LEN.
+      ****         BW-PAD-RULE-REPEAT cycles the mask from its first
+      ****         byte again every BW-INPUT-2-LEN bytes.
+      ****         BW-PAD-RULE-RIGHT-ALIGN lines the mask up against
+      ****         the last BW-INPUT-2-LEN bytes of BW-INPUT-1-PTR,
+      ****         treating the leading bytes as if masked with
+      ****         binary zero.  Ignored when BW-INPUT-2-LEN is zero or
+      ****         equal to BW-INPUT-LEN.
+      ****     BW-SHIFT-COUNT:
+      ****         Number of bit positions to shift or rotate by.
+      ****         Only used by the shift/rotate operations.
+      ****     BW-BIT-POSITION:
+      ****         0-based starting bit position of the bit-field
+      ****         within BW-INPUT-1-PTR, counting from the
+      ****         most-significant bit of the first byte -- the same
+      ****         numbering the shift/rotate operations use.  Used
+      ****         only by BW-OPERATION-BIT-EXTRACT and
+      ****         BW-OPERATION-BIT-SET.
+      ****     BW-BIT-LENGTH:
+      ****         Width, in bits, of the bit-field (1-32).  Used only
+      ****         by BW-OPERATION-BIT-EXTRACT and
+      ****         BW-OPERATION-BIT-SET.
+      ****     BW-BIT-VALUE:
+      ****         The right-justified value to write into the
+      ****         bit-field.  Used only by BW-OPERATION-BIT-SET.
       ****     BW-OUTPUT-PTR:
-      ****         Pointer to output. 
+      ****         Pointer to output.
 
       **** Output field:
-      ****     The area pointed to by BW-OUTPUT-PTR. 
+      ****     The area pointed to by BW-OUTPUT-PTR.  For
+      ****     BW-OPERATION-POPCOUNT and BW-OPERATION-BIT-EXTRACT this
+      ****     is a 4-byte binary value -- respectively the count of
+      ****     set bits across BW-INPUT-1-PTR for BW-INPUT-LEN bytes,
+      ****     and the right-justified value of the requested
+      ****     bit-field.  For BW-OPERATION-BIT-SET it is a copy of
+      ****     BW-INPUT-1-PTR, BW-INPUT-LEN bytes, with the requested
+      ****     bit-field overwritten by BW-BIT-VALUE.
 
            05  BW-OPERATION        PIC S9(04) COMP.
                88  BW-OPERATION-AND                VALUE 1.
                88  BW-OPERATION-OR                 VALUE 2.
                88  BW-OPERATION-XOR                VALUE 3.
+               88  BW-OPERATION-POPCOUNT            VALUE 4.
+               88  BW-OPERATION-NOT                 VALUE 5.
+               88  BW-OPERATION-NAND                VALUE 6.
+               88  BW-OPERATION-NOR                 VALUE 7.
+               88  BW-OPERATION-SHIFT-LEFT          VALUE 8.
+               88  BW-OPERATION-SHIFT-RIGHT         VALUE 9.
+               88  BW-OPERATION-ROTATE-LEFT         VALUE 10.
+               88  BW-OPERATION-ROTATE-RIGHT        VALUE 11.
+               88  BW-OPERATION-BIT-EXTRACT         VALUE 12.
+               88  BW-OPERATION-BIT-SET             VALUE 13.
 
            05  BW-INPUT-1-PTR                      POINTER.
 
@@ -39,4 +115,20 @@
 
            05  BW-INPUT-LEN        PIC 9(09)  COMP.
 
+           05  BW-INPUT-2-LEN      PIC 9(09)  COMP.
+
+           05  BW-PAD-RULE         PIC S9(04) COMP.
+               88  BW-PAD-RULE-REPEAT               VALUE 1.
+               88  BW-PAD-RULE-RIGHT-ALIGN           VALUE 2.
+
+           05  BW-SHIFT-COUNT      PIC 9(09)  COMP.
+
+           05  BW-BIT-POSITION     PIC 9(09)  COMP.
+
+           05  BW-BIT-LENGTH       PIC 9(09)  COMP.
+
+           05  BW-BIT-VALUE        PIC 9(09)  COMP.
+
            05  BW-OUTPUT-PTR                       POINTER.
+
+           COPY UTILSTAT.
