@@ -0,0 +1,45 @@
+      *========================= HEXRPTL.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine HEXRPT, which
+      *              builds a classic offset/hex/character dump report
+      *              over an input buffer of any length.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      * 2026-08-09  1.1      Added the common utility status trailer
+      *                      (UTILSTAT) so callers can detect a bad
+      *                      parameter instead of a silent wrong
+      *                      answer, the same as every other post-010
+      *                      subroutine.
+      *================================================================*
+
+      *01  HEXRPT-PARAMETER.
+
+      **** Input fields:
+      ****     HR-INPUT-PTR:
+      ****         Pointer to the input buffer to be dumped.
+      ****     HR-INPUT-LEN:
+      ****         Length of the input buffer.
+      ****     HR-OUTPUT-PTR:
+      ****         Pointer to the caller's report line area (an array
+      ****         of HR-LINE-LENGTH-byte lines, one per 16 bytes of
+      ****         input, rounded up).
+
+      **** Output field:
+      ****     HR-LINE-COUNT:
+      ****         Number of report lines actually built at
+      ****         HR-OUTPUT-PTR.
+
+           05  HR-INPUT-PTR                        POINTER.
+
+           05  HR-INPUT-LEN        PIC 9(09)  COMP.
+
+           05  HR-OUTPUT-PTR                       POINTER.
+
+           05  HR-LINE-COUNT       PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
