@@ -0,0 +1,33 @@
+      *========================= HEXRPTW.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine HEXRPT.  Holds the
+      *              byte-to-hex-digit-pair table and the
+      *              byte-to-printable-character table used by
+      *              SUB-0520-PROCESS-LINE/SUB-0530-PROCESS-BYTE.  Both
+      *              tables are built once, on the first call, by
+      *              SUB-1100-BUILD-TABLE and SUB-1200-BUILD-PRINT-TABLE.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      **** W-HEX-CHARS(byte+1) HOLDS THE 2-CHARACTER HEX REPRESENTATION
+      **** OF byte (0-255), E.G. W-HEX-CHARS(1) = '00', W-HEX-CHARS(256)
+      **** = 'FF'.
+
+       01  W-HEX-DIGITS                PIC X(16)  VALUE
+               '0123456789ABCDEF'.
+
+       01  W-HEX-CHARS-TABLE.
+           05  W-HEX-CHARS             PIC X(02)  OCCURS 256.
+
+      **** W-PRINT-CHAR(byte+1) HOLDS byte's OWN CHARACTER WHEN IT IS
+      **** PRINTABLE, OR A PERIOD WHEN IT IS NOT, FOR THE CHARACTER
+      **** COLUMN OF THE DUMP REPORT.
+
+       01  W-PRINT-CHAR-TABLE.
+           05  W-PRINT-CHAR            PIC X(01)  OCCURS 256.
