@@ -0,0 +1,24 @@
+      *========================= HEXSEPW.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine HEXSEP.  Holds the
+      *              byte-to-hex-digit-pair table used by
+      *              SUB-2000-PROCESS.  Built once, on the first call,
+      *              by SUB-1100-BUILD-TABLE.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      **** W-HEX-CHARS(byte+1) HOLDS THE 2-CHARACTER HEX REPRESENTATION
+      **** OF byte (0-255), E.G. W-HEX-CHARS(1) = '00', W-HEX-CHARS(256)
+      **** = 'FF'.
+
+       01  W-HEX-DIGITS                PIC X(16)  VALUE
+               '0123456789ABCDEF'.
+
+       01  W-HEX-CHARS-TABLE.
+           05  W-HEX-CHARS             PIC X(02)  OCCURS 256.
