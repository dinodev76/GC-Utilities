@@ -0,0 +1,42 @@
+      *========================= ENCB64L.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine ENCB64, which
+      *              encodes a binary buffer as Base64 text -- one of
+      *              a pair with DECB64, for moving binary payloads
+      *              through interfaces that only carry text.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      *01  ENCB64-PARAMETER.
+
+      **** Input fields:
+      ****     EB-INPUT-PTR:
+      ****         Pointer to the binary buffer to be encoded.
+      ****     EB-INPUT-LEN:
+      ****         Length of the binary buffer.
+      ****     EB-OUTPUT-PTR:
+      ****         Pointer to the output buffer (area must be at
+      ****         least 4 * (EB-INPUT-LEN + 2) / 3 bytes, the usual
+      ****         worst-case Base64 expansion allowing for padding).
+
+      **** Output fields:
+      ****     The area pointed to by EB-OUTPUT-PTR.
+      ****     EB-OUTPUT-LEN:
+      ****         Number of Base64 characters actually written,
+      ****         including any trailing '=' padding.
+
+           05  EB-INPUT-PTR                        POINTER.
+
+           05  EB-INPUT-LEN        PIC 9(09)  COMP.
+
+           05  EB-OUTPUT-PTR                       POINTER.
+
+           05  EB-OUTPUT-LEN       PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
