@@ -0,0 +1,28 @@
+      *========================= DECB64W.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine DECB64.  Holds
+      *              the Base64 alphabet (the same copybook ENCB64
+      *              uses, so the two subroutines can never drift
+      *              apart) and the character-to-6-bit-value table
+      *              built from it once, on the first call, by
+      *              SUB-1100-BUILD-TABLE -- the same idiom HEXPACK
+      *              uses to build its hex-digit-to-nibble table.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+           COPY ENCB64W.
+
+      **** W-B64-VALUE(char-code+1) HOLDS THE 0-63 VALUE OF THE
+      **** BASE64 ALPHABET CHARACTER WHOSE SINGLE-BYTE CODE IS
+      **** char-code, OR -1 WHEN THAT CODE IS NOT A VALID BASE64
+      **** ALPHABET CHARACTER (INCLUDING THE '=' PADDING CHARACTER,
+      **** WHICH SUB-0500-DECODE-GROUPS HANDLES SEPARATELY).
+
+       01  W-B64-VALUE-TABLE.
+           05  W-B64-VALUE             PIC S9(04) COMP OCCURS 256.
