@@ -0,0 +1,62 @@
+      *========================= ADLER32L.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine ADLER32, which
+      *              calculates an Adler-32 checksum on the specified
+      *              input, staged the same way CRC32L stages a
+      *              CRC-32 checksum -- a lighter-weight alternative
+      *              to CRC32 for callers that want a fast running
+      *              checksum and do not need CRC32's audit trail,
+      *              checkpoint/restart or variant selection.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      *01  ADLER32-PARAMETER.
+
+      **** Input fields:
+      ****     ADLER-STAGE:
+      ****         Which stage of a (possibly multi-call) checksum
+      ****         this call represents, the same convention as
+      ****         CRC-STAGE in CRC32L.
+      ****     ADLER-BUFFER-PTR:
+      ****         Pointer to the input buffer for this call.
+      ****     ADLER-BUFFER-LEN:
+      ****         Length of the input buffer for this call.
+
+      **** Input/output field, carried forward by the caller from
+      **** call to call the same way CRC-CHECKSUM is carried forward
+      **** in CRC32L -- reset by the subroutine on ADLER-STAGE-START /
+      **** ADLER-STAGE-START-END, otherwise left for the caller to
+      **** carry forward unchanged:
+      ****     ADLER-A / ADLER-B:
+      ****         The two running 16-bit sums the Adler-32 algorithm
+      ****         combines into ADLER-CHECKSUM.
+
+      **** Output field:
+      ****     ADLER-CHECKSUM:
+      ****         The running (or, on ADLER-STAGE-START-END /
+      ****         ADLER-STAGE-END, final) checksum, (ADLER-B * 65536)
+      ****         + ADLER-A.
+
+           05  ADLER-STAGE          PIC S9(04) COMP.
+               88  ADLER-STAGE-START-END          VALUE 1.
+               88  ADLER-STAGE-START              VALUE 2.
+               88  ADLER-STAGE-IN-PROCESS          VALUE 3.
+               88  ADLER-STAGE-END                 VALUE 4.
+
+           05  ADLER-BUFFER-PTR                    POINTER.
+
+           05  ADLER-BUFFER-LEN     PIC 9(09)  COMP.
+
+           05  ADLER-A              PIC 9(09)  COMP.
+
+           05  ADLER-B              PIC 9(09)  COMP.
+
+           05  ADLER-CHECKSUM       PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
