@@ -0,0 +1,138 @@
+      *========================= CRC32L.cpy ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine CRC32 which
+      *              calculates a CRC-32 checksum on the specified
+      *              input.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Added the common utility status trailer
+      *                      (UTILSTAT) so callers can detect a bad
+      *                      parameter instead of a silent wrong
+      *                      answer.
+      * 2026-08-08  1.2      Added CRC-JOB-NAME, CRC-DATASET-NAME and
+      *                      CRC-RECORD-COUNT so a caller's job name,
+      *                      dataset and record count are captured on
+      *                      the CRCCTL audit record alongside the
+      *                      checksum.
+      * 2026-08-08  1.3      Added CRC-BYTE-OFFSET, carried forward
+      *                      call to call the same way CRC-CHECKSUM
+      *                      already is, and CRC-CHECKPOINT-REQUEST,
+      *                      so a long-running staged checksum can have
+      *                      its in-flight state written to the
+      *                      CRCCKPT checkpoint record and resumed
+      *                      after a restart without re-checksumming
+      *                      everything already processed.
+      * 2026-08-09  1.4      Added CRC-SEED so a caller can run a
+      *                      non-standard initial register value
+      *                      (e.g. to match a third party's CRC-32
+      *                      variant).  Defaults to the standard
+      *                      X'FFFFFFFF' seed when left at zero, so
+      *                      existing callers are unaffected.
+      * 2026-08-09  1.5      Gave CRC-JOB-NAME and CRC-DATASET-NAME an
+      *                      explicit VALUE LOW-VALUES so a caller that
+      *                      never sets them starts out low-values
+      *                      rather than relying on whatever content
+      *                      happened to already be in the caller's
+      *                      WORKING-STORAGE copy of this layout.
+      *================================================================*
+
+      *01  CRC32-PARAMETER.
+
+      **** Input fields:
+      ****     CRC-STAGE:
+      ****         Which stage of a (possibly multi-call) checksum this
+      ****         call represents.
+      ****     CRC-VARIANT:
+      ****         Which CRC-32 polynomial to use.  Defaults to
+      ****         CRC-VARIANT-IEEE (the standard zlib/cksum/zip
+      ****         CRC-32) when left at zero, so existing callers that
+      ****         never set it are unaffected.
+      ****     CRC-BUFFER-PTR:
+      ****         Pointer to the input buffer for this call.
+      ****     CRC-BUFFER-LEN:
+      ****         Length of the input buffer for this call.
+      ****     CRC-SEED:
+      ****         Initial register value to start the checksum from,
+      ****         consulted only on CRC-STAGE-START-END /
+      ****         CRC-STAGE-START.  Defaults to the standard CRC-32
+      ****         seed of X'FFFFFFFF' (4294967295) when left at zero,
+      ****         so existing callers that never set it are
+      ****         unaffected.
+
+      **** Output field:
+      ****     CRC-CHECKSUM:
+      ****         The running (or, on CRC-STAGE-START-END /
+      ****         CRC-STAGE-END, final) checksum.
+
+      **** Optional audit fields, consulted only on CRC-STAGE-END /
+      **** CRC-STAGE-START-END -- left blank/zero these record simply
+      **** as blank/zero on the CRCCTL audit record:
+      ****     CRC-JOB-NAME:
+      ****         Name of the calling job or program, for the audit
+      ****         record written to CRCCTL.
+      ****     CRC-DATASET-NAME:
+      ****         Name of the dataset being checksummed, for the
+      ****         audit record written to CRCCTL.
+      ****     CRC-RECORD-COUNT:
+      ****         Number of records checksummed, for the audit
+      ****         record written to CRCCTL.
+      ****     CRC-CHECKPOINT-REQUEST:
+      ****         Set to 'Y' to have this call write the in-flight
+      ****         CRC-CHECKSUM and CRC-BYTE-OFFSET to the CRCCKPT
+      ****         checkpoint record before returning.  Left at 'N'
+      ****         (or any value other than 'Y'), no checkpoint record
+      ****         is written.  Normally only set on a
+      ****         CRC-STAGE-IN-PROCESS call, after a chunk boundary
+      ****         that lines up with a point the caller can safely
+      ****         restart from.
+
+      **** Input/output field, carried forward by the caller from call
+      **** to call the same way CRC-CHECKSUM already is:
+      ****     CRC-BYTE-OFFSET:
+      ****         Running count of input bytes checksummed so far.
+      ****         Reset to zero on CRC-STAGE-START / CRC-STAGE-START-
+      ****         END, otherwise incremented by CRC-BUFFER-LEN on
+      ****         every call.  To resume a checksum after a restart,
+      ****         read the CRCCKPT record written by an earlier
+      ****         checkpoint request, move its saved checksum and
+      ****         byte offset into CRC-CHECKSUM and CRC-BYTE-OFFSET,
+      ****         skip that many bytes of the input, and carry on
+      ****         calling CRC-STAGE-IN-PROCESS from there.
+
+           05  CRC-STAGE           PIC S9(04) COMP.
+               88  CRC-STAGE-START-END            VALUE 1.
+               88  CRC-STAGE-START                VALUE 2.
+               88  CRC-STAGE-IN-PROCESS            VALUE 3.
+               88  CRC-STAGE-END                   VALUE 4.
+
+           05  CRC-VARIANT         PIC S9(04) COMP.
+               88  CRC-VARIANT-IEEE                VALUE 0 1.
+               88  CRC-VARIANT-CASTAGNOLI           VALUE 2.
+
+           05  CRC-BUFFER-PTR                      POINTER.
+
+           05  CRC-BUFFER-LEN      PIC 9(09)  COMP.
+
+           05  CRC-SEED            PIC 9(09)  COMP.
+
+           05  CRC-CHECKSUM        PIC 9(09)  COMP.
+
+           05  CRC-JOB-NAME        PIC X(08)  VALUE LOW-VALUES.
+
+           05  CRC-DATASET-NAME    PIC X(44)  VALUE LOW-VALUES.
+
+           05  CRC-RECORD-COUNT    PIC 9(09)  COMP.
+
+           05  CRC-BYTE-OFFSET     PIC 9(18)  COMP.
+
+           05  CRC-CHECKPOINT-REQUEST
+                                   PIC X(01).
+               88  CRC-CHECKPOINT-YES          VALUE 'Y'.
+               88  CRC-CHECKPOINT-NO            VALUE 'N'.
+
+           COPY UTILSTAT.
