@@ -0,0 +1,80 @@
+      *========================== MD5L.cpy =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine MD5 which
+      *              calculates an MD5 message digest on the
+      *              specified input, staged the same way CRC32L
+      *              stages a CRC-32 checksum.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      *01  MD5-PARAMETER.
+
+      **** Input fields:
+      ****     MD5-STAGE:
+      ****         Which stage of a (possibly multi-call) digest this
+      ****         call represents, the same convention as CRC-STAGE
+      ****         in CRC32L.
+      ****     MD5-BUFFER-PTR:
+      ****         Pointer to the input buffer for this call.
+      ****     MD5-BUFFER-LEN:
+      ****         Length of the input buffer for this call.  May be
+      ****         zero on MD5-STAGE-END when the caller only wants to
+      ****         close out a digest already fully fed in on earlier
+      ****         MD5-STAGE-IN-PROCESS calls.
+
+      **** Input/output fields, carried forward by the caller from
+      **** call to call the same way CRC-CHECKSUM is carried forward
+      **** in CRC32L -- reset by the subroutine on MD5-STAGE-START /
+      **** MD5-STAGE-START-END, otherwise left for the caller to carry
+      **** forward unchanged:
+      ****     MD5-STATE:
+      ****         The four 32-bit working registers of the digest in
+      ****         progress.
+      ****     MD5-BYTE-COUNT:
+      ****         Running count of input bytes digested so far,
+      ****         needed to build the length field of the final
+      ****         padding block.
+      ****     MD5-PARTIAL-LEN / MD5-PARTIAL-BLOCK:
+      ****         Input bytes carried forward that do not yet make up
+      ****         a full 64-byte block.
+
+      **** Output fields, set on MD5-STAGE-END / MD5-STAGE-START-END:
+      ****     MD5-DIGEST:
+      ****         The 16-byte binary MD5 digest.
+      ****     MD5-DIGEST-HEX:
+      ****         The digest formatted as 32 lowercase hex digits,
+      ****         the conventional way an MD5 digest is quoted.
+
+           05  MD5-STAGE            PIC S9(04) COMP.
+               88  MD5-STAGE-START-END            VALUE 1.
+               88  MD5-STAGE-START                VALUE 2.
+               88  MD5-STAGE-IN-PROCESS            VALUE 3.
+               88  MD5-STAGE-END                   VALUE 4.
+
+           05  MD5-BUFFER-PTR                      POINTER.
+
+           05  MD5-BUFFER-LEN       PIC 9(09)  COMP.
+
+           05  MD5-STATE.
+               10  MD5-STATE-A      PIC 9(09)  COMP.
+               10  MD5-STATE-B      PIC 9(09)  COMP.
+               10  MD5-STATE-C      PIC 9(09)  COMP.
+               10  MD5-STATE-D      PIC 9(09)  COMP.
+
+           05  MD5-BYTE-COUNT       PIC 9(18)  COMP.
+
+           05  MD5-PARTIAL-LEN      PIC 9(09)  COMP.
+
+           05  MD5-PARTIAL-BLOCK    PIC X(64).
+
+           05  MD5-DIGEST           PIC X(16).
+
+           05  MD5-DIGEST-HEX       PIC X(32).
+
+           COPY UTILSTAT.
