@@ -0,0 +1,36 @@
+      *========================== CRC64W.cpy ============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine CRC64.  Holds the
+      *              reflected CRC-64/XZ lookup table used by
+      *              SUB-2000-PROCESS, built once, on the first call,
+      *              by SUB-1100-BUILD-TABLE from the generator
+      *              polynomial rather than carried as a literal table
+      *              in source.  Also holds the byte-pair XOR table
+      *              used by the table-driven XOR of 64-bit words,
+      *              mirroring CRC32W's design.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      **** THE CRC-64/XZ POLYNOMIAL (REFLECTED), SPLIT INTO ITS HIGH
+      **** AND LOW 32-BIT HALVES SINCE NO SINGLE COMP FIELD IN THIS
+      **** DIALECT CAN ADDRESS A FULL 64-BIT UNSIGNED VALUE.
+
+       01  W-CRC64-POLY.
+           05  W-CRC64-POLY-HI         PIC 9(09) COMP VALUE 3379320725.
+           05  W-CRC64-POLY-LO         PIC 9(09) COMP VALUE 3615952706.
+
+       01  W-CRC64-TABLE.
+           05  W-CRC64-ENTRY OCCURS 256 INDEXED W-CRC64-TBL-DX.
+               10  W-CRC64-ENTRY-HI    PIC 9(09) COMP.
+               10  W-CRC64-ENTRY-LO    PIC 9(09) COMP.
+
+       01  W-XOR-BYTE-TABLE.
+           05  W-XOR-BYTE-ROW    OCCURS 256 INDEXED W-XOR-ROW-DX.
+               10  W-XOR-BYTE-VALUE  PIC X(01) OCCURS 256
+                                                INDEXED W-XOR-COL-DX.
