@@ -0,0 +1,36 @@
+      *========================= HEXDUMPW.cpy ==========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Working storage for subroutine HEXDUMP.  Holds the
+      *              byte-to-hex-digit-pair table used by
+      *              SUB-2000-PROCESS.  Built once, on the first call,
+      *              by SUB-1100-BUILD-TABLE.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      * 2026-08-08  1.1      Added the byte-to-printable-character
+      *                      table used by SUB-2000-PROCESS when
+      *                      HD-CHAR-PTR is set, built once alongside
+      *                      the hex-digit-pair table.
+      *================================================================*
+
+      **** W-HEX-CHARS(byte+1) HOLDS THE 2-CHARACTER HEX REPRESENTATION
+      **** OF byte (0-255), E.G. W-HEX-CHARS(1) = '00', W-HEX-CHARS(256)
+      **** = 'FF'.
+
+       01  W-HEX-DIGITS                PIC X(16)  VALUE
+               '0123456789ABCDEF'.
+
+       01  W-HEX-CHARS-TABLE.
+           05  W-HEX-CHARS             PIC X(02)  OCCURS 256.
+
+      **** W-PRINTABLE-CHARS(byte+1) HOLDS byte ITSELF WHEN IT IS A
+      **** PRINTABLE CHARACTER ON THIS MACHINE, OR '.' OTHERWISE -- THE
+      **** CHARACTER-COLUMN RENDERING A TRADITIONAL DUMP UTILITY SHOWS
+      **** ALONGSIDE ITS HEX COLUMN.
+
+       01  W-PRINTABLE-CHARS-TABLE.
+           05  W-PRINTABLE-CHARS       PIC X(01)  OCCURS 256.
