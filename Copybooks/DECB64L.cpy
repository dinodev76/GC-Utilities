@@ -0,0 +1,44 @@
+      *========================= DECB64L.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine DECB64, which
+      *              decodes Base64 text back into the binary buffer
+      *              it represents -- the inverse of ENCB64.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.0      First release
+      *================================================================*
+
+      *01  DECB64-PARAMETER.
+
+      **** Input fields:
+      ****     DB-INPUT-PTR:
+      ****         Pointer to the Base64 text to be decoded.
+      ****     DB-INPUT-LEN:
+      ****         Length of the Base64 text.  Must be a non-zero
+      ****         multiple of 4, including any trailing '=' padding
+      ****         characters -- any other length is treated as a bad
+      ****         length and the subroutine does nothing.
+      ****     DB-OUTPUT-PTR:
+      ****         Pointer to the output buffer (area must be at
+      ****         least DB-INPUT-LEN / 4 * 3 bytes).
+
+      **** Output fields:
+      ****     The area pointed to by DB-OUTPUT-PTR.
+      ****     DB-OUTPUT-LEN:
+      ****         Number of binary bytes actually written, allowing
+      ****         for the one or two bytes less produced by a final
+      ****         group that carries '=' padding.
+
+           05  DB-INPUT-PTR                        POINTER.
+
+           05  DB-INPUT-LEN        PIC 9(09)  COMP.
+
+           05  DB-OUTPUT-PTR                       POINTER.
+
+           05  DB-OUTPUT-LEN       PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
