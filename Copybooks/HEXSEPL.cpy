@@ -0,0 +1,54 @@
+      *========================= HEXSEPL.cpy ===========================*
+      * Authors: Brian D Pead
+      *
+      * Description: Linkage parameter for subroutine HEXSEP, which
+      *              builds a hex dump of an input buffer with a
+      *              separator inserted every HS-GROUP-SIZE bytes, so
+      *              the result is easier for a person to scan than
+      *              HEXDUMP's unbroken string of hex digits.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+      *01  HEXSEP-PARAMETER.
+
+      **** Input fields:
+      ****     HS-INPUT-PTR:
+      ****         Pointer to the input buffer to be dumped.
+      ****     HS-INPUT-LEN:
+      ****         Length of the input buffer.
+      ****     HS-GROUP-SIZE:
+      ****         Number of input bytes per group.  Leave at zero to
+      ****         get HEXDUMP's plain unbroken output (no
+      ****         separators).  Set to 4 for 4-byte-word grouping, to
+      ****         1 to separate every byte, and so on.
+      ****     HS-SEPARATOR:
+      ****         Character to insert between groups (e.g. space or
+      ****         ':').  Ignored when HS-GROUP-SIZE is zero.
+      ****     HS-OUTPUT-PTR:
+      ****         Pointer to the caller's output area.  Worst case
+      ****         (HS-GROUP-SIZE = 1) needs 3 * HS-INPUT-LEN - 1
+      ****         bytes; with no grouping, 2 * HS-INPUT-LEN bytes is
+      ****         enough, the same as HEXDUMP.
+
+      **** Output field:
+      ****     HS-OUTPUT-LEN:
+      ****         Number of bytes actually built at HS-OUTPUT-PTR.
+
+           05  HS-INPUT-PTR                        POINTER.
+
+           05  HS-INPUT-LEN        PIC 9(09)  COMP.
+
+           05  HS-GROUP-SIZE       PIC 9(09)  COMP.
+
+           05  HS-SEPARATOR        PIC X(01).
+
+           05  HS-OUTPUT-PTR                       POINTER.
+
+           05  HS-OUTPUT-LEN       PIC 9(09)  COMP.
+
+           COPY UTILSTAT.
