@@ -0,0 +1,264 @@
+      *=========================== HEXSEP ==============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Subroutine to build a hex dump of an input
+      *              buffer with a separator character inserted every
+      *              HS-GROUP-SIZE bytes, so output pasted into an
+      *              incident ticket is easier for a person to scan
+      *              than HEXDUMP's unbroken string of hex digits.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 HEXSEP.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-CALL                        VALUE 'Y'.
+           88  W-NOT-FIRST-CALL                    VALUE 'N'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-SUB                   PIC S9(04)      COMP.
+       01  FILLER REDEFINES W-SUB.
+           05  FILLER              PIC X(01)       VALUE X'00'.
+           05  W-SUB-2             PIC X(01).
+
+       01  W-BLD-1                 PIC S9(04)      COMP.
+       01  W-BLD-HI                PIC S9(04)      COMP.
+       01  W-BLD-LO                PIC S9(04)      COMP.
+
+       01  W-CHUNK-PTR-IN                          POINTER.
+       01  W-CHUNK-PTR-OUT                         POINTER.
+       01  W-CHUNK-LEN             PIC 9(09)       COMP.
+       01  W-CHUNK-REMAINING       PIC 9(09)       COMP.
+       01  W-CHUNK-MAX             PIC 9(09)       COMP
+                                                   VALUE 32768.
+
+       01  W-POS-IDX               PIC 9(09)       COMP.
+       01  W-GLOBAL-IN-POS         PIC 9(09)       COMP.
+       01  W-ABS-POS               PIC 9(09)       COMP.
+       01  W-LOCAL-OUT-POS         PIC 9(09)       COMP.
+       01  W-GROUP-DUMMY           PIC 9(09)       COMP.
+       01  W-GROUP-REM             PIC 9(09)       COMP.
+
+       COPY HEXSEPW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY HEXSEPL.
+
+       01  L-INPUT-BUFFER.
+           05  L-INPUT-CHAR        PIC X(01)       OCCURS 32768
+                                                   INDEXED L-I-DX.
+
+       01  L-OUTPUT-BUFFER         PIC X(98304).
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           IF      UTIL-RC-OK
+               PERFORM SUB-0500-PROCESS-BUFFER THRU SUB-0500-EXIT
+           END-IF
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-0500-PROCESS-BUFFER.
+      *--------------------------
+
+           MOVE HS-INPUT-LEN        TO W-CHUNK-REMAINING
+           SET  W-CHUNK-PTR-IN      TO HS-INPUT-PTR
+           SET  W-CHUNK-PTR-OUT     TO HS-OUTPUT-PTR
+           MOVE 0                   TO W-GLOBAL-IN-POS
+           MOVE 0                   TO HS-OUTPUT-LEN
+
+           PERFORM SUB-0510-PROCESS-CHUNK THRU SUB-0510-EXIT
+               UNTIL W-CHUNK-REMAINING = 0
+           .
+       SUB-0500-EXIT.
+           EXIT.
+      /
+       SUB-0510-PROCESS-CHUNK.
+      *--------------------------
+
+           IF      W-CHUNK-REMAINING > W-CHUNK-MAX
+               MOVE W-CHUNK-MAX      TO W-CHUNK-LEN
+           ELSE
+               MOVE W-CHUNK-REMAINING
+                                     TO W-CHUNK-LEN
+           END-IF
+
+           SET  ADDRESS OF L-INPUT-BUFFER
+                                   TO W-CHUNK-PTR-IN
+           SET  ADDRESS OF L-OUTPUT-BUFFER
+                                   TO W-CHUNK-PTR-OUT
+
+           MOVE 0                   TO W-LOCAL-OUT-POS
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               VARYING W-POS-IDX FROM 1 BY 1
+                 UNTIL W-POS-IDX > W-CHUNK-LEN
+
+           SET  W-CHUNK-PTR-IN      UP BY W-CHUNK-LEN
+           SET  W-CHUNK-PTR-OUT     UP BY W-LOCAL-OUT-POS
+
+           ADD  W-LOCAL-OUT-POS     TO HS-OUTPUT-LEN
+           ADD  W-CHUNK-LEN         TO W-GLOBAL-IN-POS
+           SUBTRACT W-CHUNK-LEN     FROM W-CHUNK-REMAINING
+           .
+       SUB-0510-EXIT.
+           EXIT.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           PERFORM SUB-1010-VALIDATE THRU SUB-1010-EXIT
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'HEXSEP   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-BUILD-TABLE THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1010-VALIDATE.
+      *--------------------
+
+           SET  UTIL-RC-OK         TO TRUE
+           MOVE SPACE               TO UTIL-MESSAGE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO UTIL-COMPILE-STAMP
+
+           EVALUATE TRUE
+               WHEN HS-INPUT-LEN = 0
+                   SET  UTIL-RC-BAD-LENGTH TO TRUE
+                   MOVE 'HS-INPUT-LEN IS ZERO' TO UTIL-MESSAGE
+
+               WHEN HS-INPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HS-INPUT-PTR NOT SET' TO UTIL-MESSAGE
+
+               WHEN HS-OUTPUT-PTR = NULL
+                   SET  UTIL-RC-BAD-POINTER TO TRUE
+                   MOVE 'HS-OUTPUT-PTR NOT SET' TO UTIL-MESSAGE
+           END-EVALUATE
+           .
+       SUB-1010-EXIT.
+           EXIT.
+      /
+       SUB-1100-BUILD-TABLE.
+      *---------------------
+
+      **** BUILD THE BYTE-TO-HEX-DIGIT-PAIR TABLE ONCE, ON THE FIRST
+      **** CALL, RATHER THAN CARRYING IT AS A LITERAL TABLE IN SOURCE.
+
+           PERFORM SUB-1110-BUILD-ENTRY THRU SUB-1110-EXIT
+               VARYING W-BLD-1 FROM 0 BY 1 UNTIL W-BLD-1 > 255
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1110-BUILD-ENTRY.
+      *-----------------------
+
+           DIVIDE W-BLD-1 BY 16 GIVING W-BLD-HI
+                                REMAINDER W-BLD-LO
+
+           MOVE W-HEX-DIGITS(W-BLD-HI + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(1:1)
+           MOVE W-HEX-DIGITS(W-BLD-LO + 1 : 1)
+                                   TO W-HEX-CHARS(W-BLD-1 + 1)(2:1)
+           .
+       SUB-1110-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+      **** W-POS-IDX IS THE 1-BASED POSITION OF THE CURRENT BYTE
+      **** WITHIN THE CURRENT CHUNK.  W-ABS-POS IS ITS POSITION WITHIN
+      **** THE WHOLE INPUT, SO A GROUP BOUNDARY IS DETECTED CORRECTLY
+      **** EVEN WHEN IT FALLS ACROSS A CHUNK BOUNDARY.
+
+           COMPUTE W-ABS-POS = W-GLOBAL-IN-POS + W-POS-IDX
+
+           MOVE L-INPUT-CHAR(W-POS-IDX)
+                                   TO W-SUB-2
+
+           MOVE W-HEX-CHARS(W-SUB + 1)
+               TO L-OUTPUT-BUFFER(W-LOCAL-OUT-POS + 1 : 2)
+           ADD  2                   TO W-LOCAL-OUT-POS
+
+           IF      HS-GROUP-SIZE > 0
+           AND     W-ABS-POS < HS-INPUT-LEN
+               DIVIDE W-ABS-POS BY HS-GROUP-SIZE
+                                   GIVING W-GROUP-DUMMY
+                                   REMAINDER W-GROUP-REM
+               IF      W-GROUP-REM = 0
+                   ADD  1           TO W-LOCAL-OUT-POS
+                   MOVE HS-SEPARATOR
+                       TO L-OUTPUT-BUFFER(W-LOCAL-OUT-POS : 1)
+               END-IF
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
