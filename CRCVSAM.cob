@@ -0,0 +1,321 @@
+      *=========================== CRCVSAM =============================*
+      * Authors: Brian D Pead
+      *
+      * Description: Batch driver that reads a VSAM KSDS named on
+      *              SYSIN, over a key range also given on SYSIN, and
+      *              calls CRC32 against each record in the range
+      *              using the same CRC-STAGE-START/IN-PROCESS/END
+      *              staged call pattern as FILECHK, then prints a
+      *              summary report of the record count and final
+      *              checksum.  Lets ops checksum a key range of a
+      *              master KSDS for reconciliation without first
+      *              unloading it to a flat file.
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-08  1.0      First release
+      *================================================================*
+
+       PROCESS TRUNC(BIN)
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.                 CRCVSAM.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+
+           SELECT SYSIN-FILE
+               ASSIGN TO           'SYSIN'
+               ORGANIZATION        LINE SEQUENTIAL
+               FILE STATUS IS      W-SYSIN-FILE-STATUS.
+
+           SELECT KSDS-FILE
+               ASSIGN TO DYNAMIC   W-KSDS-DSNAME
+               ORGANIZATION        INDEXED
+               ACCESS MODE IS      DYNAMIC
+               RECORD KEY IS       KSDS-KEY
+               FILE STATUS IS      W-KSDS-FILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  SYSIN-FILE.
+
+       01  SYSIN-RECORD                PIC X(80).
+
+       FD  KSDS-FILE.
+
+       01  KSDS-RECORD.
+           05  KSDS-KEY                PIC X(10).
+           05  KSDS-DATA                PIC X(4086).
+      /
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-CRC32-PROG             PIC X(08)       VALUE 'CRC32'.
+       01  W-HEXDUMP-PROG           PIC X(08)       VALUE 'HEXDUMP'.
+       01  W-HEX                    PIC X(08).
+
+       01  W-SYSIN-FILE-STATUS      PIC X(02).
+       01  W-KSDS-FILE-STATUS       PIC X(02).
+
+       01  W-KSDS-DSNAME            PIC X(44).
+       01  W-LOW-KEY                PIC X(10).
+       01  W-HIGH-KEY               PIC X(10).
+
+       01  FILLER                   PIC X(01)       VALUE 'Y'.
+           88  W-SYSIN-EOF                          VALUE 'Y'.
+           88  W-SYSIN-NOT-EOF                      VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-KSDS-EOF                           VALUE 'Y'.
+           88  W-KSDS-NOT-EOF                       VALUE 'N'.
+
+       01  FILLER                   PIC X(01)       VALUE 'Y'.
+           88  W-FIRST-RECORD                       VALUE 'Y'.
+           88  W-NOT-FIRST-RECORD                   VALUE 'N'.
+
+       01  W-RECORD-COUNT           PIC 9(09)  COMP VALUE 0.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                    PIC X(04).
+           05  W-COMPILED-DATE-MM   PIC X(02).
+           05  W-COMPILED-DATE-DD   PIC X(02).
+           05  W-COMPILED-TIME-HH   PIC X(02).
+           05  W-COMPILED-TIME-MM   PIC X(02).
+           05  W-COMPILED-TIME-SS   PIC X(02).
+           05  FILLER               PIC X(07).
+
+       01  W-CRC32-PARAMETER.       COPY CRC32L.
+
+       01  W-HEXDUMP-PARAMETER.     COPY HEXDUMPL.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS-FILE THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                    TO W-COMPILED-DATE
+
+           DISPLAY 'CRCVSAM  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-READ-SYSIN THRU SUB-1100-EXIT
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           OPEN INPUT KSDS-FILE
+
+           IF      W-KSDS-FILE-STATUS NOT = '00'
+               DISPLAY 'CRCVSAM  unable to open '
+                   W-KSDS-DSNAME ' - status ' W-KSDS-FILE-STATUS
+               MOVE 16              TO RETURN-CODE
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           MOVE W-LOW-KEY           TO KSDS-KEY
+
+           START KSDS-FILE KEY NOT LESS THAN KSDS-KEY
+               INVALID KEY
+                   SET  W-KSDS-EOF   TO TRUE
+           END-START
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-SYSIN.
+      *----------------------
+
+           OPEN INPUT SYSIN-FILE
+
+           READ SYSIN-FILE
+               AT END
+                   DISPLAY 'CRCVSAM  SYSIN is empty - no dataset name'
+                   MOVE 16          TO RETURN-CODE
+           END-READ
+
+           CLOSE SYSIN-FILE
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-1100-EXIT
+           END-IF
+
+           MOVE SYSIN-RECORD(1:44)  TO W-KSDS-DSNAME
+           MOVE SYSIN-RECORD(45:10) TO W-LOW-KEY
+           MOVE SYSIN-RECORD(55:10) TO W-HIGH-KEY
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-FILE.
+      *------------------------
+
+           IF      RETURN-CODE NOT = 0
+               GO TO SUB-2000-EXIT
+           END-IF
+
+           IF      W-KSDS-NOT-EOF
+               PERFORM SUB-2100-READ-KSDS-FILE THRU SUB-2100-EXIT
+           END-IF
+
+           PERFORM SUB-2200-PROCESS-RECORD THRU SUB-2200-EXIT
+               UNTIL W-KSDS-EOF
+
+           PERFORM SUB-2300-FINALIZE THRU SUB-2300-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2100-READ-KSDS-FILE.
+      *---------------------------
+
+           READ KSDS-FILE NEXT RECORD
+               AT END
+                   SET  W-KSDS-EOF   TO TRUE
+           END-READ
+
+           IF      W-KSDS-NOT-EOF
+           AND     KSDS-KEY > W-HIGH-KEY
+               SET  W-KSDS-EOF       TO TRUE
+           END-IF
+           .
+       SUB-2100-EXIT.
+           EXIT.
+      /
+       SUB-2200-PROCESS-RECORD.
+      *--------------------------
+
+           ADD 1                    TO W-RECORD-COUNT
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START TO TRUE
+               SET  W-NOT-FIRST-RECORD
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-IN-PROCESS
+                                    TO TRUE
+           END-IF
+
+           SET  CRC-BUFFER-PTR      TO ADDRESS OF KSDS-RECORD
+           MOVE LENGTH OF KSDS-RECORD
+                                    TO CRC-BUFFER-LEN
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+
+           PERFORM SUB-2100-READ-KSDS-FILE THRU SUB-2100-EXIT
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2300-FINALIZE.
+      *--------------------
+
+      **** A TRAILING ZERO-LENGTH CALL CLOSES OUT THE CHECKSUM, THE
+      **** SAME WAY FILECHK'S SUB-2300-FINALIZE DOES, SINCE THE LAST
+      **** RECORD IN THE KEY RANGE IS CALLED AS CRC-STAGE-START OR
+      **** CRC-STAGE-IN-PROCESS WITHOUT KNOWING AT READ TIME THAT IT
+      **** IS THE LAST ONE.
+
+           IF      W-FIRST-RECORD
+               SET  CRC-STAGE-START-END
+                                    TO TRUE
+           ELSE
+               SET  CRC-STAGE-END   TO TRUE
+           END-IF
+
+           MOVE 0                   TO CRC-BUFFER-LEN
+           SET  CRC-BUFFER-PTR      TO NULL
+
+           MOVE 'CRCVSAM'           TO CRC-JOB-NAME
+           MOVE W-KSDS-DSNAME       TO CRC-DATASET-NAME
+           MOVE W-RECORD-COUNT      TO CRC-RECORD-COUNT
+
+           PERFORM SUB-9100-CALL-CRC32 THRU SUB-9100-EXIT
+           .
+       SUB-2300-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           IF      RETURN-CODE NOT = 0
+               DISPLAY 'CRCVSAM  completed with errors'
+               GO TO SUB-3000-EXIT
+           END-IF
+
+           CLOSE KSDS-FILE
+
+           PERFORM SUB-9200-DISPLAY-HEX THRU SUB-9200-EXIT
+
+           DISPLAY 'CRCVSAM  dataset    : ' W-KSDS-DSNAME
+           DISPLAY 'CRCVSAM  key range  : ' W-LOW-KEY
+               ' thru ' W-HIGH-KEY
+           DISPLAY 'CRCVSAM  records    : ' W-RECORD-COUNT
+           DISPLAY 'CRCVSAM  checksum   : ' CRC-CHECKSUM
+               ' (X''' W-HEX ''')'
+           DISPLAY 'CRCVSAM  completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-CALL-CRC32.
+      *----------------------
+
+           CALL W-CRC32-PROG    USING W-CRC32-PARAMETER
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9200-DISPLAY-HEX.
+      *---------------------
+
+           SET  HD-INPUT-PTR        TO ADDRESS OF CRC-CHECKSUM
+           MOVE LENGTH OF CRC-CHECKSUM
+                                    TO HD-INPUT-LEN
+           SET  HD-OUTPUT-PTR       TO ADDRESS OF W-HEX
+
+           CALL W-HEXDUMP-PROG   USING W-HEXDUMP-PARAMETER
+           .
+       SUB-9200-EXIT.
+           EXIT.
